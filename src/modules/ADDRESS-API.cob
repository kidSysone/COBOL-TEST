@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRESS-API.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+      *******************************************************
+      *> 資料部、WORKING-STORAGE SECTION
+      *******************************************************
+       WORKING-STORAGE SECTION.
+       01 IDX PIC 9999 VALUE 1.
+
+      *> FORMATTER-ADDRESS 用
+       01 LS-FORMATTER.
+           05 BEFORE-DATA  PIC X(2000). *> 格式化讀取資料
+           05 AFTER-DATA   PIC X(2000). *> 格式化回傳資料
+           05 ORIGIN-DATA  PIC X(2000). *> 原文
+           05 DTLS-LF      PIC X(2000) OCCURS 26 TIMES. *> 地址欄位
+           05 STATE-MATCH-SRC PIC X(8). *> 17[STATE] 判斷來源
+                                         *> (ABBR/FULLNAME/空白=未判斷)
+           05 STREET-TYPE-FLAG PIC X(8). *> 5[STREET] 是否命中
+                                          *> 街道類型縮寫名單
+                                          *> (MATCH/UNKNOWN/空白=無STREET)
+           05 WARNING-MSG PIC X(60). *> 警示訊息 (WARNING，不影響
+                                      *> ERROR-FLAG 判定，空白=無警示)
+
+      *> READ-RULE 用 (從 LIST.csv 讀取 19行*40列, 19: 英國COUNTY名單)
+       01 LS-LIST-REC.
+           05  LS-LIST-G       OCCURS 19 TIMES.
+              10  LS-LIST-COL       PIC X(35) OCCURS 40 TIMES.
+           05  LS-COUNTRY-COL       PIC X(50) OCCURS 500 TIMES.
+           05  LS-CITY-COL          PIC X(50) OCCURS 50000 TIMES.
+           05  LS-STATE-NAME-COL    PIC X(45) OCCURS 200 TIMES.
+           05  LS-STATE-CODE-COL    PIC X(10) OCCURS 200 TIMES.
+           05  DIR-NAMES OCCURS 21 TIMES PIC X(8). *> 全方向
+           05  STREET-ABBR OCCURS 50 TIMES PIC X(8). *> 街道縮寫
+           05  PSTL-COUNTRY OCCURS 50 TIMES PIC X(20). *> 郵遞區號格式-國碼
+           05  PSTL-TYPE    OCCURS 50 TIMES PIC X(4).  *> 郵遞區號格式-類型
+           05  CONNECTOR-WORDS OCCURS 20 TIMES PIC X(8). *> 連接詞 (of/de..)
+           05  SUPPRESS-GROUP-FLAG OCCURS 19 TIMES PIC 9.
+           05  BASEMENT-WORDS OCCURS 10 TIMES PIC X(15).
+           05  FLOOR-WORDS    OCCURS 10 TIMES PIC X(15).
+
+       01 RULES-LOADED-FLAG PIC X VALUE "N".
+
+      *******************************************************
+      *> 資料部、LINKAGE SECTION
+      *> 供外部程式以 CALL 方式同步取得單筆地址的解析結果，
+      *> 不經過 EXECUTE 的批次檔案讀寫流程
+      *******************************************************
+       LINKAGE SECTION.
+       01 LS-API-REQUEST.
+           05 API-REQ-ADDRESS PIC X(2000). *> 待解析地址原文
+
+       01 LS-API-RESPONSE.
+           05 API-RESP-FIELDS  PIC X(2000) OCCURS 26 TIMES. *> 同 DTLS-LF
+           05 API-RESP-RETCODE PIC 99.
+              88 API-RESP-OK    VALUE 0.
+              88 API-RESP-ERROR VALUE 1.
+           05 API-RESP-ERR-MSG PIC X(200). *> 錯誤訊息 (DTLS-LF(19))
+           05 API-RESP-WARN-MSG PIC X(60). *> 警示訊息 (同 WARNING-MSG，
+                                            *> 不影響 API-RESP-RETCODE)
+
+      *******************************************************
+      *> 程序部
+      *******************************************************
+       PROCEDURE DIVISION USING LS-API-REQUEST LS-API-RESPONSE.
+       MAIN SECTION.
+           *> 首次呼叫時載入規則名單，之後留在本程式的
+           *> WORKING-STORAGE 內供後續呼叫重複使用
+           IF RULES-LOADED-FLAG = "N"
+             CALL 'READ-RULE' USING LS-LIST-REC
+             MOVE "Y" TO RULES-LOADED-FLAG
+           END-IF
+
+           MOVE SPACES TO LS-FORMATTER
+           MOVE API-REQ-ADDRESS TO BEFORE-DATA
+           CALL 'FORMATTER-ADDRESS' USING LS-LIST-REC LS-FORMATTER
+
+           MOVE SPACES TO LS-API-RESPONSE
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 26
+             MOVE DTLS-LF(IDX) TO API-RESP-FIELDS(IDX)
+           END-PERFORM
+
+           IF DTLS-LF(19) = SPACES
+             MOVE 0 TO API-RESP-RETCODE
+           ELSE
+             MOVE 1 TO API-RESP-RETCODE
+             MOVE DTLS-LF(19)(1:200) TO API-RESP-ERR-MSG
+           END-IF.
+
+           MOVE WARNING-MSG TO API-RESP-WARN-MSG.
+
+           *> 處理結束 (每次呼叫皆立即回傳，不停留於等待狀態)
+           EXIT PROGRAM.
+       END PROGRAM ADDRESS-API.
