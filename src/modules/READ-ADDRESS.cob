@@ -17,7 +17,7 @@
       *******************************************************
        FILE SECTION.
        FD IN-FILE.
-         01 IN-FILE-REC PIC X(500).
+         01 IN-FILE-REC PIC X(2000).
 
 
       *******************************************************
@@ -25,7 +25,7 @@
       *******************************************************
        WORKING-STORAGE SECTION.
          01 IN-FILE-STATUS PIC XX VALUE "00".
-         01 IN-FILE-DATA PIC X(500).
+         01 IN-FILE-DATA PIC X(2000).
          01 IDX PIC 9999 VALUE 1.
          01 JDX PIC 99 VALUE 1.
          01 KDX PIC 9999 VALUE 1.
@@ -35,6 +35,13 @@
          01 ADDRESS-SPLIT        PIC X(100) OCCURS 18 TIMES.
          01 ADDRESS-LIST-LEN     PIC 999.
 
+       *> CUSTOMER_ID 對應來源行號用 (若來源行以 ; 帶有 CUSTOMER_ID，
+       *> 取該欄位；否則以行號本身作為對應鍵)
+         01 WS-SEMI-COUNT        PIC 99 VALUE 0.
+         01 WS-CID-PART          PIC X(100).
+         01 WS-ADDR-PART         PIC X(2000).
+         01 WS-LINE-NO-FMT       PIC ZZZ9.
+
        *> 特殊字判斷
        01 WS-CH                  PIC X.
        01 WS-CODE                PIC 9(5).
@@ -46,9 +53,13 @@
       *******************************************************
        *> FORMATTER-ADDRESS 用
        01 LS-FORMATTER.
-           05 BEFORE-DATA PIC X(500). *> 格式化讀取資料
-           05 AFTER-DATA  PIC X(500). *> 格式化回傳資料
-           05 DTLS-LF     PIC X(100) OCCURS 18 TIMES. *> 地址欄位
+           05 BEFORE-DATA PIC X(2000). *> 格式化讀取資料
+           05 AFTER-DATA  PIC X(2000). *> 格式化回傳資料
+           05 ORIGIN-DATA PIC X(2000). *> 原文
+           05 DTLS-LF     PIC X(2000) OCCURS 26 TIMES. *> 地址欄位
+           05 STATE-MATCH-SRC PIC X(8). *> 17[STATE] 判斷來源
+           05 STREET-TYPE-FLAG PIC X(8). *> 5[STREET] 街道類型比對結果
+           05 WARNING-MSG PIC X(60). *> 警示訊息 (WARNING，空白=無警示)
 
       *******************************************************
       *> 資料部、LINKAGE SECTION
@@ -56,19 +67,31 @@
        LINKAGE SECTION.
        *> 接收 1000 行 * 5 欄 的資料
        01 LS-RA.
-           05 INPUT-DATA         PIC X(500) OCCURS 1000 TIMES. *> 讀取資料
-           05 FORMATTER-DATA     PIC X(500) OCCURS 1000 TIMES. *> 格式化讀取資料
+           05 INPUT-DATA         PIC X(2000) OCCURS 1000 TIMES. *> 讀取資料
+           05 FORMATTER-DATA     PIC X(2000) OCCURS 1000 TIMES. *> 格式化讀取資料
            05 ADDRESS-LIST-G     OCCURS 1000 TIMES. *> 原資料
+              10 CUSTOMER-ID-LN  PIC X(15). *> 對應之 CUSTOMER_ID
+                                             *> (無則以來源行號代入)
               10 ADDRESS-LIST    PIC X(100) OCCURS 5 TIMES. *> 原資料
               10 ERROR-ADDRESS   PIC X(40). *> 錯誤資料
               10 DTLS-LR         PIC X(100) OCCURS 18 TIMES. *> 地址欄位
 
-       *> LIST-REC 用 (從 LIST.csv 讀取 18行*40列)
+       *> LIST-REC 用 (從 LIST.csv 讀取 19行*40列, 19: 英國COUNTY名單)
        01 LS-LIST-REC.
-           05  LS-LIST-G       OCCURS 18 TIMES.
+           05  LS-LIST-G       OCCURS 19 TIMES.
               10  LS-LIST-COL       PIC X(35) OCCURS 40 TIMES.
            05  LS-COUNTRY-COL       PIC X(50) OCCURS 500 TIMES.
-           05  LS-CITY-COL          PIC X(50) OCCURS 50000 TIMES. 
+           05  LS-CITY-COL          PIC X(50) OCCURS 50000 TIMES.
+           05  LS-STATE-NAME-COL    PIC X(45) OCCURS 200 TIMES.
+           05  LS-STATE-CODE-COL    PIC X(10) OCCURS 200 TIMES.
+           05  DIR-NAMES OCCURS 21 TIMES PIC X(8). *> 全方向
+           05  STREET-ABBR OCCURS 50 TIMES PIC X(8). *> 街道縮寫
+           05  PSTL-COUNTRY OCCURS 50 TIMES PIC X(20). *> 郵遞區號格式-國碼
+           05  PSTL-TYPE    OCCURS 50 TIMES PIC X(4).  *> 郵遞區號格式-類型
+           05  CONNECTOR-WORDS OCCURS 20 TIMES PIC X(8). *> 連接詞 (of/de..)
+           05  SUPPRESS-GROUP-FLAG OCCURS 19 TIMES PIC 9.
+           05  BASEMENT-WORDS OCCURS 10 TIMES PIC X(15).
+           05  FLOOR-WORDS    OCCURS 10 TIMES PIC X(15).
 
       *******************************************************
       *> 程序部
@@ -97,7 +120,27 @@
            PERFORM VARYING KDX FROM 1 BY 1 UNTIL KDX > 1000
                  *> 若讀入資料為空白則結束
                  IF INPUT-DATA(KDX) = SPACES
-                   EXIT PERFORM 
+                   EXIT PERFORM
+                 END-IF
+
+                 *> ==== 保留 CUSTOMER_ID 與來源行號的對應關係 ====
+                 *> 來源行若以 ; 帶有 CUSTOMER_ID (CUSTOMER_ID;地址)，
+                 *> 取出該欄位存入 CUSTOMER-ID-LN，其餘作為地址內容；
+                 *> 若無 ; 分隔，則以來源行號本身作為對應鍵
+                 MOVE 0 TO WS-SEMI-COUNT
+                 INSPECT INPUT-DATA(KDX)
+                   TALLYING WS-SEMI-COUNT FOR ALL ";"
+                 IF WS-SEMI-COUNT > 0
+                   MOVE SPACES TO WS-CID-PART WS-ADDR-PART
+                   UNSTRING INPUT-DATA(KDX) DELIMITED BY ";"
+                       INTO WS-CID-PART WS-ADDR-PART
+                   MOVE FUNCTION TRIM(WS-CID-PART) TO
+                     CUSTOMER-ID-LN(KDX)
+                   MOVE WS-ADDR-PART TO INPUT-DATA(KDX)
+                 ELSE
+                   MOVE KDX TO WS-LINE-NO-FMT
+                   MOVE FUNCTION TRIM(WS-LINE-NO-FMT) TO
+                     CUSTOMER-ID-LN(KDX)
                  END-IF
 
                  *> 將 INPUT-DATA 的內容 FORMATTER
@@ -184,7 +227,6 @@
                    LENGTH OF FUNCTION TRIM(WS-TRIMMED)
              END-IF
            END-PERFORM
-              DISPLAY "ERROR? "LENGTH OF FUNCTION TRIM(INPUT-DATA(KDX))
 
              *> 若包含特殊字體
              MOVE "N" TO ERROR-FLAG
