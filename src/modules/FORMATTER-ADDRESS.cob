@@ -8,18 +8,18 @@
       *******************************************************
        LOCAL-STORAGE SECTION.
        01 TEMP-ARRAY.
-           05 TEMP-PART        PIC X(500) OCCURS 30 TIMES.
+           05 TEMP-PART        PIC X(2000) OCCURS 30 TIMES.
            05 TEMP-PART-CHECK  PIC 99     OCCURS 30 TIMES. *> 該IDX歸類位置
-           05 MATCH-NEW        PIC 999.
+           05 MATCH-NEW        PIC 9999.
            05 CNT-NUM          PIC 9(3)   OCCURS 30 TIMES. *> 數字字數
            05 CNT-U            PIC X      OCCURS 30 TIMES. *> 大寫字字數
 
-           05 TEMP-A           PIC X(500).
-           05 TEMP-B           PIC X(500).
-           05 TEMP-COL         PIC X(500).
-           05 TEMP-COL-2       PIC X(500).
-           05 TEMP-UPPER-COL   PIC X(500).
-           05 TEMP-LEN         PIC 999.
+           05 TEMP-A           PIC X(2000).
+           05 TEMP-B           PIC X(2000).
+           05 TEMP-COL         PIC X(2000).
+           05 TEMP-COL-2       PIC X(2000).
+           05 TEMP-UPPER-COL   PIC X(2000).
+           05 TEMP-LEN         PIC 9999.
            05 TEMP-FLAG        PIC XX VALUE "Y".
            05 DTLS-FLAG        PIC 99.
            05 ZIP-FLAG         PIC X. *> 英國等地區之郵遞區號
@@ -28,7 +28,7 @@
            05 CNT-FL           PIC 9.
 
            05 PRE-COL          PIC X(100).
-           05 PRE-LEN          PIC 999.
+           05 PRE-LEN          PIC 9999.
            05 PRE-FLAG         PIC XX.
 
            05 NEXT-COL         PIC X(100).
@@ -37,15 +37,60 @@
            05 NEXT-FLAG        PIC XX.
 
            05 CHECK-COL        PIC X(100). *> LS-LIST-COL
-           05 CHECK-LEN        PIC 999.
+           05 CHECK-LEN        PIC 9999.
 
            05 DIR-LEN PIC 99 VALUE 21.
            05 DIR-COL  PIC X(8).
            05 DIR-FLAG PIC X(1).
 
+           05 ABBR-IDX  PIC 99.
+           05 ABBR-LEN  PIC 99.
+           05 ABBR-COL  PIC X(8).
+
+           05 PSTL-IDX     PIC 99.
+           05 PSTL-NL-FLAG PIC X VALUE "N".
+           05 PSTL-UK-FLAG PIC X VALUE "N".
+
+           05 FLRV-IDX      PIC 99.
+           05 BASEMENT-FLAG PIC X VALUE "N".
+           05 FLOOR-FLAG    PIC X VALUE "N".
+
            05 STATE-FLAG       PIC X.
 
-           05 OTHER-FLAG         PIC X.           
+           05 COUNTRY-FOUND-FLAG PIC X. *> COUNTRY 是否存在於 CountryList.csv
+           05 COUNTRY-CMP-VAL    PIC X(50). *> 待比對之 COUNTRY (大寫)
+           05 COUNTRY-CMP-TAB    PIC X(50). *> 名單項目 (大寫)
+
+           05 CITY-FOUND-FLAG    PIC X. *> CITY 是否存在於 WorldCitiesList.csv
+           05 CITY-CMP-VAL       PIC X(50). *> 待比對之 CITY (已去除重音、轉大寫)
+           05 CITY-CMP-TAB       PIC X(50). *> 名單項目 (已去除重音、轉大寫)
+
+           05 REBUILD-PROFILE    PIC X(8). *> REBUILD 欄位順序 (依 COUNTRY)
+           05 REBUILD-CTRY-CMP   PIC X(50). *> 比對用 COUNTRY (轉大寫)
+
+           05 CONNECTOR-LEN        PIC 99 VALUE 20. *> 連接詞名單筆數
+           05 CONNECTOR-FLAG       PIC X. *> 是否命中連接詞名單
+           05 CONNECTOR-FIRST-WORD PIC X(20). *> 待比對片段的第一個字
+
+      *> 重音字元 (Latin-1) 摺疊對照表，用於 CITY 比對前正規化，
+      *> 使 "Sao Paulo"/"São Paulo" 或 "Malaga"/"Málaga" 視為相同
+      *> (分三段對應 A/E、I/O/U、U/N/C/Y，避免單一字面過長)
+       01 DIACRITIC-FOLD.
+           05 DIACRITIC-FROM-1 PIC X(20) VALUE
+             X"C0C1C2C3C4C5E0E1E2E3E4E5C8C9CACBE8E9EAEB".
+           05 DIACRITIC-TO-1   PIC X(20) VALUE "aaaaaaaaaaaaeeeeeeee".
+           05 DIACRITIC-FROM-2 PIC X(20) VALUE
+             X"CCCDCECFECEDEEEFD2D3D4D5D6F2F3F4F5F6D9DA".
+           05 DIACRITIC-TO-2   PIC X(20) VALUE "iiiiiiiioooooooooouu".
+           05 DIACRITIC-FROM-3 PIC X(12) VALUE
+             X"DBDCF9FAFBFCD1F1C7E7DDFD".
+           05 DIACRITIC-TO-3   PIC X(12) VALUE "uuuuuunnccyy".
+
+           05 POBOX-FLAG       PIC X. *> 郵政信箱/私人信箱 已抽出
+           05 POBOX-START      PIC 9999.
+           05 POBOX-NO-LEN     PIC 99.
+
+           05 OTHER-FLAG         PIC X.
            05 OTHER-STREET       PIC 99. *> 5
            05 OTHER-DISTRICT     PIC 99. *> 4
            05 OTHER-CITY         PIC 99. *> 3
@@ -57,13 +102,26 @@
            05 COMMA-FLAG PIC XX.
            05 CHARACTERS-FLAG PIC X(40).
 
+       *> 警示訊息 (WARNING)：僅供提醒，不影響 ERROR-FLAG 判定，
+       *> 不會使該筆資料被視為失敗資料 (Fail_Data)
+       01 WARNING-ARRAY.
+           05 WARNING-TEMP    PIC X(60).
+           05 WARN-COMMA-FLAG PIC XX.
+           05 WARNING-FLAG    PIC X.
+
+      *> 各欄位最大長度門檻 (ERROR-SECTION 用)
+       01 FLD-MAXLEN PIC 999 OCCURS 18 TIMES.
+
+      *> 郵政信箱/私人信箱 慣用語 (PO Box / Private Mail Bag)
+       01 POBOX-PHRASE PIC X(20) OCCURS 6 TIMES.
+
        01 IDX PIC 99999.
-       01 JDX PIC 999.
+       01 JDX PIC 9999.
        01 KDX PIC 99.
        01 IDX-PLUS PIC 99.
-       01 FOUND-JDX PIC 999.
-       01 END-JDX PIC 999.
-       01 PROCESSING-DATA PIC X(500). *> 處理中資料
+       01 FOUND-JDX PIC 9999.
+       01 END-JDX PIC 9999.
+       01 PROCESSING-DATA PIC X(2000). *> 處理中資料
 
        *> 特殊字判斷(ERROR)
        01 WS-SPECIAL-CHAR.
@@ -78,18 +136,37 @@
       *******************************************************
        LINKAGE SECTION.
        01 LS-FORMATTER.
-           05 BEFORE-DATA  PIC X(500). *> 格式化讀取資料
-           05 AFTER-DATA   PIC X(500). *> 格式化回傳資料
-           05 ORIGIN-DATA  PIC X(500). *> 原文
-           05 DTLS-LF      PIC X(500) OCCURS 25 TIMES. *> 地址欄位
+           05 BEFORE-DATA  PIC X(2000). *> 格式化讀取資料
+           05 AFTER-DATA   PIC X(2000). *> 格式化回傳資料
+           05 ORIGIN-DATA  PIC X(2000). *> 原文
+           05 DTLS-LF      PIC X(2000) OCCURS 26 TIMES. *> 地址欄位
+           05 STATE-MATCH-SRC PIC X(8). *> 17[STATE] 判斷來源
+                                         *> (ABBR/FULLNAME/空白=未判斷)
+           05 STREET-TYPE-FLAG PIC X(8). *> 5[STREET] 是否命中
+                                          *> 街道類型縮寫名單
+                                          *> (MATCH/UNKNOWN/空白=無STREET)
+           05 WARNING-MSG PIC X(60). *> 警示訊息 (WARNING，不影響
+                                      *> ERROR-FLAG 判定，空白=無警示)
 
 
        01 LS-LIST-REC.
-           05  LS-LIST-G       OCCURS 18 TIMES.
+           05  LS-LIST-G       OCCURS 19 TIMES. *> 19: 英國COUNTY名單
               10  LS-LIST-COL       PIC X(35) OCCURS 40 TIMES.
+           05  LS-COUNTRY-COL       PIC X(50) OCCURS 500 TIMES.
+           05  LS-CITY-COL          PIC X(50) OCCURS 50000 TIMES.
            05  LS-STATE-NAME-COL    PIC X(45) OCCURS 200 TIMES.
            05  LS-STATE-CODE-COL    PIC X(10) OCCURS 200 TIMES.
            05  DIR-NAMES OCCURS 21 TIMES PIC X(8). *> 全方向
+           05  STREET-ABBR OCCURS 50 TIMES PIC X(8). *> 街道縮寫
+           05  PSTL-COUNTRY OCCURS 50 TIMES PIC X(20). *> 郵遞區號格式-國碼
+           05  PSTL-TYPE    OCCURS 50 TIMES PIC X(4).  *> 郵遞區號格式-類型
+           05  CONNECTOR-WORDS OCCURS 20 TIMES PIC X(8). *> 連接詞 (of/de..)
+           05  SUPPRESS-GROUP-FLAG OCCURS 19 TIMES PIC 9.
+                                      *> 1=停用該 CategoryRules 群組
+           05  BASEMENT-WORDS OCCURS 10 TIMES PIC X(15).
+                                      *> 地下樓層用字 (如 BASEMENT)
+           05  FLOOR-WORDS    OCCURS 10 TIMES PIC X(15).
+                                      *> 樓層序數尾碼判斷用字 (如 FLOOR)
 
       *******************************************************
       *> 程序部
@@ -120,8 +197,40 @@
 
            *> DTLS-LF 初期化
             PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 18
-                MOVE SPACES TO DTLS-LF(IDX) 
+                MOVE SPACES TO DTLS-LF(IDX)
             END-PERFORM.
+            MOVE SPACES TO DTLS-LF(25). *> 25 COUNTY(英國郡)
+
+           *> STATE-MATCH-SRC 初期化 (17[STATE] 判斷來源，見下方抽出作業)
+           MOVE SPACES TO STATE-MATCH-SRC.
+
+           *> FLD-MAXLEN 初期化 (各欄位長度門檻，對應 Address_Split 欄寬)
+           MOVE 35  TO FLD-MAXLEN(1).  *> ZIP
+           MOVE 35  TO FLD-MAXLEN(2).  *> COUNTRY
+           MOVE 100 TO FLD-MAXLEN(3).  *> CITY
+           MOVE 100 TO FLD-MAXLEN(4).  *> DISTRICT
+           MOVE 50  TO FLD-MAXLEN(5).  *> STREET
+           MOVE 35  TO FLD-MAXLEN(6).  *> SEC
+           MOVE 50  TO FLD-MAXLEN(7).  *> LANE
+           MOVE 35  TO FLD-MAXLEN(8).  *> ALLEY
+           MOVE 35  TO FLD-MAXLEN(9).  *> M-NO
+           MOVE 35  TO FLD-MAXLEN(10). *> S-NO
+           MOVE 35  TO FLD-MAXLEN(11). *> M-FLOOR
+           MOVE 35  TO FLD-MAXLEN(12). *> S-FLOOR
+           MOVE 35  TO FLD-MAXLEN(13). *> ROOM
+           MOVE 35  TO FLD-MAXLEN(14). *> BUILDING
+           MOVE 35  TO FLD-MAXLEN(15). *> VILLAGE
+           MOVE 35  TO FLD-MAXLEN(16). *> PROVINCE
+           MOVE 10  TO FLD-MAXLEN(17). *> STATE
+           MOVE 35  TO FLD-MAXLEN(18). *> OTHER
+
+           *> POBOX-PHRASE 初期化 (郵政信箱/私人信箱 慣用語)
+           MOVE "PO BOX"           TO POBOX-PHRASE(1).
+           MOVE "P O BOX"          TO POBOX-PHRASE(2).
+           MOVE "P.O. BOX"         TO POBOX-PHRASE(3).
+           MOVE "P.O.BOX"          TO POBOX-PHRASE(4).
+           MOVE "POST OFFICE BOX"  TO POBOX-PHRASE(5).
+           MOVE "PRIVATE MAIL BAG" TO POBOX-PHRASE(6).
 
            *> "," -> ", "
            MOVE LENGTH OF FUNCTION TRIM(BEFORE-DATA) TO TEMP-LEN.
@@ -222,27 +331,22 @@
                 MOVE 0 TO NEXT-LEN
               END-IF
 
-              *> 2文字
-              MOVE TEMP-PART(IDX)(TEMP-LEN - 1 - NEXT-LEN:2)TO TEMP-COL
-              IF TEMP-COL = "St"
-                 OR TEMP-COL = "Rd"
-                 OR TEMP-COL = "Dr"
-                 OR TEMP-COL = "Rm"
-                 MOVE "Y" TO TEMP-FLAG
-              END-IF
-
-              *> 3文字
-              MOVE TEMP-PART(IDX)(TEMP-LEN - 2 - NEXT-LEN:3)TO TEMP-COL
-              IF TEMP-COL = "Ave"
-                 OR TEMP-COL = "Riv"
-                 MOVE "Y" TO TEMP-FLAG
-              END-IF
-
-              *> 4文字
-              MOVE TEMP-PART(IDX)(TEMP-LEN - 3 - NEXT-LEN:4)TO TEMP-COL
-              IF TEMP-COL = "Blvd"
-                 MOVE "Y" TO TEMP-FLAG
-              END-IF
+              *> 街道縮寫比對 (StreetAbbreviations.csv，見 STREET-ABBR)
+              PERFORM VARYING ABBR-IDX FROM 1 BY 1
+                        UNTIL ABBR-IDX > 50
+                           OR STREET-ABBR(ABBR-IDX) = SPACES
+                           OR TEMP-FLAG = "Y"
+                MOVE STREET-ABBR(ABBR-IDX) TO ABBR-COL
+                MOVE LENGTH OF FUNCTION TRIM(ABBR-COL) TO ABBR-LEN
+                IF TEMP-LEN - ABBR-LEN + 1 - NEXT-LEN > 0
+                  MOVE TEMP-PART(IDX)
+                         (TEMP-LEN - ABBR-LEN + 1 - NEXT-LEN:ABBR-LEN)
+                    TO TEMP-COL
+                  IF FUNCTION TRIM(TEMP-COL) = FUNCTION TRIM(ABBR-COL)
+                    MOVE "Y" TO TEMP-FLAG
+                  END-IF
+                END-IF
+              END-PERFORM
 
               *> 補上.
               IF TEMP-FLAG = "Y"
@@ -355,6 +459,7 @@
                  IDX + 3 <= TEMP-LEN AND
                  TEMP-COL(IDX + 1:3) IS ALPHABETIC-UPPER)
                  MOVE PROCESSING-DATA(IDX + 1:3) TO DTLS-LF(17)
+                 MOVE "ABBR" TO STATE-MATCH-SRC
                  MOVE SPACES TO PROCESSING-DATA
                  STRING
                    TEMP-COL(1:IDX) DELIMITED BY SIZE
@@ -374,6 +479,7 @@
                  IDX + 2 <= TEMP-LEN AND
                  TEMP-COL(IDX + 1: 2) IS ALPHABETIC-UPPER)
                  MOVE PROCESSING-DATA(IDX + 1:2) TO DTLS-LF(17)
+                 MOVE "ABBR" TO STATE-MATCH-SRC
                  MOVE SPACES TO PROCESSING-DATA
                  STRING
                    TEMP-COL(1:IDX) DELIMITED BY SIZE
@@ -422,6 +528,108 @@
                    INTO PROCESSING-DATA
                  END-STRING
                  MOVE LS-STATE-CODE-COL(IDX) TO DTLS-LF(17)
+                 MOVE "FULLNAME" TO STATE-MATCH-SRC
+                 EXIT PERFORM
+
+              END-IF
+           END-PERFORM.
+
+           *> 英國 COUNTY 抽出作業 (CategoryRules.csv 第19組)
+           MOVE "N" TO STATE-FLAG.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 40
+              IF LS-LIST-COL(19 IDX) = SPACES OR STATE-FLAG = "Y"
+                 OR SUPPRESS-GROUP-FLAG(19) = 1
+                EXIT PERFORM
+              END-IF
+
+              MOVE FUNCTION TRIM(LS-LIST-COL(19 IDX)) TO NEXT-COL
+              MOVE LENGTH OF FUNCTION TRIM(NEXT-COL) TO NEXT-LEN
+              MOVE 0 TO FOUND-JDX
+              PERFORM VARYING JDX FROM 1 BY 1
+                UNTIL JDX > TEMP-LEN - NEXT-LEN + 1
+
+                  IF TEMP-COL(JDX:NEXT-LEN) = NEXT-COL(1:NEXT-LEN)
+                   *> 確認該單字前後皆為空白後才能進入
+                   IF (
+             JDX > 1 AND JDX < TEMP-LEN AND
+             FUNCTION TRIM(TEMP-COL(JDX - 1:NEXT-LEN + 2)) = NEXT-COL OR
+             FUNCTION TRIM(TEMP-COL(JDX - 1:NEXT-LEN + 2)) = TEMP-COL-2
+             )
+                      MOVE JDX TO FOUND-JDX
+                      EXIT PERFORM
+                     END-IF
+                  END-IF
+              END-PERFORM
+
+              *> 若找到相符內容
+              IF FOUND-JDX > 0
+                 MOVE SPACES TO PROCESSING-DATA
+                 STRING
+                   TEMP-COL(1:FOUND-JDX - 1) DELIMITED BY SIZE
+                   TEMP-COL(FOUND-JDX + NEXT-LEN + 1:
+                            TEMP-LEN - FOUND-JDX)
+                            DELIMITED BY SIZE
+                   INTO PROCESSING-DATA
+                 END-STRING
+                 MOVE NEXT-COL TO DTLS-LF(25)
+                 MOVE "Y" TO STATE-FLAG
+                 EXIT PERFORM
+
+              END-IF
+           END-PERFORM.
+
+           *> 郵政信箱/私人信箱 抽出作業 (PO Box / Private Mail Bag)
+           MOVE "N" TO POBOX-FLAG.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 6
+              IF POBOX-PHRASE(IDX) = SPACES OR POBOX-FLAG = "Y"
+                EXIT PERFORM
+              END-IF
+
+              MOVE FUNCTION TRIM(POBOX-PHRASE(IDX)) TO NEXT-COL
+              MOVE LENGTH OF FUNCTION TRIM(NEXT-COL) TO NEXT-LEN
+              MOVE 0 TO FOUND-JDX
+              PERFORM VARYING JDX FROM 1 BY 1
+                UNTIL JDX > TEMP-LEN - NEXT-LEN + 1
+
+                  IF TEMP-COL(JDX:NEXT-LEN) = NEXT-COL(1:NEXT-LEN)
+                   *> 前方須為行首或空白/逗號才算單字起點
+                   IF JDX = 1 OR
+                      TEMP-COL(JDX - 1:1) = SPACE OR
+                      TEMP-COL(JDX - 1:1) = ","
+                      MOVE JDX TO FOUND-JDX
+                      EXIT PERFORM
+                     END-IF
+                  END-IF
+              END-PERFORM
+
+              *> 若找到相符內容，向後併入緊接的信箱號碼一併抽出
+              IF FOUND-JDX > 0
+                 COMPUTE POBOX-START = FOUND-JDX + NEXT-LEN
+                 MOVE 0 TO POBOX-NO-LEN
+                 PERFORM VARYING JDX FROM POBOX-START BY 1
+                   UNTIL JDX > TEMP-LEN
+                   IF TEMP-COL(JDX:1) IS NUMERIC OR
+                      TEMP-COL(JDX:1) = SPACE OR
+                      TEMP-COL(JDX:1) = "#" OR
+                      TEMP-COL(JDX:1) = "."
+                     ADD 1 TO POBOX-NO-LEN
+                   ELSE
+                     EXIT PERFORM
+                   END-IF
+                 END-PERFORM
+                 COMPUTE NEXT-LEN = NEXT-LEN + POBOX-NO-LEN
+
+                 MOVE FUNCTION TRIM(TEMP-COL(FOUND-JDX:NEXT-LEN))
+                   TO DTLS-LF(5)
+                 MOVE SPACES TO PROCESSING-DATA
+                 STRING
+                   TEMP-COL(1:FOUND-JDX - 1) DELIMITED BY SIZE
+                   TEMP-COL(FOUND-JDX + NEXT-LEN + 1:
+                            TEMP-LEN - FOUND-JDX)
+                            DELIMITED BY SIZE
+                   INTO PROCESSING-DATA
+                 END-STRING
+                 MOVE "Y" TO POBOX-FLAG
                  EXIT PERFORM
 
               END-IF
@@ -551,6 +759,22 @@
 
 
        *>  ====================== 判斷開始 ======================
+              *> 郵遞區號格式 (PostalFormatRules.csv，依國碼查表)
+              MOVE "N" TO PSTL-NL-FLAG
+              MOVE "N" TO PSTL-UK-FLAG
+              PERFORM VARYING PSTL-IDX FROM 1 BY 1
+                        UNTIL PSTL-IDX > 50
+                           OR PSTL-COUNTRY(PSTL-IDX) = SPACES
+                IF FUNCTION TRIM(PSTL-COUNTRY(PSTL-IDX)) = DTLS-LF(2)
+                  IF FUNCTION TRIM(PSTL-TYPE(PSTL-IDX)) = "NL"
+                    MOVE "Y" TO PSTL-NL-FLAG
+                  END-IF
+                  IF FUNCTION TRIM(PSTL-TYPE(PSTL-IDX)) = "UK"
+                    MOVE "Y" TO PSTL-UK-FLAG
+                  END-IF
+                END-IF
+              END-PERFORM
+
               *> =================== NUMBER 判斷 ===================
               *> 是否為 單純數字
               IF CNT-NUM(IDX) = TEMP-LEN
@@ -568,7 +792,7 @@
                  IF TEMP-LEN = 4 AND
                     NEXT-LEN <= 3 AND
                     NEXT-COL(1:2) IS ALPHABETIC-UPPER AND
-                    (DTLS-LF(2) = "NETHERLANDS" OR DTLS-LF(2) = "NLD")
+                    PSTL-NL-FLAG = "Y"
                    MOVE "Y" TO NEXT-FLAG
                    MOVE 1   TO DTLS-FLAG
                  END-IF
@@ -659,7 +883,7 @@
                OR
 
                *> 2. 英國 標準寫法
-               ((DTLS-LF(2) = "GB" OR DTLS-LF(2) = "UK") AND
+               (PSTL-UK-FLAG = "Y" AND
                ((TEMP-LEN >= 1 AND TEMP-LEN <= 2
                                               AND CNT-NUM(IDX) < 2) OR
                 (TEMP-LEN >= 3 AND TEMP-LEN <= 4 
@@ -707,7 +931,7 @@
                OR
 
                *> 2. 英國 手寫常見
-               ((DTLS-LF(2) = "GB" OR DTLS-LF(2) = "UK") AND
+               (PSTL-UK-FLAG = "Y" AND
                ((TEMP-LEN >= 4 AND TEMP-LEN <= 6 AND CNT-NUM(IDX) < 3)OR
                (TEMP-LEN >= 6 AND TEMP-LEN <= 8 AND CNT-NUM(IDX) = 2)))
 
@@ -752,14 +976,25 @@
 
                IF DIR-FLAG = "Y"
 
+                  *> 連接詞判斷 (ConnectorWords.csv，如 of/de) 須在
+                  *> NEXT-UPPER-COL 被蓋成 ";" 之前先行比對保留結果
+                  MOVE "N" TO CONNECTOR-FLAG
+                  PERFORM VARYING JDX FROM 1 BY 1
+                          UNTIL JDX > CONNECTOR-LEN
+                    IF NEXT-UPPER-COL = CONNECTOR-WORDS(JDX)
+                      MOVE "Y" TO CONNECTOR-FLAG
+                      EXIT PERFORM
+                    END-IF
+                  END-PERFORM
+
                   MOVE ";" TO NEXT-UPPER-COL
                   MOVE "Y" TO TEMP-FLAG NEXT-FLAG
                   MOVE 5   TO DTLS-FLAG
 
                   *> (**** DIRECTION ROAD) OR
-                  *> (**** DE ****)
+                  *> (**** 連接詞，如 DE ****)
                   IF FUNCTION UPPER-CASE(TEMP-PART(IDX + 2)(1:4))
-                     = "ROAD" OR NEXT-UPPER-COL = "DE"
+                     = "ROAD" OR CONNECTOR-FLAG = "Y"
                     STRING
                       TEMP-COL(1:TEMP-LEN) DELIMITED BY SIZE
                       " " DELIMITED BY SIZE
@@ -776,6 +1011,7 @@
               *> 以CategoryRule.csv 為準則切割
               PERFORM VARYING JDX FROM 3 BY 1 UNTIL JDX > 16
               PERFORM VARYING KDX FROM 2 BY 1 UNTIL KDX > 40
+                  OR SUPPRESS-GROUP-FLAG(JDX) = 1
                 MOVE LS-LIST-COL(JDX KDX) TO CHECK-COL
                 MOVE LENGTH OF FUNCTION TRIM(CHECK-COL) TO CHECK-LEN
                 IF CHECK-COL = SPACES OR CHECK-COL = ALL LOW-VALUES
@@ -816,8 +1052,17 @@
                   MOVE "Y" TO TEMP-FLAG
                   MOVE JDX TO DTLS-FLAG
 
-                  *> BASEMENT 1 -> B1
-                  IF TEMP-UPPER-COL = "BASEMENT"
+                  *> BASEMENT 1 -> B1 (用字名單見 BASEMENT-WORDS)
+                  MOVE "N" TO BASEMENT-FLAG
+                  PERFORM VARYING FLRV-IDX FROM 1 BY 1
+                      UNTIL FLRV-IDX > 10
+                      OR BASEMENT-WORDS(FLRV-IDX) = SPACES
+                    IF TEMP-UPPER-COL = BASEMENT-WORDS(FLRV-IDX)
+                      MOVE "Y" TO BASEMENT-FLAG
+                      EXIT PERFORM
+                    END-IF
+                  END-PERFORM
+                  IF BASEMENT-FLAG = "Y"
                     MOVE SPACES TO TEMP-COL
                     STRING
                       "B" DELIMITED BY SIZE
@@ -855,9 +1100,18 @@
                     MOVE 5 TO DTLS-FLAG
                   END-IF
 
-                  *> FLOOR 字串判斷
+                  *> FLOOR 字串判斷 (用字名單見 FLOOR-WORDS)
                   IF JDX = 11
-                    IF CNT-NUM(IDX) > 0 AND NEXT-UPPER-COL = "FLOOR"
+                    MOVE "N" TO FLOOR-FLAG
+                    PERFORM VARYING FLRV-IDX FROM 1 BY 1
+                        UNTIL FLRV-IDX > 10
+                        OR FLOOR-WORDS(FLRV-IDX) = SPACES
+                      IF NEXT-UPPER-COL = FLOOR-WORDS(FLRV-IDX)
+                        MOVE "Y" TO FLOOR-FLAG
+                        EXIT PERFORM
+                      END-IF
+                    END-PERFORM
+                    IF CNT-NUM(IDX) > 0 AND FLOOR-FLAG = "Y"
                       INSPECT TEMP-COL REPLACING ALL "ST" BY SPACES
                       INSPECT TEMP-COL REPLACING ALL "st" BY SPACES
                       INSPECT TEMP-COL REPLACING ALL "ND" BY SPACES
@@ -1122,8 +1376,22 @@
                  MOVE TEMP-COL(1:TEMP-LEN) TO TEMP-COL
                END-IF
              
-             *> ============ of 開頭 ============
-               IF FUNCTION UPPER-CASE(TEMP-COL(1:2)) = "OF"
+             *> ==== 開頭為連接詞 (ConnectorWords.csv，如 of/de) ====
+               MOVE SPACES TO CONNECTOR-FIRST-WORD
+               UNSTRING TEMP-COL DELIMITED BY SPACE
+                 INTO CONNECTOR-FIRST-WORD
+               MOVE "N" TO CONNECTOR-FLAG
+               PERFORM VARYING JDX FROM 1 BY 1
+                       UNTIL JDX > CONNECTOR-LEN
+                 IF FUNCTION UPPER-CASE(
+                    FUNCTION TRIM(CONNECTOR-FIRST-WORD))
+                    = CONNECTOR-WORDS(JDX)
+                   MOVE "Y" TO CONNECTOR-FLAG
+                   EXIT PERFORM
+                 END-IF
+               END-PERFORM
+
+               IF CONNECTOR-FLAG = "Y"
                PERFORM VARYING JDX FROM IDX BY -1 UNTIL JDX = 1
                  IF TEMP-PART-CHECK(JDX - 1) NOT = 0 AND
                     TEMP-PART-CHECK(JDX - 1) NOT = 99
@@ -1183,50 +1451,97 @@
                    MOVE TEMP-COL TO DTLS-LF(15)
                    MOVE "Y" TO OTHER-FLAG
                END-IF
+      *> ============ 未能歸類之片段一律併入 OTHER，逐段累加 ============
+      *> ============ 不覆蓋前一段，以免遺漏其他無法解析內容 ============
                IF OTHER-FLAG = "N"
+                 IF DTLS-LF(18) = SPACES
                    MOVE TEMP-COL TO DTLS-LF(18)
+                 ELSE
+                   STRING
+                     FUNCTION TRIM(DTLS-LF(18)) DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     FUNCTION TRIM(TEMP-COL) DELIMITED BY SIZE
+                     INTO DTLS-LF(18)
+                   END-STRING
+                 END-IF
                END-IF
 
              END-IF
-           
-           END-PERFORM.
 
-
-
-
-
-           *> OTHER 欄位
-           MOVE AFTER-DATA(1:TEMP-LEN) TO DTLS-LF(18). 
+           END-PERFORM.
 
 
       *> ===================== REBUILD =====================
            MOVE SPACES TO DTLS-LF(23).
-      *>   設定順序
-      *>   11[FLOOR] → 13[ROOM] → 14[BUILDING] → 9[NUMBER] → 
-      *>   8[ALLEY] → 7[LANE] → 6[SEC] → 5[SREET] → 
-      *>   18[OTHER] → 15[VILLAGE] →
-      *>   4[DISTRICT] → 3[CITY] → 16[PROVINCE] → 17[STATE] → 
-      *>   1[ZIP] → 2[COUNTRY]
-           MOVE 11 TO CNT-NUM(1).
-           MOVE 13 TO CNT-NUM(2).
-           MOVE 14 TO CNT-NUM(3).
-           MOVE  9 TO CNT-NUM(4).
-
-           MOVE  8 TO CNT-NUM(5).
-           MOVE  7 TO CNT-NUM(6).
-           MOVE  6 TO CNT-NUM(7).
-           MOVE  5 TO CNT-NUM(8).
-
-           MOVE 18 TO CNT-NUM(9).
-           MOVE 15 TO CNT-NUM(10).
-
-           MOVE  4 TO CNT-NUM(11).
-           MOVE  3 TO CNT-NUM(12).
-           MOVE 16 TO CNT-NUM(13).
-           MOVE 17 TO CNT-NUM(14).
-
-           MOVE  1 TO CNT-NUM(15).
-           MOVE  2 TO CNT-NUM(16).
+
+      *>   REBUILD 欄位順序依 COUNTRY 選擇對應的順序：
+      *>   歐美常見「門牌/街道在前、國家在後」書寫慣例的國家使用
+      *>   WESTERN 順序，其餘 (含未能判斷者) 沿用原有預設順序
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(DTLS-LF(2)))
+             TO REBUILD-CTRY-CMP
+           IF REBUILD-CTRY-CMP = "USA" OR "UNITED STATES" OR
+              "UNITED STATES OF AMERICA" OR "UK" OR
+              "UNITED KINGDOM" OR "GREAT BRITAIN" OR "CANADA" OR
+              "AUSTRALIA" OR "NEW ZEALAND" OR "IRELAND"
+             MOVE "WESTERN" TO REBUILD-PROFILE
+           ELSE
+             MOVE "DEFAULT" TO REBUILD-PROFILE
+           END-IF.
+
+           IF REBUILD-PROFILE = "WESTERN"
+      *>     設定順序 (WESTERN)
+      *>     9[NUMBER] → 5[STREET] → 6[SEC] → 7[LANE] → 8[ALLEY] →
+      *>     14[BUILDING] → 11[FLOOR] → 13[ROOM] → 18[OTHER] →
+      *>     15[VILLAGE] → 3[CITY] → 4[DISTRICT] → 17[STATE] →
+      *>     16[PROVINCE] → 1[ZIP] → 2[COUNTRY]
+             MOVE  9 TO CNT-NUM(1)
+             MOVE  5 TO CNT-NUM(2)
+             MOVE  6 TO CNT-NUM(3)
+             MOVE  7 TO CNT-NUM(4)
+
+             MOVE  8 TO CNT-NUM(5)
+             MOVE 14 TO CNT-NUM(6)
+             MOVE 11 TO CNT-NUM(7)
+             MOVE 13 TO CNT-NUM(8)
+
+             MOVE 18 TO CNT-NUM(9)
+             MOVE 15 TO CNT-NUM(10)
+
+             MOVE  3 TO CNT-NUM(11)
+             MOVE  4 TO CNT-NUM(12)
+             MOVE 17 TO CNT-NUM(13)
+             MOVE 16 TO CNT-NUM(14)
+
+             MOVE  1 TO CNT-NUM(15)
+             MOVE  2 TO CNT-NUM(16)
+           ELSE
+      *>     設定順序 (DEFAULT)
+      *>     11[FLOOR] → 13[ROOM] → 14[BUILDING] → 9[NUMBER] →
+      *>     8[ALLEY] → 7[LANE] → 6[SEC] → 5[SREET] →
+      *>     18[OTHER] → 15[VILLAGE] →
+      *>     4[DISTRICT] → 3[CITY] → 16[PROVINCE] → 17[STATE] →
+      *>     1[ZIP] → 2[COUNTRY]
+             MOVE 11 TO CNT-NUM(1)
+             MOVE 13 TO CNT-NUM(2)
+             MOVE 14 TO CNT-NUM(3)
+             MOVE  9 TO CNT-NUM(4)
+
+             MOVE  8 TO CNT-NUM(5)
+             MOVE  7 TO CNT-NUM(6)
+             MOVE  6 TO CNT-NUM(7)
+             MOVE  5 TO CNT-NUM(8)
+
+             MOVE 18 TO CNT-NUM(9)
+             MOVE 15 TO CNT-NUM(10)
+
+             MOVE  4 TO CNT-NUM(11)
+             MOVE  3 TO CNT-NUM(12)
+             MOVE 16 TO CNT-NUM(13)
+             MOVE 17 TO CNT-NUM(14)
+
+             MOVE  1 TO CNT-NUM(15)
+             MOVE  2 TO CNT-NUM(16)
+           END-IF.
 
            *> 串聯
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 16
@@ -1290,6 +1605,8 @@
            MOVE "N" TO ERROR-FLAG.
            MOVE "PLEASE ENTER" TO ERROR-TEMP.
            MOVE SPACES TO COMMA-FLAG.
+           MOVE "N" TO WARNING-FLAG.
+           MOVE SPACES TO WARNING-TEMP WARN-COMMA-FLAG.
            
            *> ZIP 為空值
            IF DTLS-LF(1) = SPACES
@@ -1315,9 +1632,38 @@
              MOVE "," TO COMMA-FLAG
            END-IF.
            
+           *> COUNTRY 有值時，與 CountryList.csv 名單比對是否存在
+           *> (名單未載入時 LS-COUNTRY-COL(1) 為空白，略過此項檢查)
+           IF DTLS-LF(2) NOT = SPACES AND LS-COUNTRY-COL(1) NOT = SPACES
+             MOVE "N" TO COUNTRY-FOUND-FLAG
+             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(DTLS-LF(2)))
+               TO COUNTRY-CMP-VAL
+             PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 500
+               IF LS-COUNTRY-COL(IDX) = SPACES
+                 EXIT PERFORM
+               END-IF
+               MOVE FUNCTION UPPER-CASE(
+                 FUNCTION TRIM(LS-COUNTRY-COL(IDX))) TO COUNTRY-CMP-TAB
+               IF COUNTRY-CMP-TAB = COUNTRY-CMP-VAL
+                 MOVE "Y" TO COUNTRY-FOUND-FLAG
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+             IF COUNTRY-FOUND-FLAG NOT = "Y"
+               STRING
+                 FUNCTION TRIM(ERROR-TEMP) DELIMITED BY SIZE
+                 COMMA-FLAG DELIMITED BY SPACES
+                 " COUNTRY NOT IN COUNTRY LIST" DELIMITED BY SIZE
+                 INTO ERROR-TEMP
+               END-STRING
+               MOVE "Y" TO ERROR-FLAG
+               MOVE "," TO COMMA-FLAG
+             END-IF
+           END-IF.
+
            *> CITY 為空值 PROVINCE 皆為空值
            IF DTLS-LF(3) = SPACES  AND DTLS-LF(16) = SPACES
-             STRING 
+             STRING
                FUNCTION TRIM(ERROR-TEMP) DELIMITED BY SIZE
                COMMA-FLAG DELIMITED BY SPACES
                " CITY OR PROVINCE" DELIMITED BY SIZE
@@ -1326,7 +1672,100 @@
              MOVE "Y" TO ERROR-FLAG
              MOVE "," TO COMMA-FLAG
            END-IF.
-           
+
+           *> CITY 有值時，與 WorldCitiesList.csv 名單比對是否存在
+           *> (名單未載入時 LS-CITY-COL(1) 為空白，略過此項檢查)
+           *> 比對前先去除重音符號並轉大寫，使帶重音的城市名與名單中
+           *> 未帶重音的寫法 (或反之) 視為相符
+           IF DTLS-LF(3) NOT = SPACES AND LS-CITY-COL(1) NOT = SPACES
+             MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(DTLS-LF(3)))
+               TO CITY-CMP-VAL
+             INSPECT CITY-CMP-VAL
+               CONVERTING DIACRITIC-FROM-1 TO DIACRITIC-TO-1
+             INSPECT CITY-CMP-VAL
+               CONVERTING DIACRITIC-FROM-2 TO DIACRITIC-TO-2
+             INSPECT CITY-CMP-VAL
+               CONVERTING DIACRITIC-FROM-3 TO DIACRITIC-TO-3
+             MOVE "N" TO CITY-FOUND-FLAG
+             PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 50000
+               IF LS-CITY-COL(IDX) = SPACES
+                 EXIT PERFORM
+               END-IF
+               MOVE FUNCTION UPPER-CASE(
+                 FUNCTION TRIM(LS-CITY-COL(IDX))) TO CITY-CMP-TAB
+               INSPECT CITY-CMP-TAB
+                 CONVERTING DIACRITIC-FROM-1 TO DIACRITIC-TO-1
+               INSPECT CITY-CMP-TAB
+                 CONVERTING DIACRITIC-FROM-2 TO DIACRITIC-TO-2
+               INSPECT CITY-CMP-TAB
+                 CONVERTING DIACRITIC-FROM-3 TO DIACRITIC-TO-3
+               IF CITY-CMP-TAB = CITY-CMP-VAL
+                 MOVE "Y" TO CITY-FOUND-FLAG
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+             IF CITY-FOUND-FLAG NOT = "Y"
+               STRING
+                 FUNCTION TRIM(ERROR-TEMP) DELIMITED BY SIZE
+                 COMMA-FLAG DELIMITED BY SPACES
+                 " CITY NOT IN CITY LIST" DELIMITED BY SIZE
+                 INTO ERROR-TEMP
+               END-STRING
+               MOVE "Y" TO ERROR-FLAG
+               MOVE "," TO COMMA-FLAG
+             END-IF
+           END-IF.
+
+           *> STREET 為空值
+           IF DTLS-LF(5) = SPACES
+             STRING
+               FUNCTION TRIM(ERROR-TEMP) DELIMITED BY SIZE
+               COMMA-FLAG DELIMITED BY SPACES
+               " STREET" DELIMITED BY SIZE
+               INTO ERROR-TEMP
+             END-STRING
+             MOVE "Y" TO ERROR-FLAG
+             MOVE "," TO COMMA-FLAG
+           END-IF.
+
+           *> STREET 街道類型交叉比對 (StreetAbbreviations.csv 名單)，
+           *> 屬 WARNING 等級 (僅提醒，不影響 ERROR-FLAG 判定，
+           *> 不會使該筆資料被視為失敗資料)
+           MOVE SPACES TO STREET-TYPE-FLAG.
+           IF DTLS-LF(5) NOT = SPACES
+             MOVE FUNCTION TRIM(DTLS-LF(5)) TO TEMP-COL
+             MOVE LENGTH OF FUNCTION TRIM(TEMP-COL) TO TEMP-LEN
+             IF TEMP-COL(TEMP-LEN:1) = "."
+               SUBTRACT 1 FROM TEMP-LEN
+             END-IF
+             MOVE "UNKNOWN" TO STREET-TYPE-FLAG
+             PERFORM VARYING ABBR-IDX FROM 1 BY 1
+                       UNTIL ABBR-IDX > 50
+                          OR STREET-ABBR(ABBR-IDX) = SPACES
+               MOVE STREET-ABBR(ABBR-IDX) TO ABBR-COL
+               MOVE LENGTH OF FUNCTION TRIM(ABBR-COL) TO ABBR-LEN
+               IF TEMP-LEN - ABBR-LEN + 1 > 0
+                 MOVE TEMP-COL(TEMP-LEN - ABBR-LEN + 1:ABBR-LEN)
+                   TO TEMP-A
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(TEMP-A)) =
+                    FUNCTION UPPER-CASE(FUNCTION TRIM(ABBR-COL))
+                   MOVE "MATCH" TO STREET-TYPE-FLAG
+                   EXIT PERFORM
+                 END-IF
+               END-IF
+             END-PERFORM
+             IF STREET-TYPE-FLAG = "UNKNOWN"
+               STRING
+                 FUNCTION TRIM(WARNING-TEMP) DELIMITED BY SIZE
+                 WARN-COMMA-FLAG DELIMITED BY SPACES
+                 "STREET TYPE NOT RECOGNIZED" DELIMITED BY SIZE
+                 INTO WARNING-TEMP
+               END-STRING
+               MOVE "Y" TO WARNING-FLAG
+               MOVE "," TO WARN-COMMA-FLAG
+             END-IF
+           END-IF.
+
            *> OTHER 有值: PARSING FAILED. PLEASE CHECK INPUT
            IF DTLS-LF(18) NOT = SPACES
              MOVE "PARSING FAILED. PLEASE CHECK INPUT" TO ERROR-TEMP
@@ -1334,10 +1773,18 @@
            END-IF.
 
 
-           *> 錯誤分析: 若 TRIM(DTLS-LF(IDX)) 字數 > 35 -> ERROR
+           *> 錯誤分析: 若 TRIM(DTLS-LF(IDX)) 字數 > 該欄位門檻(FLD-MAXLEN) -> ERROR
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 18
-             IF LENGTH OF FUNCTION TRIM(DTLS-LF(IDX)) > 35
-               MOVE "ADDRESS DATA IS TOO LONG" TO ERROR-TEMP
+             IF LENGTH OF FUNCTION TRIM(DTLS-LF(IDX)) > FLD-MAXLEN(IDX)
+               STRING
+                 FUNCTION TRIM(ERROR-TEMP) DELIMITED BY SIZE
+                 COMMA-FLAG DELIMITED BY SPACES
+                 " ADDRESS DATA IS TOO LONG" DELIMITED BY SIZE
+                 INTO ERROR-TEMP
+               END-STRING
+               MOVE "Y" TO ERROR-FLAG
+               MOVE "," TO COMMA-FLAG
+               EXIT PERFORM
              END-IF
            END-PERFORM
     
@@ -1348,20 +1795,26 @@
 
              MOVE ORIGIN-DATA(IDX:1) TO WS-CH
              COMPUTE WS-CODE = FUNCTION ORD(WS-CH)
-             IF WS-CODE < 32 OR WS-CODE > 126
+             IF WS-CODE < 32
                MOVE "Y" TO ERROR-FLAG
                MOVE "CONTAINS INVALID CHARACTERS" TO ERROR-TEMP
                EXIT PERFORM
              ELSE
-               INSPECT ALLOWED-CH TALLYING WS-CODE FOR ALL WS-CH
-               IF NOT((WS-CH >= "0" AND WS-CH <= "9") OR 
-                  (WS-CH >= "A" AND WS-CH <= "Z") OR
-                  (WS-CH >= "a" AND WS-CH <= "z") OR
-                  WS-CH = SPACE OR
-                  WS-CODE > 0)
-                   MOVE "Y" TO ERROR-FLAG
-                   MOVE "CONTAINS INVALID CHARACTERS" TO ERROR-TEMP
-                   EXIT PERFORM
+               IF WS-CODE > 126
+                 *> 高位元組 (CJK 等多位元組 UTF-8 字元) 不受下方
+                 *> ASCII 專用字元檢查限制，視為合法地址內容
+                 CONTINUE
+               ELSE
+                 INSPECT ALLOWED-CH TALLYING WS-CODE FOR ALL WS-CH
+                 IF NOT((WS-CH >= "0" AND WS-CH <= "9") OR
+                    (WS-CH >= "A" AND WS-CH <= "Z") OR
+                    (WS-CH >= "a" AND WS-CH <= "z") OR
+                    WS-CH = SPACE OR
+                    WS-CODE > 0)
+                     MOVE "Y" TO ERROR-FLAG
+                     MOVE "CONTAINS INVALID CHARACTERS" TO ERROR-TEMP
+                     EXIT PERFORM
+                 END-IF
                END-IF
              END-IF
            END-PERFORM.
@@ -1378,6 +1831,18 @@
              MOVE SPACES TO DTLS-LF(19)
            END-IF.
 
+           *> WARNING 訊息彙整：僅提醒性質，與 ERROR-FLAG 判定互不影響
+           IF WARNING-FLAG = "Y"
+             STRING
+               FUNCTION TRIM(WARNING-TEMP) DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO WARNING-TEMP
+             END-STRING
+             MOVE WARNING-TEMP TO WARNING-MSG
+           ELSE
+             MOVE SPACES TO WARNING-MSG
+           END-IF.
+
 
       *******************************************************
       *> 輸出結果
