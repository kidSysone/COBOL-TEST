@@ -53,10 +53,16 @@
            05 LOOP-NO PIC 9.
 
        01 LS-LIST-REC.
-           05  LS-LIST-G       OCCURS 18 TIMES.
+           05  LS-LIST-G       OCCURS 19 TIMES. *> 19: 英國COUNTY名單
               10  LS-LIST-COL       PIC X(35) OCCURS 40 TIMES.
            05  LS-COUNTRY-COL       PIC X(50) OCCURS 500 TIMES.
-           05  LS-CITY-COL          PIC X(50) OCCURS 50000 TIMES. 
+           05  LS-CITY-COL          PIC X(50) OCCURS 50000 TIMES.
+           05  LS-STATE-NAME-COL    PIC X(45) OCCURS 200 TIMES.
+           05  LS-STATE-CODE-COL    PIC X(10) OCCURS 200 TIMES.
+           05  DIR-NAMES OCCURS 21 TIMES PIC X(8). *> 全方向
+           05  STREET-ABBR OCCURS 50 TIMES PIC X(8). *> 街道縮寫
+           05  PSTL-COUNTRY OCCURS 50 TIMES PIC X(20). *> 郵遞區號格式-國碼
+           05  PSTL-TYPE    OCCURS 50 TIMES PIC X(4).  *> 郵遞區號格式-類型
 
 
       *******************************************************
@@ -159,7 +165,6 @@
               MOVE 0 TO PR-FLAG
               IF MATCH-FLAG(IDX) NOT = "Y"
                 AND TEMP-PART(IDX) NOT =SPACE
-              DISPLAY "OTHER !!! " TEMP-PART(IDX)
 
            *> ============= 單純數字->M-NO(9)->郵遞區號 =============
            MOVE LENGTH OF FUNCTION TRIM(TEMP-PART(IDX)) TO TP-LEN
@@ -173,12 +178,32 @@
            END-PERFORM
 
            IF (TEMP-FLAG = "Y") OR
-              (TEMP-PART(IDX)(1:TP-LEN - 1) IS NUMERIC AND 
+              (TEMP-PART(IDX)(1:TP-LEN - 1) IS NUMERIC AND
                TEMP-PART(IDX)(TP-LEN:1) IS ALPHABETIC-UPPER)
-               IF DTLS(9) = SPACES
-                 MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(9)
+               *> 4碼以上數字視為郵遞區號，其餘視為門牌號碼
+               *> (與下方郵遞區號位數判斷門檻一致)；欲填入的欄位
+               *> 已有資料時退而求其次，兩欄皆非空則歸入 OTHER，
+               *> 避免覆蓋掉已判斷出的郵遞區號/門牌號碼
+               IF TP-LEN >= 4
+                 IF DTLS(1) = SPACES
+                   MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(1)
+                 ELSE
+                   IF DTLS(9) = SPACES
+                     MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(9)
+                   ELSE
+                     MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(18)
+                   END-IF
+                 END-IF
                ELSE
-                 MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(1)
+                 IF DTLS(9) = SPACES
+                   MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(9)
+                 ELSE
+                   IF DTLS(1) = SPACES
+                     MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(1)
+                   ELSE
+                     MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(18)
+                   END-IF
+                 END-IF
                END-IF
            ELSE
            
@@ -317,7 +342,6 @@
                *> ZIP欄 確認
                        IF PR-FLAG NOT = IDX
                          MOVE FUNCTION TRIM(TEMP-PART(IDX)) TO DTLS(18)
-                         DISPLAY "GO TO OTHER: " DTLS(18)
                        END-IF  *> ZIP欄 確認
                     END-IF     *> STREET欄 確認
                   END-IF       *> DISTRICT欄 確認
