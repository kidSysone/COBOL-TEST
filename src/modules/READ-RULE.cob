@@ -16,6 +16,26 @@
            SELECT STATE-FILE ASSIGN
               TO "input\StateFullnameList.csv"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIRECTIONS-FILE ASSIGN
+              TO "input\Directions.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DIR-STATUS.
+           SELECT ABBR-FILE ASSIGN
+              TO "input\StreetAbbreviations.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ABBR-STATUS.
+           SELECT PSTL-FILE ASSIGN
+              TO "input\PostalFormatRules.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PSTL-STATUS.
+           SELECT CONNECTOR-FILE ASSIGN
+              TO "input\ConnectorWords.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONN-STATUS.
+           SELECT FLOOR-VOCAB-FILE ASSIGN
+              TO "input\FloorVocabulary.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FLRV-STATUS.
 
 
        DATA DIVISION.
@@ -47,6 +67,36 @@
            RECORDING MODE IS F.
        01 STATE-REC PIC X(60).
 
+       FD  DIRECTIONS-FILE
+           RECORD CONTAINS 8 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 DIRECTIONS-REC PIC X(8).
+
+       FD  ABBR-FILE
+           RECORD CONTAINS 8 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 ABBR-REC PIC X(8).
+
+       FD  PSTL-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 PSTL-REC PIC X(30).
+
+       FD  CONNECTOR-FILE
+           RECORD CONTAINS 8 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CONNECTOR-REC PIC X(8).
+
+       FD  FLOOR-VOCAB-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 FLOOR-VOCAB-REC PIC X(30).
+
 
       *******************************************************
       *> 資料區、WORKING-STORAGE SECTION
@@ -54,8 +104,18 @@
        WORKING-STORAGE SECTION.
        01 IDX PIC 99999 VALUE 1.
        01 WS-END-FLAG            PIC X VALUE "N".
+       01 WS-CITY-OVERFLOW       PIC X VALUE "N".
        01 ST-DATA                PIC X(60) OCCURS 3 TIMES.
        01 TEMP-COL               PIC X(40).
+       01 WS-DIR-STATUS          PIC XX VALUE "00".
+       01 WS-ABBR-STATUS         PIC XX VALUE "00".
+       01 WS-PSTL-STATUS         PIC XX VALUE "00".
+       01 PSTL-DATA              PIC X(30) OCCURS 2 TIMES.
+       01 WS-CONN-STATUS         PIC XX VALUE "00".
+       01 WS-FLRV-STATUS         PIC XX VALUE "00".
+       01 FLRV-DATA              PIC X(15) OCCURS 2 TIMES.
+       01 FLRV-BASE-IDX          PIC 99 VALUE 1.
+       01 FLRV-FLOOR-IDX         PIC 99 VALUE 1.
 
 
       *******************************************************
@@ -63,13 +123,22 @@
       *******************************************************
        LINKAGE SECTION.
        01 LS-LIST-REC.
-           05  LS-LIST-G       OCCURS 18 TIMES.
+           05  LS-LIST-G       OCCURS 19 TIMES. *> 19: 英國COUNTY名單
               10  LS-LIST-COL       PIC X(35) OCCURS 40 TIMES.
            05  LS-COUNTRY-COL       PIC X(50) OCCURS 500 TIMES.
            05  LS-CITY-COL          PIC X(50) OCCURS 50000 TIMES.
            05  LS-STATE-NAME-COL    PIC X(45) OCCURS 200 TIMES.
            05  LS-STATE-CODE-COL    PIC X(10) OCCURS 200 TIMES.
            05  DIR-NAMES OCCURS 21 TIMES PIC X(8). *> 全方向
+           05  STREET-ABBR OCCURS 50 TIMES PIC X(8). *> 街道縮寫
+           05  PSTL-COUNTRY OCCURS 50 TIMES PIC X(20). *> 郵遞區號格式-國碼
+           05  PSTL-TYPE    OCCURS 50 TIMES PIC X(4).  *> 郵遞區號格式-類型
+           05  CONNECTOR-WORDS OCCURS 20 TIMES PIC X(8). *> 連接詞 (of/de..)
+           05  SUPPRESS-GROUP-FLAG OCCURS 19 TIMES PIC 9.
+           05  BASEMENT-WORDS OCCURS 10 TIMES PIC X(15).
+                                      *> 地下樓層用字 (如 BASEMENT)
+           05  FLOOR-WORDS    OCCURS 10 TIMES PIC X(15).
+                                      *> 樓層序數尾碼判斷用字 (如 FLOOR)
 
 
       *******************************************************
@@ -100,9 +169,187 @@
            MOVE "NISHI"   TO DIR-NAMES(20).
            MOVE "LOOP"    TO DIR-NAMES(21).
 
+      *******************************************************
+      *> Directions.csv 讀取
+      *> 若檔案存在，則以檔案內容取代上方預設方向名稱表；
+      *> 若不存在，沿用上方的預設值
+      *******************************************************
+           OPEN INPUT DIRECTIONS-FILE.
+           IF WS-DIR-STATUS = "00"
+             MOVE "N" TO WS-END-FLAG
+             MOVE 1   TO IDX
+             PERFORM UNTIL WS-END-FLAG = "Y"
+               READ DIRECTIONS-FILE
+                 AT END
+                   MOVE "Y" TO WS-END-FLAG
+                 NOT AT END
+                   IF IDX <= 21
+                     MOVE FUNCTION TRIM(DIRECTIONS-REC)
+                       TO DIR-NAMES(IDX)
+                     ADD 1 TO IDX
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE DIRECTIONS-FILE
+           END-IF.
+
+      *******************************************************
+      *> STREET-ABBR 初期化 (地址插入句點用之街道縮寫表)
+      *******************************************************
+           MOVE "St"   TO STREET-ABBR(1).
+           MOVE "Rd"   TO STREET-ABBR(2).
+           MOVE "Dr"   TO STREET-ABBR(3).
+           MOVE "Rm"   TO STREET-ABBR(4).
+           MOVE "Ave"  TO STREET-ABBR(5).
+           MOVE "Riv"  TO STREET-ABBR(6).
+           MOVE "Blvd" TO STREET-ABBR(7).
+
+      *******************************************************
+      *> StreetAbbreviations.csv 讀取
+      *> 若檔案存在，則以檔案內容取代上方預設街道縮寫表；
+      *> 若不存在，沿用上方的預設值
+      *******************************************************
+           OPEN INPUT ABBR-FILE.
+           IF WS-ABBR-STATUS = "00"
+             MOVE "N" TO WS-END-FLAG
+             MOVE 1   TO IDX
+             PERFORM UNTIL WS-END-FLAG = "Y"
+               READ ABBR-FILE
+                 AT END
+                   MOVE "Y" TO WS-END-FLAG
+                 NOT AT END
+                   IF IDX <= 50
+                     MOVE FUNCTION TRIM(ABBR-REC)
+                       TO STREET-ABBR(IDX)
+                     ADD 1 TO IDX
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE ABBR-FILE
+           END-IF.
+
+      *******************************************************
+      *> CONNECTOR-WORDS 初期化 (地址片段摺疊用之連接詞，如 of/de)
+      *******************************************************
+           MOVE "OF" TO CONNECTOR-WORDS(1).
+           MOVE "DE" TO CONNECTOR-WORDS(2).
+
+      *******************************************************
+      *> ConnectorWords.csv 讀取
+      *> 若檔案存在，則以檔案內容取代上方預設連接詞名單；
+      *> 若不存在，沿用上方的預設值
+      *******************************************************
+           OPEN INPUT CONNECTOR-FILE.
+           IF WS-CONN-STATUS = "00"
+             MOVE "N" TO WS-END-FLAG
+             MOVE 1   TO IDX
+             PERFORM UNTIL WS-END-FLAG = "Y"
+               READ CONNECTOR-FILE
+                 AT END
+                   MOVE "Y" TO WS-END-FLAG
+                 NOT AT END
+                   IF IDX <= 20
+                     MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(CONNECTOR-REC))
+                       TO CONNECTOR-WORDS(IDX)
+                     ADD 1 TO IDX
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE CONNECTOR-FILE
+           END-IF.
+
+      *******************************************************
+      *> BASEMENT-WORDS/FLOOR-WORDS 初期化
+      *> (地下樓層/樓層序數尾碼判斷用字)
+      *******************************************************
+           MOVE "BASEMENT" TO BASEMENT-WORDS(1).
+           MOVE "FLOOR"    TO FLOOR-WORDS(1).
+
+      *******************************************************
+      *> FloorVocabulary.csv 讀取 (TYPE;WORD，TYPE 為 BASEMENT/FLOOR)
+      *> 若檔案存在，則以檔案內容取代上方預設樓層用字表；
+      *> 若不存在，沿用上方的預設值
+      *******************************************************
+           OPEN INPUT FLOOR-VOCAB-FILE.
+           IF WS-FLRV-STATUS = "00"
+             MOVE SPACES TO BASEMENT-WORDS(1) FLOOR-WORDS(1)
+             MOVE "N" TO WS-END-FLAG
+             MOVE 1   TO FLRV-BASE-IDX
+             MOVE 1   TO FLRV-FLOOR-IDX
+             PERFORM UNTIL WS-END-FLAG = "Y"
+               READ FLOOR-VOCAB-FILE
+                 AT END
+                   MOVE "Y" TO WS-END-FLAG
+                 NOT AT END
+                   UNSTRING FLOOR-VOCAB-REC DELIMITED BY ";"
+                     INTO FLRV-DATA(1) FLRV-DATA(2)
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(FLRV-DATA(1)))
+                      = "BASEMENT" AND FLRV-BASE-IDX <= 10
+                     MOVE FUNCTION UPPER-CASE(
+                            FUNCTION TRIM(FLRV-DATA(2)))
+                       TO BASEMENT-WORDS(FLRV-BASE-IDX)
+                     ADD 1 TO FLRV-BASE-IDX
+                   ELSE
+                     IF FUNCTION UPPER-CASE(FUNCTION TRIM(FLRV-DATA(1)))
+                        = "FLOOR" AND FLRV-FLOOR-IDX <= 10
+                       MOVE FUNCTION UPPER-CASE(
+                              FUNCTION TRIM(FLRV-DATA(2)))
+                         TO FLOOR-WORDS(FLRV-FLOOR-IDX)
+                       ADD 1 TO FLRV-FLOOR-IDX
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE FLOOR-VOCAB-FILE
+           END-IF.
+
+      *******************************************************
+      *> PSTL-COUNTRY/PSTL-TYPE 初期化 (郵遞區號格式，依國碼查表)
+      *> NL: 荷蘭式 (4位數字+2位大寫英文)　UK: 英國式 (前後兩段式)
+      *******************************************************
+           MOVE "NETHERLANDS" TO PSTL-COUNTRY(1).
+           MOVE "NL"          TO PSTL-TYPE(1).
+           MOVE "NLD"         TO PSTL-COUNTRY(2).
+           MOVE "NL"          TO PSTL-TYPE(2).
+           MOVE "GB"          TO PSTL-COUNTRY(3).
+           MOVE "UK"          TO PSTL-TYPE(3).
+           MOVE "UK"          TO PSTL-COUNTRY(4).
+           MOVE "UK"          TO PSTL-TYPE(4).
+
+      *******************************************************
+      *> PostalFormatRules.csv 讀取 (COUNTRY;TYPE)
+      *> 若檔案存在，則以檔案內容取代上方預設郵遞區號格式表；
+      *> 若不存在，沿用上方的預設值
+      *******************************************************
+           OPEN INPUT PSTL-FILE.
+           IF WS-PSTL-STATUS = "00"
+             MOVE "N" TO WS-END-FLAG
+             MOVE 1   TO IDX
+             PERFORM UNTIL WS-END-FLAG = "Y"
+               READ PSTL-FILE
+                 AT END
+                   MOVE "Y" TO WS-END-FLAG
+                 NOT AT END
+                   IF IDX <= 50
+                     UNSTRING PSTL-REC DELIMITED BY ";"
+                       INTO PSTL-DATA(1) PSTL-DATA(2)
+                     MOVE FUNCTION TRIM(PSTL-DATA(1))
+                       TO PSTL-COUNTRY(IDX)
+                     MOVE FUNCTION TRIM(PSTL-DATA(2))
+                       TO PSTL-TYPE(IDX)
+                     ADD 1 TO IDX
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE PSTL-FILE
+           END-IF.
+
       *******************************************************
       *> LIST.csv 讀取
       *******************************************************
+           MOVE "N" TO WS-END-FLAG.
+           MOVE 1 TO IDX.
            OPEN INPUT LIST-FILE.
 
            PERFORM UNTIL WS-END-FLAG = "Y"
@@ -198,11 +445,22 @@
                AT END
                  MOVE "Y" TO WS-END-FLAG
                NOT AT END
-                 MOVE FUNCTION TRIM(CITY-REC) TO LS-CITY-COL(IDX)
-                 ADD 1 TO IDX
+                 *> LS-CITY-COL 僅有 50000 格，超過時捨棄該筆
+                 *> 並記錄溢位旗標，避免寫入陣列範圍外
+                 IF IDX > 50000
+                   MOVE "Y" TO WS-CITY-OVERFLOW
+                 ELSE
+                   MOVE FUNCTION TRIM(CITY-REC) TO LS-CITY-COL(IDX)
+                   ADD 1 TO IDX
+                 END-IF
              END-READ
            END-PERFORM.
 
+           IF WS-CITY-OVERFLOW = "Y"
+             DISPLAY "WARNING: WorldCitiesList.csv EXCEEDS LOADED "
+               "CAPACITY (50000 ROWS) - EXTRA ROWS WERE SKIPPED."
+           END-IF.
+
            CLOSE CITY-FILE.
 
       *******************************************************
