@@ -82,6 +82,7 @@
               05  PROVINCE         PIC X(35).  *> 16 省份
               05  STATE            PIC X(100). *> 17 州
               05  OTHER-COL        PIC X(100). *> 18 其他
+              05  COUNTY           PIC X(50).  *> 18a 郡(英國)
 
               05  ERROR-COMMENT    PIC X(40).  *> 19 錯誤
               05  CUSTOMER_ID      PIC X(15).  *> 客戶 ID
