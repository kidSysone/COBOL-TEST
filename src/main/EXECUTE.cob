@@ -11,7 +11,7 @@
       *> 檔案組織：LINE SEQUENTIAL（以行為單位）
       *******************************************************
            SELECT IN-FILE ASSIGN
-             TO "input\INPUT-ADDRESS.csv"
+             TO CTL-IN-FILE-PATH
              ORGANIZATION IS LINE SEQUENTIAL
              STATUS IN-FILE-STATUS.
 
@@ -24,12 +24,12 @@
       *> 檔案名稱：Fail_Data.csv
       *> 檔案組織：LINE SEQUENTIAL（以行為單位）
       *******************************************************
-           SELECT OUT-FILE-CSV ASSIGN 
-             TO 'output\Address_Split.csv'
+           SELECT OUT-FILE-CSV ASSIGN
+             TO CTL-OUT-CSV-PATH
              ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT ERROR-FILE-CSV ASSIGN
-             TO 'output\Fail_Data.csv'
+             TO CTL-ERR-CSV-PATH
              ORGANIZATION IS LINE SEQUENTIAL.
 
       *******************************************************
@@ -39,12 +39,131 @@
       *> 檔案名稱：Fail_Data.txt
       *> 檔案組織：LINE SEQUENTIAL（以行為單位）
       *******************************************************
-           SELECT OUT-FILE ASSIGN 
-             TO 'output\Address_Split.txt'
+           SELECT OUT-FILE ASSIGN
+             TO CTL-OUT-TXT-PATH
              ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT ERROR-FILE ASSIGN
-             TO 'output\Fail_Data.txt'
+             TO CTL-ERR-TXT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************
+      *> CHECKPOINT-FILE
+      *> 檔案名稱：checkpoint.dat
+      *> 用途：記錄批次執行進度，供中斷後續跑使用
+      *******************************************************
+           SELECT CHECKPOINT-FILE ASSIGN
+             TO CTL-CKPT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             STATUS CKPT-FILE-STATUS.
+
+      *******************************************************
+      *> CONTROL-CARD
+      *> 檔案名稱：EXECUTE.PARM
+      *> 用途：外部控制卡，可覆蓋輸入/輸出路徑與執行參數，
+      *>       置於執行目錄下，若不存在則全部採用預設值
+      *******************************************************
+           SELECT CONTROL-CARD ASSIGN
+             TO "EXECUTE.PARM"
+             ORGANIZATION IS LINE SEQUENTIAL
+             STATUS CTL-FILE-STATUS.
+
+      *******************************************************
+      *> CC-TOTALS-FILE
+      *> 檔案名稱：Country_City_Totals.csv
+      *> 用途：依 COUNTRY/CITY 統計處理/錯誤筆數
+      *******************************************************
+           SELECT CC-TOTALS-FILE ASSIGN
+             TO CTL-CC-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************
+      *> NORM-LOG-FILE
+      *> 檔案名稱：Normalization_Log.csv
+      *> 用途：記錄地址正規化前後有異動的資料列 (BEFORE/AFTER)
+      *******************************************************
+           SELECT NORM-LOG-FILE ASSIGN
+             TO CTL-NORM-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************
+      *> WARNING-LOG-FILE
+      *> 檔案名稱：Warning_Log.csv
+      *> 用途：記錄有 WARNING 訊息 (僅提醒性質，不影響該筆資料是否
+      *>      成功) 的資料列，與 Fail_Data.csv (ERROR 等級) 分開存放
+      *******************************************************
+           SELECT WARNING-LOG-FILE ASSIGN
+             TO CTL-WARN-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************
+      *> BU-SUMMARY-FILE
+      *> 檔案名稱：BusinessUnit_Summary.csv
+      *> 用途：依 SOURCE_SYSTEM (業務單位) 統計處理/錯誤/警示筆數，
+      *>      供主管跨業務單位彙總報表使用
+      *******************************************************
+           SELECT BU-SUMMARY-FILE ASSIGN
+             TO CTL-BU-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************
+      *> UPU-FILE
+      *> 檔案名稱：UPU_Address.csv
+      *> 用途：以萬國郵政聯盟(UPU) S42 CBPRPLUS 國際地址格式輸出
+      *******************************************************
+           SELECT UPU-FILE ASSIGN
+             TO CTL-UPU-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************
+      *> FIXED-FILE
+      *> 檔案名稱：Address_Split_FB.txt
+      *> 用途：無分隔符號之固定長度紀錄輸出 (供主機系統銜接使用)
+      *******************************************************
+           SELECT FIXED-FILE ASSIGN
+             TO CTL-FIXED-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************
+      *> AUDIT-LOG-FILE
+      *> 檔案名稱：AuditLog.csv
+      *> 用途：跨批次執行的作業層級稽核記錄 (每次執行新增一列，
+      *>      不因重跑/續跑而重置)
+      *******************************************************
+           SELECT AUDIT-LOG-FILE ASSIGN
+             TO CTL-AUDIT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDIT-FILE-STATUS.
+
+      *******************************************************
+      *> PRIOR-FILE / PRIOR-NEXT-FILE / MOVERS-FILE
+      *> 檔案名稱：PriorAddresses.csv / .csv.new、Movers.csv
+      *> 用途：保留上次執行的 CUSTOMER_ID/重組地址快照，供本次
+      *>      執行比對，找出地址異動的「搬家戶」(mover)；本次
+      *>      執行結果另存為新快照，跑完後取代舊檔供下次比對
+      *******************************************************
+           SELECT PRIOR-FILE ASSIGN
+             TO CTL-PRIOR-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PRIOR-FILE-STATUS.
+
+           SELECT PRIOR-NEXT-FILE ASSIGN
+             TO CTL-PRIOR-NEXT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MOVERS-FILE ASSIGN
+             TO CTL-MOVERS-PATH
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *******************************************************
+      *> RUN-SUMMARY-FILE
+      *> 檔案名稱：RunSummary.csv
+      *> 用途：單獨存放本次執行之總筆數/錯誤筆數/核對結果，
+      *>      使 Address_Split.csv、Fail_Data.csv 之最後一列
+      *>      維持為正常明細資料，不再混入總結列
+      *******************************************************
+           SELECT RUN-SUMMARY-FILE ASSIGN
+             TO CTL-SUMMARY-PATH
              ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -53,19 +172,58 @@
       *******************************************************
        FILE SECTION.
        FD IN-FILE.
-         01 IN-FILE-REC PIC X(500).
+         01 IN-FILE-REC PIC X(2000).
 
        FD OUT-FILE-CSV.
-         01 OUT-FILE-REC-CSV PIC X(2000).
+         01 OUT-FILE-REC-CSV PIC X(4000).
 
        FD ERROR-FILE-CSV.
-         01 ERROR-REC-CSV PIC X(2000).
+         01 ERROR-REC-CSV PIC X(4000).
 
        FD OUT-FILE.
-         01 OUT-FILE-REC PIC X(2000).
+         01 OUT-FILE-REC PIC X(4000).
 
        FD ERROR-FILE.
-         01 ERROR-REC PIC X(2000).
+         01 ERROR-REC PIC X(4000).
+
+       FD CHECKPOINT-FILE.
+         01 CKPT-FILE-REC PIC X(120).
+
+       FD CONTROL-CARD.
+         01 CTL-FILE-REC PIC X(200).
+
+       FD CC-TOTALS-FILE.
+         01 CC-TOTALS-REC PIC X(200).
+
+       FD NORM-LOG-FILE.
+         01 NORM-LOG-REC PIC X(4000).
+
+       FD WARNING-LOG-FILE.
+         01 WARNING-LOG-REC PIC X(4000).
+
+       FD BU-SUMMARY-FILE.
+         01 BU-SUMMARY-REC PIC X(200).
+
+       FD UPU-FILE.
+         01 UPU-REC PIC X(600).
+
+       FD FIXED-FILE.
+         01 FIXED-REC PIC X(1200).
+
+       FD AUDIT-LOG-FILE.
+         01 AUDIT-LOG-REC PIC X(300).
+
+       FD PRIOR-FILE.
+         01 PRIOR-FILE-REC PIC X(2100).
+
+       FD PRIOR-NEXT-FILE.
+         01 PRIOR-NEXT-FILE-REC PIC X(2100).
+
+       FD MOVERS-FILE.
+         01 MOVERS-REC PIC X(4200).
+
+       FD RUN-SUMMARY-FILE.
+         01 RUN-SUMMARY-REC PIC X(300).
 
       *******************************************************
       *> 資料部、WORKING-STORAGE SECTION
@@ -81,19 +239,261 @@
 
        01 IDX PIC 9999 VALUE 1.
 
+       *> ========= 控制卡 (EXECUTE.PARM) / 路徑設定 =========
+       01 CTL-CARD.
+              05 CTL-FILE-STATUS   PIC XX VALUE "00".
+              05 CTL-REC           PIC X(200).
+              05 CTL-KEY           PIC X(30).
+              05 CTL-VAL           PIC X(150).
+       01 CTL-PATHS.
+              05 CTL-INPUT-DIR     PIC X(80)  VALUE "input\".
+              05 CTL-OUTPUT-DIR    PIC X(80)  VALUE "output\".
+              05 CTL-IN-FILE-PATH  PIC X(120).
+              05 CTL-OUT-CSV-PATH  PIC X(120).
+              05 CTL-ERR-CSV-PATH  PIC X(120).
+              05 CTL-OUT-TXT-PATH  PIC X(120).
+              05 CTL-ERR-TXT-PATH  PIC X(120).
+              05 CTL-CKPT-PATH     PIC X(120).
+              05 CTL-CC-PATH       PIC X(120).
+              05 CTL-NORM-PATH     PIC X(120).
+              05 CTL-UPU-PATH      PIC X(120).
+              05 CTL-FIXED-PATH    PIC X(120).
+              05 CTL-AUDIT-PATH    PIC X(120).
+              05 CTL-PRIOR-PATH    PIC X(120).
+              05 CTL-PRIOR-NEXT-PATH PIC X(120).
+              05 CTL-MOVERS-PATH   PIC X(120).
+              05 CTL-SUMMARY-PATH  PIC X(120).
+              05 CTL-WARN-PATH     PIC X(120).
+              05 CTL-BU-PATH       PIC X(120).
+              05 CTL-CHUNK-SIZE    PIC 9(7) VALUE 0.
+                                    *> 0=不分批，維持單一輸出檔
+              05 CTL-PAGE-SIZE     PIC 9(4) VALUE 60.
+              05 CTL-OUT-FMT       PIC X(4) VALUE "BOTH".
+              05 CTL-REFEED-FLAG   PIC X VALUE "N".
+              05 CTL-DRYRUN-FLAG   PIC X VALUE "N".
+              05 CTL-IN-FORMAT     PIC X(10) VALUE "STANDARD".
+              05 CTL-PARSE-MODE    PIC X(8)  VALUE "STANDARD".
+              05 CTL-ERROR-THRESHOLD PIC 999 VALUE 100.
+              05 CTL-ARCHIVE-DIR   PIC X(80) VALUE "archive\".
+              05 CTL-RULE-VERSION  PIC X(30) VALUE "UNSPECIFIED".
+              05 CTL-SUPPRESS-GROUPS PIC X(60).
+
+       *> ========= 試跑模式 (DRY-RUN) 驗證用計數 =========
+       01 DRYRUN-DATA.
+              05 DRYRUN-LIST-COUNT  PIC 9(5) VALUE 0.
+              05 DRYRUN-STATE-COUNT PIC 9(5) VALUE 0.
+              05 DRYRUN-IDX         PIC 9(5).
+
+       *> ========= 檢查點 / 續跑 =========
+       01 CKPT-DATA.
+              05 CKPT-FILE-STATUS     PIC XX VALUE "00".
+              05 CKPT-REC             PIC X(120).
+              05 CKPT-INTERVAL        PIC 9(5) VALUE 500.
+              05 RECNO                PIC 9(7) VALUE 0.
+              05 CKPT-RESTART-FLAG    PIC X VALUE "N".
+              05 CKPT-SKIP-COUNT      PIC 9(7) VALUE 0.
+              05 CKPT-LAST-RECNO-ED   PIC X(7).
+              05 CKPT-LAST-CUSTID     PIC X(50).
+              05 CKPT-LAST-DATA-ED    PIC X(7).
+              05 CKPT-LAST-ERROR-ED   PIC X(7).
+
+       *> ========= 大檔分批 (CHUNK-SIZE，獨立於 CKPT-INTERVAL) =========
+       01 CHUNK-DATA.
+              05 CHUNK-INDEX          PIC 9(4) VALUE 1.
+              05 CHUNK-FMT            PIC Z(3)9.
+
+       *> ========= 資料列輸出欄位順序表 (對應 DTLS-LF 索引) =========
+       01 FLD-ORDER-TBL.
+              05 FLD-ORDER     PIC 99 OCCURS 24 TIMES.
+       01 ERR-FLD-ORDER-TBL.
+              05 ERR-FLD-ORDER PIC 99 OCCURS 4 TIMES.
+
+       *> ========= CSV 欄位逸出 (含 ";" 分隔字元時加引號) =========
+       01 CSV-ESC.
+              05 CSV-FIELD      PIC X(2000).
+              05 CSV-SEMI-COUNT PIC 9(3).
+
+       *> ========= CSV 欄位還原 (重跑讀取 Fail_Data.csv 用，識別
+       *> 逗號逸出時所加的雙引號，引號內的 ";" 不視為分隔字元) =========
+       01 QSPLIT-DATA.
+              05 QSPLIT-IN-QUOTES PIC X VALUE "N".
+              05 QSPLIT-FIELD-IDX PIC 9 VALUE 1.
+              05 QSPLIT-CH        PIC X.
+              05 QSPLIT-POS       PIC 9(4) VALUE 0.
+              05 QSPLIT-LEN       PIC 9(4) VALUE 0.
+              05 QSPLIT-IDX       PIC 9(4) VALUE 0.
+
+       *> ========= 輸入檔案行數核對 (與 DATA-COUNT 比對) =========
+       01 RECON-DATA.
+              05 RECON-LINE-COUNT PIC 9(7) VALUE 0.
+              05 RECON-FMT        PIC Z(6)9.
+              05 RECON-MSG        PIC X(60) VALUE SPACES.
+
+       *> ========= 批次錯誤率門檻告警 (ERROR-THRESHOLD) =========
+       01 ERR-RATE-DATA.
+              05 ERR-RATE-PCT     PIC 999 VALUE 0.
+
+       *> ========= 執行進度 / 預估剩餘時間 (ETA) =========
+       01 PROGRESS-DATA.
+              05 PROGRESS-INTERVAL   PIC 9(5) VALUE 1000.
+              05 WS-START-TIME       PIC 9(8) VALUE 0.
+              05 WS-START-TIME-R REDEFINES WS-START-TIME.
+                 10 WS-START-HH      PIC 99.
+                 10 WS-START-MM      PIC 99.
+                 10 WS-START-SS      PIC 99.
+                 10 WS-START-CS      PIC 99.
+              05 WS-START-SEC-TOTAL  PIC 9(9) VALUE 0.
+              05 WS-CURR-TIME        PIC 9(8) VALUE 0.
+              05 WS-CURR-TIME-R REDEFINES WS-CURR-TIME.
+                 10 WS-CURR-HH       PIC 99.
+                 10 WS-CURR-MM       PIC 99.
+                 10 WS-CURR-SS       PIC 99.
+                 10 WS-CURR-CS       PIC 99.
+              05 WS-CURR-SEC-TOTAL   PIC 9(9) VALUE 0.
+              05 WS-ELAPSED-SEC      PIC 9(9) VALUE 0.
+              05 WS-EST-REMAIN-SEC   PIC 9(9) VALUE 0.
+              05 WS-PCT-DONE         PIC 999  VALUE 0.
+              05 WS-ETA-HH           PIC 99   VALUE 0.
+              05 WS-ETA-MM           PIC 99   VALUE 0.
+              05 WS-ETA-SS           PIC 99   VALUE 0.
+
+       *> ========= 來源檔案歸檔 (批次正常跑完後移至 ARCHIVE-DIR) =========
+       01 ARCHIVE-DATA.
+              05 ARCHIVE-BASENAME PIC X(30) VALUE SPACES.
+              05 ARCHIVE-PATH     PIC X(150) VALUE SPACES.
+              05 ARCHIVE-RC       PIC S9(9) COMP-5 VALUE 0.
+
+       *> ========= COUNTRY/CITY 控制總表 =========
+       01 CC-TOTALS-TBL.
+              05 CC-ENTRY OCCURS 500 TIMES.
+                 10 CC-COUNTRY PIC X(35).
+                 10 CC-CITY    PIC X(100).
+                 10 CC-TOTAL   PIC 9(7) VALUE 0.
+                 10 CC-ERROR   PIC 9(7) VALUE 0.
+       01 CC-WORK.
+              05 CC-ENTRY-COUNT PIC 9999 VALUE 0.
+              05 CC-IDX          PIC 9999.
+              05 CC-FOUND        PIC X VALUE "N".
+              05 CC-REC          PIC X(200).
+              05 CC-TOTAL-FMT    PIC Z(6)9.
+              05 CC-ERROR-FMT    PIC Z(6)9.
+
+      *> ========= 業務單位彙總表 (SOURCE_SYSTEM，供主管彙總報表用) =========
+       01 BU-TOTALS-TBL.
+              05 BU-ENTRY OCCURS 100 TIMES.
+                 10 BU-NAME    PIC X(20).
+                 10 BU-TOTAL   PIC 9(7) VALUE 0.
+                 10 BU-ERROR   PIC 9(7) VALUE 0.
+                 10 BU-WARNING PIC 9(7) VALUE 0.
+       01 BU-WORK.
+              05 BU-ENTRY-COUNT PIC 999 VALUE 0.
+              05 BU-IDX          PIC 999.
+              05 BU-FOUND        PIC X VALUE "N".
+              05 BU-CMP-NAME      PIC X(20).
+              05 BU-REC           PIC X(200).
+              05 BU-TOTAL-FMT     PIC Z(6)9.
+              05 BU-ERROR-FMT     PIC Z(6)9.
+              05 BU-WARNING-FMT   PIC Z(6)9.
+
+       *> ========= 正規化前後異動記錄 (Normalization_Log.csv) =========
+       01 NORM-LOG-WORK.
+              05 NORM-LOG-TXT PIC X(4000).
+
+       *> ========= 作業層級稽核記錄 (AuditLog.csv) =========
+       01 AUDIT-DATA.
+              05 AUDIT-FILE-STATUS PIC XX VALUE "00".
+              05 AUDIT-TS          PIC X(21).
+              05 AUDIT-TS-FMT      PIC X(14).
+              05 AUDIT-TXT         PIC X(300).
+
+       *> ========= STATE 判斷來源統計 (簡寫 vs 全名) =========
+       01 STATE-MATCH-WORK.
+              05 STATE-MATCH-ABBR-CNT  PIC 9(7) VALUE 0.
+              05 STATE-MATCH-FULL-CNT  PIC 9(7) VALUE 0.
+              05 STATE-MATCH-OTHER-CNT PIC 9(7) VALUE 0.
+              05 STATE-MATCH-ABBR-FMT  PIC Z(6)9.
+              05 STATE-MATCH-FULL-FMT  PIC Z(6)9.
+              05 STATE-MATCH-OTHER-FMT PIC Z(6)9.
+
+       *> ========= STREET 街道類型交叉比對統計 =========
+       01 STREET-TYPE-WORK.
+              05 STREET-TYPE-MATCH-CNT   PIC 9(7) VALUE 0.
+              05 STREET-TYPE-UNKNOWN-CNT PIC 9(7) VALUE 0.
+              05 STREET-TYPE-MATCH-FMT   PIC Z(6)9.
+              05 STREET-TYPE-UNKNOWN-FMT PIC Z(6)9.
+
+       *> ========= WARNING 訊息統計 (與 ERROR-COUNT 分開計算) =========
+       01 WARNING-WORK.
+              05 WARNING-COUNT PIC 9(7) VALUE 0.
+              05 WARNING-FMT   PIC Z(6)9.
+              05 WARNING-LOG-TXT PIC X(4000).
+
+       01 SUPPRESS-GROUP-WORK.
+              05 SUPPRESS-GROUP-TOK PIC X(4) OCCURS 19 TIMES.
+              05 SG-IDX             PIC 99.
+              05 SG-NUM              PIC 99.
+
+       *> ========= UPU S42 CBPRPLUS 國際地址格式 (UPU_Address.csv) =========
+           COPY "COPY-ADDRESS.cpy".
+       01 UPU-WORK.
+              05 UPU-TXT     PIC X(600).
+              05 UPU-CTRY-TMP PIC X(50).
+
+       *> ========= CBPRPLUS 結構化地址檔輸入 (CBPRPLUS_Input.csv) =========
+       *> 欄位順序與 UPU_Address.csv 輸出格式相同 (見 019)
+       01 CBPRPLUS-IN.
+              05 CBI-DEPARTMENT      PIC X(70).
+              05 CBI-SUB-DEPARTMENT  PIC X(70).
+              05 CBI-STREET-NAME     PIC X(70).
+              05 CBI-BUILDING-NUMBER PIC X(16).
+              05 CBI-BUILDING-NAME   PIC X(35).
+              05 CBI-FLOOR           PIC X(70).
+              05 CBI-POST-BOX        PIC X(16).
+              05 CBI-ROOM            PIC X(70).
+              05 CBI-POST-CODE       PIC X(16).
+              05 CBI-TOWN-NAME       PIC X(35).
+              05 CBI-TOWN-LOC-NAME   PIC X(35).
+              05 CBI-DISTRICT-NAME   PIC X(35).
+              05 CBI-CTRY-SUB-DIV    PIC X(35).
+              05 CBI-COUNTRY         PIC X(2).
+              05 CBI-ADDRESS-LINE    PIC X(70).
+              05 CBI-CUSTOMER-ID     PIC X(15).
+              05 CBI-REBUILD         PIC X(2000).
+
+       *> ========= 同批次 CUSTOMER_ID 重複檢查 =========
+       01 DUP-CHECK.
+              05 SEEN-CUSTID  PIC X(50) OCCURS 50000 TIMES.
+              05 SEEN-COUNT   PIC 9(7) VALUE 0.
+              05 DUP-IDX      PIC 9(7).
+              05 DUP-FOUND    PIC X VALUE "N".
+
+       *> ========= 搬家戶偵測 (比對前次執行地址快照) =========
+       *> PriorAddresses.csv：上次執行的 CUSTOMER_ID;REBUILD-ADDRESS
+       *> 快照；本次執行時載入比對，異動者寫入 Movers.csv，本次
+       *> 結果另存 .csv.new，跑完後以 CBL_RENAME_FILE 取代舊檔
+       01 MOVER-CHECK.
+              05 PRIOR-FILE-STATUS PIC XX VALUE "00".
+              05 PRIOR-CUSTID  PIC X(50) OCCURS 50000 TIMES.
+              05 PRIOR-ADDR    PIC X(2000) OCCURS 50000 TIMES.
+              05 PRIOR-COUNT   PIC 9(7) VALUE 0.
+              05 PRIOR-IDX     PIC 9(7).
+              05 PRIOR-FOUND-IDX PIC 9(7) VALUE 0.
+              05 MOVER-COUNT   PIC 9(7) VALUE 0.
+              05 MOVER-REC-WORK PIC X(4200).
+
        *> ========= OUT-FILE-CSV =========
        *> === TOTAL ===
        01 TOTAL-DATA.
               05 TMP-REC-TOTAL PIC X(2000).
-              05 DATA-COUNT    PIC 9999 VALUE 0.
-              05 DATA-FMT      PIC ZZZ9.
+              05 DATA-COUNT    PIC 9(7) VALUE 0.
+              05 DATA-FMT      PIC Z(6)9.
               05 TOTAL-COMMENT PIC X(2000).
 
        *> === ERROR ===
        01 ERROR-DATA.
               05 TMP-REC-ERROR PIC X(2000).
-              05 ERROR-COUNT   PIC 9999 VALUE 0.
-              05 ERROR-FMT     PIC ZZZ9.
+              05 ERROR-COUNT   PIC 9(7) VALUE 0.
+              05 ERROR-FMT     PIC Z(6)9.
 
        *> ========= OUT-FILE-TXT =========
        01 TITLE-ADDRESS-DATA-TXT.
@@ -108,38 +508,84 @@
        01 ERROR-DATA-TXT.
               05 TMP-REC-TXT-ERROR   PIC X(2000).
               05 DIVIDING-LINE-ERROR PIC X(2000).
-              05 TMP-DATA            PIC X(500).
+              05 TMP-DATA            PIC X(2000).
 
       *******************************************************
       *> 呼叫函式用的變數
       *******************************************************
        *> FORMATTER-ADDRESS 用
        01 LS-FORMATTER.
-           05 BEFORE-DATA  PIC X(500). *> 格式化讀取資料
-           05 AFTER-DATA   PIC X(500). *> 格式化回傳資料
-           05 ORIGIN-DATA  PIC X(500). *> 原文
-           05 DTLS-LF      PIC X(500) OCCURS 25 TIMES. *> 地址欄位
-
-       *> READ-RULE 用 (從 LIST.csv 讀取 18行*40列)
+           05 BEFORE-DATA  PIC X(2000). *> 格式化讀取資料
+           05 AFTER-DATA   PIC X(2000). *> 格式化回傳資料
+           05 ORIGIN-DATA  PIC X(2000). *> 原文
+           05 DTLS-LF      PIC X(2000) OCCURS 26 TIMES. *> 地址欄位
+           05 STATE-MATCH-SRC PIC X(8). *> 17[STATE] 判斷來源
+                                         *> (ABBR/FULLNAME/空白=未判斷)
+           05 STREET-TYPE-FLAG PIC X(8). *> 5[STREET] 是否命中
+                                          *> 街道類型縮寫名單
+                                          *> (MATCH/UNKNOWN/空白=無STREET)
+           05 WARNING-MSG PIC X(60). *> 警示訊息 (WARNING，不影響
+                                      *> ERROR-FLAG 判定，空白=無警示)
+
+       *> READ-RULE 用 (從 LIST.csv 讀取 19行*40列, 19: 英國COUNTY名單)
        01 LS-LIST-REC.
-           05  LS-LIST-G       OCCURS 18 TIMES.
+           05  LS-LIST-G       OCCURS 19 TIMES.
               10  LS-LIST-COL       PIC X(35) OCCURS 40 TIMES.
+           05  LS-COUNTRY-COL       PIC X(50) OCCURS 500 TIMES.
+           05  LS-CITY-COL          PIC X(50) OCCURS 50000 TIMES.
            05  LS-STATE-NAME-COL    PIC X(45) OCCURS 200 TIMES.
            05  LS-STATE-CODE-COL    PIC X(10) OCCURS 200 TIMES.
            05  DIR-NAMES OCCURS 21 TIMES PIC X(8). *> 全方向
+           05  STREET-ABBR OCCURS 50 TIMES PIC X(8). *> 街道縮寫
+           05  PSTL-COUNTRY OCCURS 50 TIMES PIC X(20). *> 郵遞區號格式-國碼
+           05  PSTL-TYPE    OCCURS 50 TIMES PIC X(4).  *> 郵遞區號格式-類型
+           05  CONNECTOR-WORDS OCCURS 20 TIMES PIC X(8). *> 連接詞 (of/de..)
+           05  SUPPRESS-GROUP-FLAG OCCURS 19 TIMES PIC 9.
+           05  BASEMENT-WORDS OCCURS 10 TIMES PIC X(15).
+           05  FLOOR-WORDS    OCCURS 10 TIMES PIC X(15).
+                                      *> 1=停用該 CategoryRules 群組
+
+      *> SPLIT-ADDRESS-FIELDS 用 (PARSE-MODE=LEGACY 時的舊式分類器)
+       01 LS-SAF.
+           05 SAF-NMADR   PIC X(100).
+           05 SAF-DTLS    PIC X(100) OCCURS 18 TIMES.
+           05 SAF-LOOP-NO PIC 9.
+
+      *> PARSE-MODE=LEGACY 基本驗證用 (必填/長度/特殊字元，比照
+      *> FORMATTER-ADDRESS ERROR-SECTION 的 COMMA-FLAG/STRING 附加
+      *> 慣例；舊式分類器無 COUNTRY 欄位、亦無國家/城市名單比對，
+      *> 故不比照 STANDARD 模式做 COUNTRY 必填與字典比對)
+       01 LEGACY-VALID-DATA.
+           05 LEGACY-ERR-TEMP   PIC X(200).
+           05 LEGACY-ERR-FLAG   PIC X VALUE "N".
+           05 LEGACY-COMMA-FLAG PIC X.
+           05 LEGACY-MAXLEN     PIC 999 OCCURS 18 TIMES.
+           05 LEGACY-CH         PIC X.
+           05 LEGACY-CODE       PIC 999.
 
        *> OUTPUT-ADDRESS 用
        01 LS-OUTPUT.
-           05 TMP-TOTAL    PIC X(2000).
-           05 TMP-ERROR    PIC X(2000).
-           05 WS-COL-TEXT  PIC X(50) OCCURS 25 TIMES. *> 欄首名稱
-           05 WS-COL-LEN   PIC 9(3) OCCURS 25 TIMES.  *> 欄位寬度
+           05 TMP-TOTAL    PIC X(4000).
+           05 TMP-ERROR    PIC X(4000).
+           05 WS-COL-TEXT  PIC X(50) OCCURS 26 TIMES. *> 欄首名稱
+           05 WS-COL-LEN   PIC 9(3) OCCURS 26 TIMES.  *> 欄位寬度
 
-           05 TMP-TOTAL-TXT       PIC X(2000).
-           05 TMP-ERROR-TXT       PIC X(2000).
+           05 TMP-TOTAL-TXT       PIC X(4000).
+           05 TMP-ERROR-TXT       PIC X(4000).
            05 WS-COL-TEXT-ERROR   PIC X(50) OCCURS 25 TIMES. *> 欄首名稱
            05 WS-COL-LEN-ERROR    PIC 9(3)  OCCURS 4 TIMES.  *> 欄位寬度
 
+      *> Address_Split_FB.txt 用 (固定長度、無分隔符號)
+           05 TMP-FIXED           PIC X(2000).
+           05 FX-POS              PIC 9(4).
+
+      *> Address_Split.txt / Fail_Data.txt 分頁用
+           05 OUT-TXT-LINE-CNT    PIC 9(4) VALUE 0.
+           05 OUT-TXT-PAGE-NUM    PIC 9(4) VALUE 1.
+           05 ERR-TXT-LINE-CNT    PIC 9(4) VALUE 0.
+           05 ERR-TXT-PAGE-NUM    PIC 9(4) VALUE 1.
+           05 PAGE-BREAK-LINE     PIC X(2000).
+
 
       *******************************************************
       *> 程序部
@@ -147,6 +593,422 @@
        PROCEDURE DIVISION.
        MAIN SECTION.
 
+      *******************************************************
+      *> 讀取控制卡 (EXECUTE.PARM)，覆蓋輸入/輸出目錄等參數
+      *> 若控制卡不存在，則全部採用上列預設值
+      *******************************************************
+           OPEN INPUT CONTROL-CARD.
+           IF CTL-FILE-STATUS = "00"
+             PERFORM UNTIL CTL-FILE-STATUS = "10"
+               READ CONTROL-CARD
+                 AT END
+                   MOVE "10" TO CTL-FILE-STATUS
+                 NOT AT END
+                   MOVE CTL-FILE-REC TO CTL-REC
+                   MOVE SPACES TO CTL-KEY CTL-VAL
+                   IF FUNCTION TRIM(CTL-REC) NOT = SPACES
+                      AND CTL-REC(1:1) NOT = "*"
+                     UNSTRING CTL-REC DELIMITED BY "="
+                         INTO CTL-KEY CTL-VAL
+                     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CTL-KEY))
+                       TO CTL-KEY
+                     IF FUNCTION TRIM(CTL-KEY) = "INPUT-DIR"
+                       MOVE FUNCTION TRIM(CTL-VAL) TO CTL-INPUT-DIR
+                     ELSE
+                       IF FUNCTION TRIM(CTL-KEY) = "OUTPUT-DIR"
+                         MOVE FUNCTION TRIM(CTL-VAL) TO CTL-OUTPUT-DIR
+                       ELSE
+                         IF FUNCTION TRIM(CTL-KEY) = "REFEED-FAILURES"
+                           MOVE FUNCTION UPPER-CASE(
+                                  FUNCTION TRIM(CTL-VAL))
+                             TO CTL-REFEED-FLAG
+                         ELSE
+                           IF FUNCTION TRIM(CTL-KEY) = "DRY-RUN"
+                             MOVE FUNCTION UPPER-CASE(
+                                    FUNCTION TRIM(CTL-VAL))
+                               TO CTL-DRYRUN-FLAG
+                           ELSE
+                             IF FUNCTION TRIM(CTL-KEY) = "IN-FORMAT"
+                               MOVE FUNCTION UPPER-CASE(
+                                      FUNCTION TRIM(CTL-VAL))
+                                 TO CTL-IN-FORMAT
+                             ELSE
+                               IF FUNCTION TRIM(CTL-KEY) = "PAGE-SIZE"
+                                 MOVE FUNCTION NUMVAL(
+                                        FUNCTION TRIM(CTL-VAL))
+                                   TO CTL-PAGE-SIZE
+                               ELSE
+                                 IF FUNCTION TRIM(CTL-KEY) =
+                                    "OUTPUT-FORMAT"
+                                   MOVE FUNCTION UPPER-CASE(
+                                     FUNCTION TRIM(CTL-VAL))
+                                     TO CTL-OUT-FMT
+                                 ELSE
+                                   IF FUNCTION TRIM(CTL-KEY) =
+                                      "PARSE-MODE"
+                                     MOVE FUNCTION UPPER-CASE(
+                                       FUNCTION TRIM(CTL-VAL))
+                                       TO CTL-PARSE-MODE
+                                   ELSE
+                                     IF FUNCTION TRIM(CTL-KEY) =
+                                        "ERROR-THRESHOLD"
+                                       MOVE FUNCTION NUMVAL(
+                                              FUNCTION TRIM(CTL-VAL))
+                                         TO CTL-ERROR-THRESHOLD
+                                     ELSE
+                                       IF FUNCTION TRIM(CTL-KEY) =
+                                          "ARCHIVE-DIR"
+                                         MOVE FUNCTION TRIM(CTL-VAL)
+                                           TO CTL-ARCHIVE-DIR
+                                       ELSE
+                                         IF FUNCTION TRIM(CTL-KEY) =
+                                            "RULE-VERSION"
+                                           MOVE FUNCTION TRIM(CTL-VAL)
+                                             TO CTL-RULE-VERSION
+                                         END-IF
+                                       END-IF
+                                     END-IF
+                                   END-IF
+                                 END-IF
+                               END-IF
+                             END-IF
+                           END-IF
+                         END-IF
+                       END-IF
+                     END-IF
+                   END-IF
+                     IF FUNCTION TRIM(CTL-KEY) = "CHUNK-SIZE"
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(CTL-VAL))
+                         TO CTL-CHUNK-SIZE
+                     END-IF
+                     IF FUNCTION TRIM(CTL-KEY) = "SUPPRESS-GROUPS"
+                       MOVE FUNCTION TRIM(CTL-VAL) TO
+                         CTL-SUPPRESS-GROUPS
+                     END-IF
+               END-READ
+             END-PERFORM
+             CLOSE CONTROL-CARD
+           END-IF.
+
+      *> ==== 組合各檔案完整路徑 ====
+           MOVE SPACES TO CTL-IN-FILE-PATH.
+           IF CTL-REFEED-FLAG = "Y"
+             *> 重跑模式：改從已人工修正過的 Fail_Data.csv 讀取,
+             *> 合併回 Address_Split.csv
+             STRING
+               FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+               "Fail_Data.csv" DELIMITED BY SIZE
+               INTO CTL-IN-FILE-PATH
+             END-STRING
+             MOVE "Fail_Data.csv" TO ARCHIVE-BASENAME
+           ELSE
+             IF CTL-IN-FORMAT = "CBPRPLUS"
+               *> CBPRPLUS 模式：改讀取外部提供的 UPU S42 結構化地址檔
+               STRING
+                 FUNCTION TRIM(CTL-INPUT-DIR) DELIMITED BY SIZE
+                 "CBPRPLUS_Input.csv" DELIMITED BY SIZE
+                 INTO CTL-IN-FILE-PATH
+               END-STRING
+               MOVE "CBPRPLUS_Input.csv" TO ARCHIVE-BASENAME
+             ELSE
+               STRING
+                 FUNCTION TRIM(CTL-INPUT-DIR) DELIMITED BY SIZE
+                 "INPUT-ADDRESS.csv" DELIMITED BY SIZE
+                 INTO CTL-IN-FILE-PATH
+               END-STRING
+               MOVE "INPUT-ADDRESS.csv" TO ARCHIVE-BASENAME
+             END-IF
+           END-IF.
+
+           MOVE SPACES TO CTL-OUT-CSV-PATH.
+           IF CTL-CHUNK-SIZE > 0
+             MOVE CHUNK-INDEX TO CHUNK-FMT
+             STRING
+               FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+               "Address_Split_" DELIMITED BY SIZE
+               FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+               ".csv" DELIMITED BY SIZE
+               INTO CTL-OUT-CSV-PATH
+             END-STRING
+           ELSE
+             STRING
+               FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+               "Address_Split.csv" DELIMITED BY SIZE
+               INTO CTL-OUT-CSV-PATH
+             END-STRING
+           END-IF.
+
+      *> 重跑模式的輸入來源為 Fail_Data.csv 本身 (見上方
+      *> CTL-IN-FILE-PATH)，本次重跑產生的新錯誤資料須寫到另一個
+      *> 檔名 (Fail_Data_Refeed.csv)，避免同一實體檔案被同時
+      *> 開啟讀取 (IN-FILE) 又以 EXTEND 附加寫入 (ERROR-FILE-CSV)
+           MOVE SPACES TO CTL-ERR-CSV-PATH.
+           IF CTL-CHUNK-SIZE > 0
+             MOVE CHUNK-INDEX TO CHUNK-FMT
+             IF CTL-REFEED-FLAG = "Y"
+               STRING
+                 FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                 "Fail_Data_Refeed_" DELIMITED BY SIZE
+                 FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+                 ".csv" DELIMITED BY SIZE
+                 INTO CTL-ERR-CSV-PATH
+               END-STRING
+             ELSE
+               STRING
+                 FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                 "Fail_Data_" DELIMITED BY SIZE
+                 FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+                 ".csv" DELIMITED BY SIZE
+                 INTO CTL-ERR-CSV-PATH
+               END-STRING
+             END-IF
+           ELSE
+             IF CTL-REFEED-FLAG = "Y"
+               STRING
+                 FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                 "Fail_Data_Refeed.csv" DELIMITED BY SIZE
+                 INTO CTL-ERR-CSV-PATH
+               END-STRING
+             ELSE
+               STRING
+                 FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                 "Fail_Data.csv" DELIMITED BY SIZE
+                 INTO CTL-ERR-CSV-PATH
+               END-STRING
+             END-IF
+           END-IF.
+
+           MOVE SPACES TO CTL-OUT-TXT-PATH.
+           IF CTL-CHUNK-SIZE > 0
+             MOVE CHUNK-INDEX TO CHUNK-FMT
+             STRING
+               FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+               "Address_Split_" DELIMITED BY SIZE
+               FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO CTL-OUT-TXT-PATH
+             END-STRING
+           ELSE
+             STRING
+               FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+               "Address_Split.txt" DELIMITED BY SIZE
+               INTO CTL-OUT-TXT-PATH
+             END-STRING
+           END-IF.
+
+           MOVE SPACES TO CTL-ERR-TXT-PATH.
+           IF CTL-CHUNK-SIZE > 0
+             MOVE CHUNK-INDEX TO CHUNK-FMT
+             IF CTL-REFEED-FLAG = "Y"
+               STRING
+                 FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                 "Fail_Data_Refeed_" DELIMITED BY SIZE
+                 FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+                 INTO CTL-ERR-TXT-PATH
+               END-STRING
+             ELSE
+               STRING
+                 FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                 "Fail_Data_" DELIMITED BY SIZE
+                 FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+                 INTO CTL-ERR-TXT-PATH
+               END-STRING
+             END-IF
+           ELSE
+             IF CTL-REFEED-FLAG = "Y"
+               STRING
+                 FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                 "Fail_Data_Refeed.txt" DELIMITED BY SIZE
+                 INTO CTL-ERR-TXT-PATH
+               END-STRING
+             ELSE
+               STRING
+                 FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                 "Fail_Data.txt" DELIMITED BY SIZE
+                 INTO CTL-ERR-TXT-PATH
+               END-STRING
+             END-IF
+           END-IF.
+
+           MOVE SPACES TO CTL-CKPT-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "checkpoint.dat" DELIMITED BY SIZE
+             INTO CTL-CKPT-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-CC-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "Country_City_Totals.csv" DELIMITED BY SIZE
+             INTO CTL-CC-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-NORM-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "Normalization_Log.csv" DELIMITED BY SIZE
+             INTO CTL-NORM-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-UPU-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "UPU_Address.csv" DELIMITED BY SIZE
+             INTO CTL-UPU-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-FIXED-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "Address_Split_FB.txt" DELIMITED BY SIZE
+             INTO CTL-FIXED-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-AUDIT-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "AuditLog.csv" DELIMITED BY SIZE
+             INTO CTL-AUDIT-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-PRIOR-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "PriorAddresses.csv" DELIMITED BY SIZE
+             INTO CTL-PRIOR-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-PRIOR-NEXT-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "PriorAddresses.csv.new" DELIMITED BY SIZE
+             INTO CTL-PRIOR-NEXT-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-MOVERS-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "Movers.csv" DELIMITED BY SIZE
+             INTO CTL-MOVERS-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-SUMMARY-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "RunSummary.csv" DELIMITED BY SIZE
+             INTO CTL-SUMMARY-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-WARN-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "Warning_Log.csv" DELIMITED BY SIZE
+             INTO CTL-WARN-PATH
+           END-STRING.
+
+           MOVE SPACES TO CTL-BU-PATH.
+           STRING
+             FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+             "BusinessUnit_Summary.csv" DELIMITED BY SIZE
+             INTO CTL-BU-PATH
+           END-STRING.
+
+      *******************************************************
+      *> 試跑模式 (DRY-RUN)：僅載入並驗證規則檔，
+      *> 不開啟 IN-FILE 或任何輸出檔、不留下檢查點
+      *******************************************************
+           IF CTL-DRYRUN-FLAG = "Y"
+             CALL 'READ-RULE' USING LS-LIST-REC
+
+             MOVE 0 TO DRYRUN-LIST-COUNT
+             PERFORM VARYING DRYRUN-IDX FROM 1 BY 1
+                       UNTIL DRYRUN-IDX > 19
+               IF LS-LIST-COL(DRYRUN-IDX 1) NOT = SPACES
+                 ADD 1 TO DRYRUN-LIST-COUNT
+               END-IF
+             END-PERFORM
+
+             MOVE 0 TO DRYRUN-STATE-COUNT
+             PERFORM VARYING DRYRUN-IDX FROM 1 BY 1
+                       UNTIL DRYRUN-IDX > 200
+               IF LS-STATE-NAME-COL(DRYRUN-IDX) NOT = SPACES
+                 ADD 1 TO DRYRUN-STATE-COUNT
+               END-IF
+             END-PERFORM
+
+             DISPLAY "=========== DRY-RUN RULE VALIDATION ==========="
+             DISPLAY "CategoryRules.csv GROUPS LOADED      : "
+               DRYRUN-LIST-COUNT
+             DISPLAY "StateFullnameList.csv ENTRIES LOADED : "
+               DRYRUN-STATE-COUNT
+             IF DRYRUN-LIST-COUNT = 0
+               DISPLAY "WARNING: CategoryRules.csv LOADED NO GROUPS - "
+                 "CHECK THE RULE FILE."
+             END-IF
+             IF DRYRUN-STATE-COUNT = 0
+               DISPLAY "WARNING: StateFullnameList.csv LOADED NO "
+                 "ENTRIES - CHECK THE RULE FILE."
+             END-IF
+             DISPLAY "DRY-RUN COMPLETE - NO INPUT OR OUTPUT FILES "
+               "WERE OPENED."
+             STOP RUN
+           END-IF.
+
+      *******************************************************
+      *> 檢查上次執行是否留下檢查點，若有則從該處續跑
+      *> 避免中斷後需要重新處理整批資料
+      *******************************************************
+           MOVE "N" TO CKPT-RESTART-FLAG.
+           MOVE 0   TO CKPT-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CKPT-FILE-REC TO CKPT-REC
+                 UNSTRING CKPT-REC DELIMITED BY ";"
+                     INTO CKPT-LAST-RECNO-ED
+                          CKPT-LAST-CUSTID
+                          CKPT-LAST-DATA-ED
+                          CKPT-LAST-ERROR-ED
+                 MOVE "Y" TO CKPT-RESTART-FLAG
+                 MOVE CKPT-LAST-RECNO-ED TO CKPT-SKIP-COUNT
+                 MOVE CKPT-LAST-DATA-ED  TO DATA-COUNT
+                 MOVE CKPT-LAST-ERROR-ED TO ERROR-COUNT
+                 DISPLAY "CHECKPOINT FOUND - RESUMING AFTER RECORD "
+                   CKPT-SKIP-COUNT " (LAST CUSTOMER_ID: "
+                   FUNCTION TRIM(CKPT-LAST-CUSTID) ")"
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *******************************************************
+      *> 獨立核對輸入檔案行數，與正式讀取迴圈的 DATA-COUNT 互相比對
+      *> (跳過標題行，計算標題行之後、非空白的資料行數)
+      *******************************************************
+           MOVE 0 TO RECON-LINE-COUNT.
+           OPEN INPUT IN-FILE.
+           READ IN-FILE
+             AT END
+               MOVE "10" TO IN-FILE-STATUS
+           END-READ.
+           PERFORM UNTIL IN-FILE-STATUS = "10"
+             READ IN-FILE
+               AT END
+                 MOVE "10" TO IN-FILE-STATUS
+               NOT AT END
+                 IF FUNCTION TRIM(IN-FILE-REC) NOT = SPACES
+                   ADD 1 TO RECON-LINE-COUNT
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
+           MOVE "00" TO IN-FILE-STATUS.
+
            *> 輸出格式設定(欄位寬度/欄位標題)
               MOVE 35  TO WS-COL-LEN(1).
               MOVE 35  TO WS-COL-LEN(2).
@@ -171,6 +1033,9 @@
               MOVE 150 TO WS-COL-LEN(21).
               MOVE 100 TO WS-COL-LEN(22).
               MOVE 100 TO WS-COL-LEN(23).
+              MOVE 20  TO WS-COL-LEN(24).
+              MOVE 50  TO WS-COL-LEN(25).
+              MOVE 8   TO WS-COL-LEN(26).
 
               MOVE "ZIP"      TO WS-COL-TEXT(1).
               MOVE "COUNTRY"  TO WS-COL-TEXT(2).
@@ -195,6 +1060,9 @@
               MOVE "ADDRESS_LINE_ORIGIN"      TO WS-COL-TEXT(21).
               MOVE "ADDRESS_LINE_EN"          TO WS-COL-TEXT(22).
               MOVE "ADDRESS_LINE_REBUILD"     TO WS-COL-TEXT(23).
+              MOVE "SOURCE_SYSTEM"            TO WS-COL-TEXT(24).
+              MOVE "COUNTY"                    TO WS-COL-TEXT(25).
+              MOVE "ADDRESS_TYPE"              TO WS-COL-TEXT(26).
 
               MOVE WS-COL-LEN(20)  TO WS-COL-LEN-ERROR(1). *> 20 客戶 ID
               MOVE WS-COL-LEN(21)  TO WS-COL-LEN-ERROR(2). *> 21 讀取_原文
@@ -206,6 +1074,40 @@
               MOVE "ADDRESS_LINE_EN"       TO WS-COL-TEXT-ERROR(3).
               MOVE "ERROR_MESSAGE"         TO WS-COL-TEXT-ERROR(4).
 
+           *> 資料列欄位順序：CUSTOMER_ID、ADDR_ORIG、ADDR_EN，
+           *> 接著 1-19（SUB號碼/樓層 10、12 略過），REBUILD(23)，
+           *> 最後為選填的 SOURCE_SYSTEM(24)、ADDRESS_TYPE(26)
+              MOVE 20 TO FLD-ORDER(1).
+              MOVE 21 TO FLD-ORDER(2).
+              MOVE 22 TO FLD-ORDER(3).
+              MOVE  1 TO FLD-ORDER(4).
+              MOVE  2 TO FLD-ORDER(5).
+              MOVE  3 TO FLD-ORDER(6).
+              MOVE  4 TO FLD-ORDER(7).
+              MOVE  5 TO FLD-ORDER(8).
+              MOVE  6 TO FLD-ORDER(9).
+              MOVE  7 TO FLD-ORDER(10).
+              MOVE  8 TO FLD-ORDER(11).
+              MOVE  9 TO FLD-ORDER(12).
+              MOVE 11 TO FLD-ORDER(13).
+              MOVE 13 TO FLD-ORDER(14).
+              MOVE 14 TO FLD-ORDER(15).
+              MOVE 15 TO FLD-ORDER(16).
+              MOVE 16 TO FLD-ORDER(17).
+              MOVE 17 TO FLD-ORDER(18).
+              MOVE 18 TO FLD-ORDER(19).
+              MOVE 19 TO FLD-ORDER(20).
+              MOVE 23 TO FLD-ORDER(21).
+              MOVE 24 TO FLD-ORDER(22).
+              MOVE 25 TO FLD-ORDER(23).
+              MOVE 26 TO FLD-ORDER(24).
+
+           *> 錯誤列欄位順序：CUSTOMER_ID、ADDR_ORIG、ADDR_EN、ERROR_MESSAGE
+              MOVE 20 TO ERR-FLD-ORDER(1).
+              MOVE 21 TO ERR-FLD-ORDER(2).
+              MOVE 22 TO ERR-FLD-ORDER(3).
+              MOVE 19 TO ERR-FLD-ORDER(4).
+
 
       *******************************************************
       *> 標題設置: Address_Split.csv
@@ -238,6 +1140,27 @@
              INTO TMP-REC-TOTAL
            END-STRING.
 
+           STRING
+             FUNCTION TRIM(TMP-REC-TOTAL) DELIMITED BY SIZE
+             FUNCTION TRIM(WS-COL-TEXT(24)) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             INTO TMP-REC-TOTAL
+           END-STRING.
+
+           STRING
+             FUNCTION TRIM(TMP-REC-TOTAL) DELIMITED BY SIZE
+             FUNCTION TRIM(WS-COL-TEXT(25)) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             INTO TMP-REC-TOTAL
+           END-STRING.
+
+           STRING
+             FUNCTION TRIM(TMP-REC-TOTAL) DELIMITED BY SIZE
+             FUNCTION TRIM(WS-COL-TEXT(26)) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             INTO TMP-REC-TOTAL
+           END-STRING.
+
       *******************************************************
       *> 標題設置: Fail_Data.csv
       *******************************************************
@@ -477,19 +1400,13 @@
                    INTO DIVIDING-LINE
                  END-STRING
 
-      *******************************************************
-      *> 標題設置: Fail_Data.txt
-      *******************************************************
-           MOVE "|" TO TMP-REC-TXT-ERROR.          *> 標題記錄
-           MOVE "|" TO DIVIDING-LINE-ERROR.        *> 分隔線記錄
-
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 4
+           *>   ============  SOURCE_SYSTEM 標題/分隔線  ============
                  *> === 計算長度 ===
-                 MOVE LENGTH OF FUNCTION TRIM(WS-COL-TEXT-ERROR(IDX))
+                 MOVE LENGTH OF FUNCTION TRIM(WS-COL-TEXT(24))
                    TO WS-DATA-LEN *> 取得資料長度
-                 MOVE WS-COL-LEN-ERROR(IDX) TO WS-FIELD-LEN
+                 MOVE WS-COL-LEN(24) TO WS-FIELD-LEN
                  *> 左邊空白 = (寬度 - 資料長) / 2
-                 COMPUTE WS-LEFT-PAD = 
+                 COMPUTE WS-LEFT-PAD =
                    FUNCTION INTEGER((WS-FIELD-LEN - WS-DATA-LEN) / 2)
                  COMPUTE WS-RIGHT-PAD =
                    WS-FIELD-LEN - WS-DATA-LEN - WS-LEFT-PAD
@@ -499,110 +1416,715 @@
                  *> 左側填充
                  MOVE SPACES TO WS-CENTER-FLD(1:WS-LEFT-PAD)
                  *> 文字
-                 MOVE FUNCTION TRIM(WS-COL-TEXT-ERROR(IDX)) TO
+                 MOVE FUNCTION TRIM(WS-COL-TEXT(24)) TO
                    WS-CENTER-FLD(WS-LEFT-PAD + 1 : WS-DATA-LEN)
                  *> 右側填充
                  MOVE SPACES TO WS-CENTER-FLD(WS-LEFT-PAD +
                                         WS-DATA-LEN + 1 : WS-RIGHT-PAD)
 
-                 *> === TMP-REC-TXT-ERROR ===
+                 *> === TMP-REC-TXT ===
                  STRING
-                   FUNCTION TRIM(TMP-REC-TXT-ERROR)
+                   FUNCTION TRIM(TMP-REC-TXT)
                    WS-CENTER-FLD(1:WS-FIELD-LEN) DELIMITED BY SIZE
                    " |" DELIMITED BY SIZE
-                   INTO TMP-REC-TXT-ERROR
+                   INTO TMP-REC-TXT
                  END-STRING
 
+
                  MOVE SPACES TO WS-CENTER-FLD
                  INSPECT WS-CENTER-FLD REPLACING ALL " " BY "-"
 
                  *> === 分隔線 ===
                  STRING
-                   FUNCTION TRIM(DIVIDING-LINE-ERROR)
+                   FUNCTION TRIM(DIVIDING-LINE)
                    WS-CENTER-FLD(1:WS-FIELD-LEN) DELIMITED BY SIZE
                    "-|" DELIMITED BY SIZE
-                   INTO DIVIDING-LINE-ERROR
+                   INTO DIVIDING-LINE
                  END-STRING
-           END-PERFORM
 
+           *>   ============  COUNTY 標題/分隔線  ============
+                 *> === 計算長度 ===
+                 MOVE LENGTH OF FUNCTION TRIM(WS-COL-TEXT(25))
+                   TO WS-DATA-LEN *> 取得資料長度
+                 MOVE WS-COL-LEN(25) TO WS-FIELD-LEN
+                 *> 左邊空白 = (寬度 - 資料長) / 2
+                 COMPUTE WS-LEFT-PAD =
+                   FUNCTION INTEGER((WS-FIELD-LEN - WS-DATA-LEN) / 2)
+                 COMPUTE WS-RIGHT-PAD =
+                   WS-FIELD-LEN - WS-DATA-LEN - WS-LEFT-PAD
 
-      *******************************************************
-      *> 輸出: 標題完成，準備開啟檔案
-      *******************************************************
-       *> 開啟檔案、OUT-FILE-CSV
-           OPEN OUTPUT OUT-FILE-CSV.
-
-           *> === 輸出標題 ===
-           MOVE TMP-REC-TOTAL(1:
-                            LENGTH OF FUNCTION TRIM(TMP-REC-TOTAL) - 1) 
-             TO OUT-FILE-REC-CSV.
-           WRITE OUT-FILE-REC-CSV.
-
-
-       *> 開啟檔案、ERROR-FILE-CSV
-           OPEN OUTPUT ERROR-FILE-CSV
-
-           *> === 輸出標題 ===
-           MOVE TMP-REC-ERROR(1:
-                             LENGTH OF FUNCTION TRIM(TMP-REC-ERROR) - 1) 
-             TO ERROR-REC-CSV
-           WRITE ERROR-REC-CSV
-
-        *> 開啟檔案、OUT-FILE
-           OPEN OUTPUT OUT-FILE
-       
-            *> === 輸出標題 ===
-           MOVE TMP-REC-TXT TO OUT-FILE-REC
-           WRITE OUT-FILE-REC
-       
-            *> === 輸出分隔線 ===
-           MOVE DIVIDING-LINE TO OUT-FILE-REC
-           WRITE OUT-FILE-REC
-       
-        *> 開啟檔案、ERROR-FILE
-           OPEN OUTPUT ERROR-FILE
-       
-            *> === 輸出標題 ===
-           MOVE TMP-REC-TXT-ERROR TO ERROR-REC
-           WRITE ERROR-REC
-       
-            *> === 輸出分隔線 ===
-           MOVE DIVIDING-LINE-ERROR TO ERROR-REC
-           WRITE ERROR-REC
+                 *> === 填入空白 ===
+                 MOVE SPACES TO WS-CENTER-FLD
+                 *> 左側填充
+                 MOVE SPACES TO WS-CENTER-FLD(1:WS-LEFT-PAD)
+                 *> 文字
+                 MOVE FUNCTION TRIM(WS-COL-TEXT(25)) TO
+                   WS-CENTER-FLD(WS-LEFT-PAD + 1 : WS-DATA-LEN)
+                 *> 右側填充
+                 MOVE SPACES TO WS-CENTER-FLD(WS-LEFT-PAD +
+                                        WS-DATA-LEN + 1 : WS-RIGHT-PAD)
 
+                 *> === TMP-REC-TXT ===
+                 STRING
+                   FUNCTION TRIM(TMP-REC-TXT)
+                   WS-CENTER-FLD(1:WS-FIELD-LEN) DELIMITED BY SIZE
+                   " |" DELIMITED BY SIZE
+                   INTO TMP-REC-TXT
+                 END-STRING
 
-      *******************************************************
-      *>  開始讀取 IN-FILE.csv
-      *******************************************************
-           *> 呼叫 READ-RULE
-           CALL 'READ-RULE' USING LS-LIST-REC.
 
+                 MOVE SPACES TO WS-CENTER-FLD
+                 INSPECT WS-CENTER-FLD REPLACING ALL " " BY "-"
 
-           *> ==== 檔案匯入，每次讀取一行到 IN-FILE-REC ====
-           OPEN INPUT IN-FILE.
-           READ IN-FILE.
-           PERFORM UNTIL IN-FILE-STATUS = "10"
-             READ IN-FILE
-               AT END *> 當已無資料可讀取（EOF）
-                 MOVE "10" TO IN-FILE-STATUS
-               NOT AT END *> 當讀取成功時
+                 *> === 分隔線 ===
+                 STRING
+                   FUNCTION TRIM(DIVIDING-LINE)
+                   WS-CENTER-FLD(1:WS-FIELD-LEN) DELIMITED BY SIZE
+                   "-|" DELIMITED BY SIZE
+                   INTO DIVIDING-LINE
+                 END-STRING
+
+           *>   ========  ADDRESS_TYPE 標題/分隔線  ========
+                 *> === 計算長度 ===
+                 MOVE LENGTH OF FUNCTION TRIM(WS-COL-TEXT(26))
+                   TO WS-DATA-LEN *> 取得資料長度
+                 MOVE WS-COL-LEN(26) TO WS-FIELD-LEN
+                 *> 左邊空白 = (寬度 - 資料長) / 2
+                 COMPUTE WS-LEFT-PAD =
+                   FUNCTION INTEGER((WS-FIELD-LEN - WS-DATA-LEN) / 2)
+                 COMPUTE WS-RIGHT-PAD =
+                   WS-FIELD-LEN - WS-DATA-LEN - WS-LEFT-PAD
+
+                 *> === 填入空白 ===
+                 MOVE SPACES TO WS-CENTER-FLD
+                 *> 左側填充
+                 MOVE SPACES TO WS-CENTER-FLD(1:WS-LEFT-PAD)
+                 *> 文字
+                 MOVE FUNCTION TRIM(WS-COL-TEXT(26)) TO
+                   WS-CENTER-FLD(WS-LEFT-PAD + 1 : WS-DATA-LEN)
+                 *> 右側填充
+                 MOVE SPACES TO WS-CENTER-FLD(WS-LEFT-PAD +
+                                        WS-DATA-LEN + 1 : WS-RIGHT-PAD)
+
+                 *> === TMP-REC-TXT ===
+                 STRING
+                   FUNCTION TRIM(TMP-REC-TXT)
+                   WS-CENTER-FLD(1:WS-FIELD-LEN) DELIMITED BY SIZE
+                   " |" DELIMITED BY SIZE
+                   INTO TMP-REC-TXT
+                 END-STRING
+
+
+                 MOVE SPACES TO WS-CENTER-FLD
+                 INSPECT WS-CENTER-FLD REPLACING ALL " " BY "-"
+
+                 *> === 分隔線 ===
+                 STRING
+                   FUNCTION TRIM(DIVIDING-LINE)
+                   WS-CENTER-FLD(1:WS-FIELD-LEN) DELIMITED BY SIZE
+                   "-|" DELIMITED BY SIZE
+                   INTO DIVIDING-LINE
+                 END-STRING
+
+      *******************************************************
+      *> 標題設置: Fail_Data.txt
+      *******************************************************
+           MOVE "|" TO TMP-REC-TXT-ERROR.          *> 標題記錄
+           MOVE "|" TO DIVIDING-LINE-ERROR.        *> 分隔線記錄
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 4
+                 *> === 計算長度 ===
+                 MOVE LENGTH OF FUNCTION TRIM(WS-COL-TEXT-ERROR(IDX))
+                   TO WS-DATA-LEN *> 取得資料長度
+                 MOVE WS-COL-LEN-ERROR(IDX) TO WS-FIELD-LEN
+                 *> 左邊空白 = (寬度 - 資料長) / 2
+                 COMPUTE WS-LEFT-PAD = 
+                   FUNCTION INTEGER((WS-FIELD-LEN - WS-DATA-LEN) / 2)
+                 COMPUTE WS-RIGHT-PAD =
+                   WS-FIELD-LEN - WS-DATA-LEN - WS-LEFT-PAD
+
+                 *> === 填入空白 ===
+                 MOVE SPACES TO WS-CENTER-FLD
+                 *> 左側填充
+                 MOVE SPACES TO WS-CENTER-FLD(1:WS-LEFT-PAD)
+                 *> 文字
+                 MOVE FUNCTION TRIM(WS-COL-TEXT-ERROR(IDX)) TO
+                   WS-CENTER-FLD(WS-LEFT-PAD + 1 : WS-DATA-LEN)
+                 *> 右側填充
+                 MOVE SPACES TO WS-CENTER-FLD(WS-LEFT-PAD +
+                                        WS-DATA-LEN + 1 : WS-RIGHT-PAD)
+
+                 *> === TMP-REC-TXT-ERROR ===
+                 STRING
+                   FUNCTION TRIM(TMP-REC-TXT-ERROR)
+                   WS-CENTER-FLD(1:WS-FIELD-LEN) DELIMITED BY SIZE
+                   " |" DELIMITED BY SIZE
+                   INTO TMP-REC-TXT-ERROR
+                 END-STRING
+
+                 MOVE SPACES TO WS-CENTER-FLD
+                 INSPECT WS-CENTER-FLD REPLACING ALL " " BY "-"
+
+                 *> === 分隔線 ===
+                 STRING
+                   FUNCTION TRIM(DIVIDING-LINE-ERROR)
+                   WS-CENTER-FLD(1:WS-FIELD-LEN) DELIMITED BY SIZE
+                   "-|" DELIMITED BY SIZE
+                   INTO DIVIDING-LINE-ERROR
+                 END-STRING
+           END-PERFORM
+
+
+      *******************************************************
+      *> 輸出: 標題完成，準備開啟檔案
+      *******************************************************
+       *> 開啟檔案、OUT-FILE-CSV / ERROR-FILE-CSV
+       *> (OUTPUT-FORMAT=TXT 時不輸出 CSV 系列檔案)
+           IF CTL-OUT-FMT NOT = "TXT"
+             *> 續跑時以 EXTEND 接續前次輸出，不再重複寫入標題
+             IF CKPT-RESTART-FLAG = "Y" OR CTL-REFEED-FLAG = "Y"
+               OPEN EXTEND OUT-FILE-CSV
+             ELSE
+               OPEN OUTPUT OUT-FILE-CSV
+
+               *> === 輸出標題 ===
+               MOVE TMP-REC-TOTAL(1:
+                      LENGTH OF FUNCTION TRIM(TMP-REC-TOTAL) - 1)
+                 TO OUT-FILE-REC-CSV
+               WRITE OUT-FILE-REC-CSV
+             END-IF
+
+             IF CKPT-RESTART-FLAG = "Y" OR CTL-REFEED-FLAG = "Y"
+               OPEN EXTEND ERROR-FILE-CSV
+             ELSE
+               OPEN OUTPUT ERROR-FILE-CSV
+
+               *> === 輸出標題 ===
+               MOVE TMP-REC-ERROR(1:
+                      LENGTH OF FUNCTION TRIM(TMP-REC-ERROR) - 1)
+                 TO ERROR-REC-CSV
+               WRITE ERROR-REC-CSV
+             END-IF
+           END-IF.
+
+        *> 開啟檔案、OUT-FILE / ERROR-FILE
+        *> (OUTPUT-FORMAT=CSV 時不輸出 TXT 系列檔案)
+           IF CTL-OUT-FMT NOT = "CSV"
+             IF CKPT-RESTART-FLAG = "Y" OR CTL-REFEED-FLAG = "Y"
+               OPEN EXTEND OUT-FILE
+             ELSE
+               OPEN OUTPUT OUT-FILE
+
+                *> === 輸出標題 ===
+               MOVE TMP-REC-TXT TO OUT-FILE-REC
+               WRITE OUT-FILE-REC
+
+                *> === 輸出分隔線 ===
+               MOVE DIVIDING-LINE TO OUT-FILE-REC
+               WRITE OUT-FILE-REC
+             END-IF
+
+             IF CKPT-RESTART-FLAG = "Y" OR CTL-REFEED-FLAG = "Y"
+               OPEN EXTEND ERROR-FILE
+             ELSE
+               OPEN OUTPUT ERROR-FILE
+
+                *> === 輸出標題 ===
+               MOVE TMP-REC-TXT-ERROR TO ERROR-REC
+               WRITE ERROR-REC
+
+                *> === 輸出分隔線 ===
+               MOVE DIVIDING-LINE-ERROR TO ERROR-REC
+               WRITE ERROR-REC
+             END-IF
+           END-IF.
+
+        *> 開啟檔案、NORM-LOG-FILE (地址正規化前後異動記錄)
+           IF CKPT-RESTART-FLAG = "Y" OR CTL-REFEED-FLAG = "Y"
+             OPEN EXTEND NORM-LOG-FILE
+           ELSE
+             OPEN OUTPUT NORM-LOG-FILE
+
+              *> === 輸出標題 ===
+             MOVE "CUSTOMER_ID;ADDRESS_BEFORE;ADDRESS_AFTER"
+               TO NORM-LOG-REC
+             WRITE NORM-LOG-REC
+           END-IF.
+
+        *> 開啟檔案、WARNING-LOG-FILE (WARNING 等級訊息記錄)
+           IF CKPT-RESTART-FLAG = "Y" OR CTL-REFEED-FLAG = "Y"
+             OPEN EXTEND WARNING-LOG-FILE
+           ELSE
+             OPEN OUTPUT WARNING-LOG-FILE
+
+              *> === 輸出標題 ===
+             MOVE "CUSTOMER_ID;ADDRESS_LINE_ORIGIN;WARNING_MESSAGE"
+               TO WARNING-LOG-REC
+             WRITE WARNING-LOG-REC
+           END-IF.
+
+        *> 開啟檔案、UPU-FILE (UPU S42 CBPRPLUS 國際地址格式)
+           IF CKPT-RESTART-FLAG = "Y" OR CTL-REFEED-FLAG = "Y"
+             OPEN EXTEND UPU-FILE
+           ELSE
+             OPEN OUTPUT UPU-FILE
+
+              *> === 輸出標題 ===
+             MOVE
+               "DEPARTMENT;SUB_DEPARTMENT;STREET_NAME;BUILDING_NUMBER;"
+             TO UPU-TXT
+             STRING
+               FUNCTION TRIM(UPU-TXT) DELIMITED BY SIZE
+               "BUILDING_NAME;FLOOR;POST_BOX;ROOM;POST_CODE;TOWN_NAME;"
+                 DELIMITED BY SIZE
+               "TOWN_LOCATION_NAME;DISTRICT_NAME;COUNTRY_SUB_DIVISION;"
+                 DELIMITED BY SIZE
+               "COUNTRY;ADDRESS_LINE;CUSTOMER_ID" DELIMITED BY SIZE
+               INTO UPU-TXT
+             END-STRING
+             MOVE UPU-TXT TO UPU-REC
+             WRITE UPU-REC
+           END-IF.
+
+        *> 開啟檔案、FIXED-FILE (無分隔符號之固定長度紀錄，不輸出標題列)
+           IF CKPT-RESTART-FLAG = "Y" OR CTL-REFEED-FLAG = "Y"
+             OPEN EXTEND FIXED-FILE
+           ELSE
+             OPEN OUTPUT FIXED-FILE
+           END-IF.
+
+        *> 開啟檔案、AUDIT-LOG-FILE (作業層級稽核記錄，每次執行皆新增
+        *> 一列，不論是否重跑/續跑，故不比照上面幾個檔案以
+        *> CKPT-RESTART-FLAG/CTL-REFEED-FLAG 判斷，而是先試著以
+        *> EXTEND 開啟，檔案不存在時才視為第一次執行並輸出標題列)
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS NOT = "00"
+             OPEN OUTPUT AUDIT-LOG-FILE
+             MOVE
+               "RUN_TIMESTAMP;PARSE_MODE;IN_FORMAT;OUTPUT_FORMAT;"
+             TO AUDIT-TXT
+             STRING
+               FUNCTION TRIM(AUDIT-TXT) DELIMITED BY SIZE
+               "RESTART_FLAG;REFEED_FLAG;DRY_RUN_FLAG;DATA_COUNT;"
+                 DELIMITED BY SIZE
+               "ERROR_COUNT;STATE_MATCH_ABBR;STATE_MATCH_FULLNAME;"
+                 DELIMITED BY SIZE
+               "STATE_MATCH_OTHER;RULE_VERSION;STREET_TYPE_MATCH;"
+                 DELIMITED BY SIZE
+               "STREET_TYPE_UNKNOWN;WARNING_ITEMS" DELIMITED BY SIZE
+               INTO AUDIT-TXT
+             END-STRING
+             MOVE AUDIT-TXT TO AUDIT-LOG-REC
+             WRITE AUDIT-LOG-REC
+           END-IF.
+
+      *******************************************************
+      *>  開始讀取 IN-FILE.csv
+      *******************************************************
+           *> 呼叫 READ-RULE
+           CALL 'READ-RULE' USING LS-LIST-REC.
+
+      *******************************************************
+      *> SUPPRESS-GROUPS 控制卡：停用指定的 CategoryRules.csv
+      *> 分類群組 (以逗號分隔之群組編號，1-19)，供暫時關閉
+      *> 某群組誤判過多之分類規則使用
+      *******************************************************
+           IF FUNCTION TRIM(CTL-SUPPRESS-GROUPS) NOT = SPACES
+             UNSTRING FUNCTION TRIM(CTL-SUPPRESS-GROUPS)
+                 DELIMITED BY ","
+                 INTO SUPPRESS-GROUP-TOK(1)  SUPPRESS-GROUP-TOK(2)
+                      SUPPRESS-GROUP-TOK(3)  SUPPRESS-GROUP-TOK(4)
+                      SUPPRESS-GROUP-TOK(5)  SUPPRESS-GROUP-TOK(6)
+                      SUPPRESS-GROUP-TOK(7)  SUPPRESS-GROUP-TOK(8)
+                      SUPPRESS-GROUP-TOK(9)  SUPPRESS-GROUP-TOK(10)
+                      SUPPRESS-GROUP-TOK(11) SUPPRESS-GROUP-TOK(12)
+                      SUPPRESS-GROUP-TOK(13) SUPPRESS-GROUP-TOK(14)
+                      SUPPRESS-GROUP-TOK(15) SUPPRESS-GROUP-TOK(16)
+                      SUPPRESS-GROUP-TOK(17) SUPPRESS-GROUP-TOK(18)
+                      SUPPRESS-GROUP-TOK(19)
+             END-UNSTRING
+             PERFORM VARYING SG-IDX FROM 1 BY 1 UNTIL SG-IDX > 19
+               IF SUPPRESS-GROUP-TOK(SG-IDX) NOT = SPACES
+                 MOVE FUNCTION NUMVAL(
+                        FUNCTION TRIM(SUPPRESS-GROUP-TOK(SG-IDX)))
+                   TO SG-NUM
+                 IF SG-NUM >= 1 AND SG-NUM <= 19
+                   MOVE 1 TO SUPPRESS-GROUP-FLAG(SG-NUM)
+                 END-IF
+               END-IF
+             END-PERFORM
+           END-IF.
+
+           *> 記錄批次開始時間，供處理中的進度/ETA 顯示使用
+           ACCEPT WS-START-TIME FROM TIME.
+           COMPUTE WS-START-SEC-TOTAL =
+             WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS.
+
+           *> ==== 載入上次執行的地址快照，供搬家戶偵測比對 ====
+           OPEN INPUT PRIOR-FILE.
+           IF PRIOR-FILE-STATUS = "00"
+             READ PRIOR-FILE
+               AT END
+                 MOVE "10" TO PRIOR-FILE-STATUS
+             END-READ
+             PERFORM UNTIL PRIOR-FILE-STATUS = "10"
+               IF PRIOR-COUNT < 50000
+                 ADD 1 TO PRIOR-COUNT
+                 UNSTRING PRIOR-FILE-REC DELIMITED BY ";"
+                   INTO PRIOR-CUSTID(PRIOR-COUNT)
+                         PRIOR-ADDR(PRIOR-COUNT)
+                 END-UNSTRING
+               END-IF
+               READ PRIOR-FILE
+                 AT END
+                   MOVE "10" TO PRIOR-FILE-STATUS
+               END-READ
+             END-PERFORM
+             CLOSE PRIOR-FILE
+           END-IF.
+
+           OPEN OUTPUT PRIOR-NEXT-FILE.
+           OPEN OUTPUT MOVERS-FILE.
+           MOVE "CUSTOMER_ID;OLD_ADDRESS;NEW_ADDRESS" TO MOVERS-REC.
+           WRITE MOVERS-REC.
+
+           *> ==== 檔案匯入，每次讀取一行到 IN-FILE-REC ====
+           OPEN INPUT IN-FILE.
+           READ IN-FILE.
+
+           *> 續跑時，跳過已處理過的記錄，從檢查點之後開始
+           IF CKPT-RESTART-FLAG = "Y"
+             PERFORM UNTIL RECNO >= CKPT-SKIP-COUNT
+                        OR IN-FILE-STATUS = "10"
+               READ IN-FILE
+                 AT END
+                   MOVE "10" TO IN-FILE-STATUS
+                 NOT AT END
+                   ADD 1 TO RECNO
+               END-READ
+             END-PERFORM
+           END-IF.
+
+           PERFORM UNTIL IN-FILE-STATUS = "10"
+             READ IN-FILE
+               AT END *> 當已無資料可讀取（EOF）
+                 MOVE "10" TO IN-FILE-STATUS
+               NOT AT END *> 當讀取成功時
                MOVE SPACES TO IF-DATA(1) IF-DATA(2) IF-DATA(3)
+                              IF-DATA(4) IF-DATA(5)
 
               *> 儲存各項目
                 *> 1: CUSTOMER_ID
                 *> 2: ADDR_LINE_ORIG
                 *> 3: ADDR_LINE_EN
+                *> 4: SOURCE_SYSTEM (選填，3欄舊格式輸入則留空)
+                *> 5: ADDRESS_TYPE (選填，3~4欄舊格式輸入則留空)
+              IF CTL-IN-FORMAT = "CBPRPLUS"
+                *> CBPRPLUS 結構化地址檔：欄位已預先拆分，
+                *> 將各欄重組為單行地址文字，交由既有解析/驗證流程處理
+                MOVE SPACES TO CBPRPLUS-IN
+                UNSTRING IN-FILE-REC DELIMITED BY ";"
+                    INTO CBI-DEPARTMENT     CBI-SUB-DEPARTMENT
+                         CBI-STREET-NAME    CBI-BUILDING-NUMBER
+                         CBI-BUILDING-NAME  CBI-FLOOR
+                         CBI-POST-BOX       CBI-ROOM
+                         CBI-POST-CODE      CBI-TOWN-NAME
+                         CBI-TOWN-LOC-NAME  CBI-DISTRICT-NAME
+                         CBI-CTRY-SUB-DIV   CBI-COUNTRY
+                         CBI-ADDRESS-LINE   CBI-CUSTOMER-ID
+
+                MOVE SPACES TO CBI-REBUILD
+                IF CBI-POST-CODE NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-POST-CODE) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-COUNTRY NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-COUNTRY) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-TOWN-NAME NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-TOWN-NAME) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-DISTRICT-NAME NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-DISTRICT-NAME) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-STREET-NAME NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-STREET-NAME) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-BUILDING-NUMBER NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-BUILDING-NUMBER)
+                      DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-BUILDING-NAME NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-BUILDING-NAME) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-FLOOR NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-FLOOR) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-ROOM NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-ROOM) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-TOWN-LOC-NAME NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-TOWN-LOC-NAME) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-CTRY-SUB-DIV NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-CTRY-SUB-DIV) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+                IF CBI-ADDRESS-LINE NOT = SPACES
+                  STRING FUNCTION TRIM(CBI-REBUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(CBI-ADDRESS-LINE) DELIMITED BY SIZE
+                    ", " DELIMITED BY SIZE INTO CBI-REBUILD
+                  END-STRING
+                END-IF
+
+                *> 去除結尾多餘的 ", "
+                MOVE FUNCTION TRIM(CBI-REBUILD) TO CBI-REBUILD
+                IF CBI-REBUILD(LENGTH OF FUNCTION TRIM(CBI-REBUILD):1)
+                   = ","
+                  MOVE CBI-REBUILD(1:
+                         LENGTH OF FUNCTION TRIM(CBI-REBUILD) - 1)
+                    TO CBI-REBUILD
+                END-IF
+
+                MOVE FUNCTION TRIM(CBI-CUSTOMER-ID)  TO IF-DATA(1)
+                MOVE FUNCTION TRIM(CBI-REBUILD)      TO IF-DATA(2)
+                MOVE FUNCTION TRIM(CBI-REBUILD)      TO IF-DATA(3)
+                MOVE "CBPRPLUS"                      TO IF-DATA(4)
+              ELSE
+                IF CTL-REFEED-FLAG = "Y"
+                  *> 重跑模式讀取 Fail_Data.csv：欄位若含 ";" ，寫出
+                  *> 時已加上雙引號 (見 CSV-FIELD 逸出邏輯)，此處須逐
+                  *> 字掃描、忽略雙引號內的 ";"，否則含 ";" 的欄位會
+                  *> 被誤判為多個欄位，使後續欄位全部錯位
+                  MOVE SPACES TO IF-DATA(1) IF-DATA(2) IF-DATA(3)
+                                 IF-DATA(4) IF-DATA(5)
+                  MOVE "N" TO QSPLIT-IN-QUOTES
+                  MOVE 1 TO QSPLIT-FIELD-IDX
+                  MOVE 0 TO QSPLIT-POS
+                  MOVE LENGTH OF FUNCTION TRIM(IN-FILE-REC)
+                    TO QSPLIT-LEN
+
+                  PERFORM VARYING QSPLIT-IDX FROM 1 BY 1
+                            UNTIL QSPLIT-IDX > QSPLIT-LEN
+                    MOVE IN-FILE-REC(QSPLIT-IDX:1) TO QSPLIT-CH
+                    IF QSPLIT-CH = '"'
+                      IF QSPLIT-IN-QUOTES = "Y"
+                        MOVE "N" TO QSPLIT-IN-QUOTES
+                      ELSE
+                        MOVE "Y" TO QSPLIT-IN-QUOTES
+                      END-IF
+                    ELSE
+                      IF QSPLIT-CH = ";" AND QSPLIT-IN-QUOTES = "N"
+                        IF QSPLIT-FIELD-IDX < 5
+                          ADD 1 TO QSPLIT-FIELD-IDX
+                        END-IF
+                        MOVE 0 TO QSPLIT-POS
+                      ELSE
+                        ADD 1 TO QSPLIT-POS
+                        MOVE QSPLIT-CH TO
+                          IF-DATA(QSPLIT-FIELD-IDX)(QSPLIT-POS:1)
+                      END-IF
+                    END-IF
+                  END-PERFORM
+                ELSE
                   UNSTRING IN-FILE-REC
                       DELIMITED BY ";"
                       INTO IF-DATA(1)
                            IF-DATA(2)
                            IF-DATA(3)
+                           IF-DATA(4)
+                           IF-DATA(5)
+                END-IF
+              END-IF
 
               IF IF-DATA(3) = SPACES
                 EXIT PERFORM
               END-IF
 
+              *> 重跑模式讀取 Fail_Data.csv 時，遇到結尾的
+              *> RESULT SUMMARY 分隔列(以 ";" 起始)即視為結束
+              IF CTL-REFEED-FLAG = "Y"
+                 AND IN-FILE-REC(1:1) = ";"
+                EXIT PERFORM
+              END-IF
+
+              *> 重跑模式下，第4欄是 Fail_Data.csv 的 ERROR_MESSAGE，
+              *> 並非 SOURCE_SYSTEM，不可帶入輸出
+              IF CTL-REFEED-FLAG = "Y"
+                MOVE SPACES TO IF-DATA(4)
+              END-IF
+
+              ADD 1 TO RECNO
               ADD 1 TO DATA-COUNT
+
+              *> 每 CKPT-INTERVAL 筆記錄留下一次檢查點
+              IF FUNCTION MOD(DATA-COUNT, CKPT-INTERVAL) = 0
+                MOVE SPACES TO CKPT-REC
+                STRING
+                  RECNO                        DELIMITED BY SIZE
+                  ";"                          DELIMITED BY SIZE
+                  FUNCTION TRIM(IF-DATA(1))    DELIMITED BY SIZE
+                  ";"                          DELIMITED BY SIZE
+                  DATA-COUNT                   DELIMITED BY SIZE
+                  ";"                          DELIMITED BY SIZE
+                  ERROR-COUNT                  DELIMITED BY SIZE
+                  INTO CKPT-REC
+                END-STRING
+                OPEN OUTPUT CHECKPOINT-FILE
+                MOVE CKPT-REC TO CKPT-FILE-REC
+                WRITE CKPT-FILE-REC
+                CLOSE CHECKPOINT-FILE
+              END-IF
+
+              *> 大檔分批處理：每達 CTL-CHUNK-SIZE 筆記錄即結束目前的
+              *> 輸出檔並另起一個新檔號 (Address_Split_2.csv 等)，
+              *> 使每個區塊皆為獨立、可各自搬運/合併的輸出檔；
+              *> 週期與 CKPT-INTERVAL 各自獨立設定
+              *> (CHUNK-SIZE=0 表示不分批，維持單一輸出檔的既有行為)
+              *> 判斷式用 DATA-COUNT - 1，讓分批動作在「即將處理下一
+              *> 批次的第一筆」時才切檔，本筆（第 CTL-CHUNK-SIZE 筆）
+              *> 仍完整寫入目前開啟的檔案，不會被切到下一個檔號
+              IF CTL-CHUNK-SIZE > 0
+                 AND DATA-COUNT > 1
+                 AND FUNCTION MOD(DATA-COUNT - 1, CTL-CHUNK-SIZE) = 0
+                ADD 1 TO CHUNK-INDEX
+                MOVE CHUNK-INDEX TO CHUNK-FMT
+
+                IF CTL-OUT-FMT NOT = "TXT"
+                  CLOSE OUT-FILE-CSV
+                  CLOSE ERROR-FILE-CSV
+
+                  MOVE SPACES TO CTL-OUT-CSV-PATH
+                  STRING
+                    FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                    "Address_Split_" DELIMITED BY SIZE
+                    FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+                    ".csv" DELIMITED BY SIZE
+                    INTO CTL-OUT-CSV-PATH
+                  END-STRING
+                  MOVE SPACES TO CTL-ERR-CSV-PATH
+                  STRING
+                    FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                    "Fail_Data_" DELIMITED BY SIZE
+                    FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+                    ".csv" DELIMITED BY SIZE
+                    INTO CTL-ERR-CSV-PATH
+                  END-STRING
+
+                  OPEN OUTPUT OUT-FILE-CSV
+                  MOVE TMP-REC-TOTAL(1:
+                         LENGTH OF FUNCTION TRIM(TMP-REC-TOTAL) - 1)
+                    TO OUT-FILE-REC-CSV
+                  WRITE OUT-FILE-REC-CSV
+
+                  OPEN OUTPUT ERROR-FILE-CSV
+                  MOVE TMP-REC-ERROR(1:
+                         LENGTH OF FUNCTION TRIM(TMP-REC-ERROR) - 1)
+                    TO ERROR-REC-CSV
+                  WRITE ERROR-REC-CSV
+                END-IF
+
+                IF CTL-OUT-FMT NOT = "CSV"
+                  CLOSE OUT-FILE
+                  CLOSE ERROR-FILE
+
+                  MOVE SPACES TO CTL-OUT-TXT-PATH
+                  STRING
+                    FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                    "Address_Split_" DELIMITED BY SIZE
+                    FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+                    ".txt" DELIMITED BY SIZE
+                    INTO CTL-OUT-TXT-PATH
+                  END-STRING
+                  MOVE SPACES TO CTL-ERR-TXT-PATH
+                  STRING
+                    FUNCTION TRIM(CTL-OUTPUT-DIR) DELIMITED BY SIZE
+                    "Fail_Data_" DELIMITED BY SIZE
+                    FUNCTION TRIM(CHUNK-FMT) DELIMITED BY SIZE
+                    ".txt" DELIMITED BY SIZE
+                    INTO CTL-ERR-TXT-PATH
+                  END-STRING
+
+                  OPEN OUTPUT OUT-FILE
+                  MOVE TMP-REC-TXT TO OUT-FILE-REC
+                  WRITE OUT-FILE-REC
+                  MOVE DIVIDING-LINE TO OUT-FILE-REC
+                  WRITE OUT-FILE-REC
+
+                  OPEN OUTPUT ERROR-FILE
+                  MOVE TMP-REC-TXT-ERROR TO ERROR-REC
+                  WRITE ERROR-REC
+                  MOVE DIVIDING-LINE-ERROR TO ERROR-REC
+                  WRITE ERROR-REC
+                END-IF
+              END-IF
+
+              *> 每 PROGRESS-INTERVAL 筆記錄顯示一次進度/預估剩餘時間
+              IF RECON-LINE-COUNT > 0
+                 AND FUNCTION MOD(DATA-COUNT, PROGRESS-INTERVAL) = 0
+                ACCEPT WS-CURR-TIME FROM TIME
+                COMPUTE WS-CURR-SEC-TOTAL =
+                  WS-CURR-HH * 3600 + WS-CURR-MM * 60 + WS-CURR-SS
+                IF WS-CURR-SEC-TOTAL >= WS-START-SEC-TOTAL
+                  COMPUTE WS-ELAPSED-SEC =
+                    WS-CURR-SEC-TOTAL - WS-START-SEC-TOTAL
+                ELSE
+                  *> 跨午夜，簡化處理：以 0 秒起算，不影響最終結果
+                  MOVE 0 TO WS-ELAPSED-SEC
+                END-IF
+
+                COMPUTE WS-PCT-DONE =
+                  DATA-COUNT * 100 / RECON-LINE-COUNT
+
+                IF DATA-COUNT > 0
+                  COMPUTE WS-EST-REMAIN-SEC =
+                    WS-ELAPSED-SEC * (RECON-LINE-COUNT - DATA-COUNT)
+                      / DATA-COUNT
+                ELSE
+                  MOVE 0 TO WS-EST-REMAIN-SEC
+                END-IF
+
+                COMPUTE WS-ETA-HH = WS-EST-REMAIN-SEC / 3600
+                COMPUTE WS-ETA-MM =
+                  FUNCTION MOD(WS-EST-REMAIN-SEC, 3600) / 60
+                COMPUTE WS-ETA-SS = FUNCTION MOD(WS-EST-REMAIN-SEC, 60)
+
+                DISPLAY "PROGRESS: " DATA-COUNT " / " RECON-LINE-COUNT
+                   " (" WS-PCT-DONE "%)  ETA "
+                   WS-ETA-HH "H" WS-ETA-MM "M" WS-ETA-SS "S"
+              END-IF
+
               DISPLAY "============== NO." DATA-COUNT  " =============="
               DISPLAY "DATA-ORIG: "FUNCTION TRIM(IF-DATA(2))
               DISPLAY "DATA-EN  : "FUNCTION TRIM(IF-DATA(3))
@@ -610,6 +2132,8 @@
               MOVE IF-DATA(1) TO DTLS-LF(20)
               MOVE IF-DATA(2) TO DTLS-LF(21)
               MOVE IF-DATA(3) TO DTLS-LF(22)
+              MOVE IF-DATA(4) TO DTLS-LF(24)
+              MOVE IF-DATA(5) TO DTLS-LF(26)
 
 
       *******************************************************
@@ -619,33 +2143,578 @@
                MOVE DTLS-LF(22) TO ORIGIN-DATA
 
              *> 將 INPUT-DATA 的內容 FORMATTER
-               CALL 'FORMATTER-ADDRESS' USING LS-LIST-REC LS-FORMATTER
+             *> PARSE-MODE=LEGACY 時改用舊式 SPLIT-ADDRESS-FIELDS
+             *> 欄位分類器，取代 FORMATTER-ADDRESS
+               MOVE SPACES TO STATE-MATCH-SRC
+               MOVE SPACES TO WARNING-MSG
+               IF CTL-PARSE-MODE = "LEGACY"
+                 PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 19
+                   MOVE SPACES TO DTLS-LF(IDX)
+                 END-PERFORM
+                 MOVE SPACES TO DTLS-LF(23)
+                 MOVE SPACES TO DTLS-LF(25)
+                 PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 18
+                   MOVE SPACES TO SAF-DTLS(IDX)
+                 END-PERFORM
+                 MOVE DTLS-LF(22) TO SAF-NMADR
+                 CALL 'SPLIT-ADDRESS-FIELDS' USING LS-SAF LS-LIST-REC
+                 PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 18
+                   MOVE SAF-DTLS(IDX) TO DTLS-LF(IDX)
+                 END-PERFORM
+                 *> 舊式分類器不重組地址，AFTER-DATA 沿用原文
+                 MOVE DTLS-LF(22) TO DTLS-LF(23)
+
+      *******************************************************
+      *> LEGACY 模式基本驗證 (必填欄位/長度門檻/特殊字元)
+      *******************************************************
+                 MOVE "PLEASE ENTER" TO LEGACY-ERR-TEMP
+                 MOVE SPACES TO LEGACY-COMMA-FLAG
+                 MOVE "N" TO LEGACY-ERR-FLAG
+
+                 MOVE 35  TO LEGACY-MAXLEN(1)   *> ZIP
+                 MOVE 35  TO LEGACY-MAXLEN(2)   *> COUNTRY
+                 MOVE 100 TO LEGACY-MAXLEN(3)   *> CITY
+                 MOVE 100 TO LEGACY-MAXLEN(4)   *> DISTRICT
+                 MOVE 50  TO LEGACY-MAXLEN(5)   *> STREET
+                 MOVE 35  TO LEGACY-MAXLEN(6)   *> SEC
+                 MOVE 50  TO LEGACY-MAXLEN(7)   *> LANE
+                 MOVE 35  TO LEGACY-MAXLEN(8)   *> ALLEY
+                 MOVE 35  TO LEGACY-MAXLEN(9)   *> M-NO
+                 MOVE 35  TO LEGACY-MAXLEN(10)  *> S-NO
+                 MOVE 35  TO LEGACY-MAXLEN(11)  *> M-FLOOR
+                 MOVE 35  TO LEGACY-MAXLEN(12)  *> S-FLOOR
+                 MOVE 35  TO LEGACY-MAXLEN(13)  *> ROOM
+                 MOVE 35  TO LEGACY-MAXLEN(14)  *> BUILDING
+                 MOVE 35  TO LEGACY-MAXLEN(15)  *> VILLAGE
+                 MOVE 35  TO LEGACY-MAXLEN(16)  *> PROVINCE
+                 MOVE 10  TO LEGACY-MAXLEN(17)  *> STATE
+                 MOVE 35  TO LEGACY-MAXLEN(18)  *> OTHER
+
+                 *> ZIP 為空值
+                 IF DTLS-LF(1) = SPACES
+                   STRING
+                     FUNCTION TRIM(LEGACY-ERR-TEMP) DELIMITED BY SIZE
+                     LEGACY-COMMA-FLAG DELIMITED BY SPACES
+                     " POSTAL CODE" DELIMITED BY SIZE
+                     INTO LEGACY-ERR-TEMP
+                   END-STRING
+                   MOVE "Y" TO LEGACY-ERR-FLAG
+                   MOVE "," TO LEGACY-COMMA-FLAG
+                 END-IF
+
+                 *> CITY 為空值 且 STATE 亦為空值
+                 IF DTLS-LF(3) = SPACES AND DTLS-LF(17) = SPACES
+                   STRING
+                     FUNCTION TRIM(LEGACY-ERR-TEMP) DELIMITED BY SIZE
+                     LEGACY-COMMA-FLAG DELIMITED BY SPACES
+                     " CITY OR PROVINCE" DELIMITED BY SIZE
+                     INTO LEGACY-ERR-TEMP
+                   END-STRING
+                   MOVE "Y" TO LEGACY-ERR-FLAG
+                   MOVE "," TO LEGACY-COMMA-FLAG
+                 END-IF
+
+                 *> STREET 為空值
+                 IF DTLS-LF(5) = SPACES
+                   STRING
+                     FUNCTION TRIM(LEGACY-ERR-TEMP) DELIMITED BY SIZE
+                     LEGACY-COMMA-FLAG DELIMITED BY SPACES
+                     " STREET" DELIMITED BY SIZE
+                     INTO LEGACY-ERR-TEMP
+                   END-STRING
+                   MOVE "Y" TO LEGACY-ERR-FLAG
+                   MOVE "," TO LEGACY-COMMA-FLAG
+                 END-IF
+
+                 *> 欄位字數 > 門檻(LEGACY-MAXLEN) -> ERROR
+                 PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 18
+                   IF LENGTH OF FUNCTION TRIM(DTLS-LF(IDX)) >
+                      LEGACY-MAXLEN(IDX)
+                     STRING
+                       FUNCTION TRIM(LEGACY-ERR-TEMP) DELIMITED BY SIZE
+                       LEGACY-COMMA-FLAG DELIMITED BY SPACES
+                       " ADDRESS DATA IS TOO LONG" DELIMITED BY SIZE
+                       INTO LEGACY-ERR-TEMP
+                     END-STRING
+                     MOVE "Y" TO LEGACY-ERR-FLAG
+                     MOVE "," TO LEGACY-COMMA-FLAG
+                     EXIT PERFORM
+                   END-IF
+                 END-PERFORM
+
+                 *> 原文含控制字元 -> ERROR
+                 PERFORM VARYING IDX FROM 1 BY 1
+                           UNTIL IDX >
+                             LENGTH OF FUNCTION TRIM(ORIGIN-DATA)
+                   MOVE ORIGIN-DATA(IDX:1) TO LEGACY-CH
+                   COMPUTE LEGACY-CODE = FUNCTION ORD(LEGACY-CH)
+                   IF LEGACY-CODE < 32
+                     STRING
+                       FUNCTION TRIM(LEGACY-ERR-TEMP) DELIMITED BY SIZE
+                       LEGACY-COMMA-FLAG DELIMITED BY SPACES
+                       " CONTAINS INVALID CHARACTERS" DELIMITED BY SIZE
+                       INTO LEGACY-ERR-TEMP
+                     END-STRING
+                     MOVE "Y" TO LEGACY-ERR-FLAG
+                     MOVE "," TO LEGACY-COMMA-FLAG
+                     EXIT PERFORM
+                   END-IF
+                 END-PERFORM
+
+                 IF LEGACY-ERR-FLAG = "Y"
+                   MOVE LEGACY-ERR-TEMP TO DTLS-LF(19)
+                 END-IF
+               ELSE
+                 CALL 'FORMATTER-ADDRESS' USING LS-LIST-REC LS-FORMATTER
+               END-IF
+
+      *******************************************************
+      *> STATE 判斷來源統計 (簡寫 vs 全名，供 AuditLog.csv 回報)
+      *******************************************************
+               IF STATE-MATCH-SRC = "ABBR"
+                 ADD 1 TO STATE-MATCH-ABBR-CNT
+               ELSE
+                 IF STATE-MATCH-SRC = "FULLNAME"
+                   ADD 1 TO STATE-MATCH-FULL-CNT
+                 ELSE
+                   IF DTLS-LF(17) NOT = SPACES
+                     ADD 1 TO STATE-MATCH-OTHER-CNT
+                   END-IF
+                 END-IF
+               END-IF
+
+      *******************************************************
+      *> STREET 街道類型交叉比對統計 (StreetAbbreviations.csv 名單)
+      *******************************************************
+               IF STREET-TYPE-FLAG = "MATCH"
+                 ADD 1 TO STREET-TYPE-MATCH-CNT
+               ELSE
+                 IF STREET-TYPE-FLAG = "UNKNOWN"
+                   ADD 1 TO STREET-TYPE-UNKNOWN-CNT
+                 END-IF
+               END-IF
+
+      *******************************************************
+      *> WARNING 訊息記錄 (Warning_Log.csv)：僅提醒性質，不影響
+      *> 該筆資料是否計入 ERROR-COUNT/寫入 Fail_Data.csv
+      *******************************************************
+               IF WARNING-MSG NOT = SPACES
+                 ADD 1 TO WARNING-COUNT
+                 MOVE SPACES TO WARNING-LOG-TXT
+                 STRING
+                   FUNCTION TRIM(DTLS-LF(20)) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(DTLS-LF(21)) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(WARNING-MSG) DELIMITED BY SIZE
+                   INTO WARNING-LOG-TXT
+                 END-STRING
+                 MOVE WARNING-LOG-TXT TO WARNING-LOG-REC
+                 WRITE WARNING-LOG-REC
+               END-IF
+
+      *******************************************************
+      *> 同批次 CUSTOMER_ID 重複檢查
+      *******************************************************
+               MOVE "N" TO DUP-FOUND
+               PERFORM VARYING DUP-IDX FROM 1 BY 1
+                         UNTIL DUP-IDX > SEEN-COUNT
+                 IF SEEN-CUSTID(DUP-IDX) = FUNCTION TRIM(IF-DATA(1))
+                   MOVE "Y" TO DUP-FOUND
+                   EXIT PERFORM
+                 END-IF
+               END-PERFORM
+
+               IF DUP-FOUND = "Y"
+                 IF DTLS-LF(19) NOT = SPACES
+                   STRING
+                     FUNCTION TRIM(DTLS-LF(19)) DELIMITED BY SIZE
+                     " DUPLICATE CUSTOMER_ID." DELIMITED BY SIZE
+                     INTO DTLS-LF(19)
+                   END-STRING
+                 ELSE
+                   MOVE "DUPLICATE CUSTOMER_ID." TO DTLS-LF(19)
+                 END-IF
+               END-IF
+
+               IF SEEN-COUNT < 50000
+                 ADD 1 TO SEEN-COUNT
+                 MOVE FUNCTION TRIM(IF-DATA(1))
+                   TO SEEN-CUSTID(SEEN-COUNT)
+               END-IF
+
+
+      *******************************************************
+      *> 正規化前後異動記錄 (BEFORE=原文, AFTER=重組地址)
+      *******************************************************
+               IF FUNCTION TRIM(DTLS-LF(21)) NOT =
+                  FUNCTION TRIM(DTLS-LF(23))
+                 MOVE SPACES TO NORM-LOG-TXT
+                 STRING
+                   FUNCTION TRIM(DTLS-LF(20)) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(DTLS-LF(21)) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(DTLS-LF(23)) DELIMITED BY SIZE
+                   INTO NORM-LOG-TXT
+                 END-STRING
+                 MOVE NORM-LOG-TXT TO NORM-LOG-REC
+                 WRITE NORM-LOG-REC
+               END-IF
+
+
+      *******************************************************
+      *> 搬家戶偵測：比對前次執行快照，異動地址者寫入 Movers.csv
+      *> 本次重組地址一律寫入 PriorAddresses.csv.new 供下次比對
+      *******************************************************
+               MOVE 0 TO PRIOR-FOUND-IDX
+               PERFORM VARYING PRIOR-IDX FROM 1 BY 1
+                         UNTIL PRIOR-IDX > PRIOR-COUNT
+                 IF PRIOR-CUSTID(PRIOR-IDX) = FUNCTION TRIM(IF-DATA(1))
+                   MOVE PRIOR-IDX TO PRIOR-FOUND-IDX
+                   EXIT PERFORM
+                 END-IF
+               END-PERFORM
+
+               IF PRIOR-FOUND-IDX > 0
+                 AND FUNCTION TRIM(PRIOR-ADDR(PRIOR-FOUND-IDX)) NOT =
+                     FUNCTION TRIM(DTLS-LF(23))
+                 ADD 1 TO MOVER-COUNT
+                 MOVE SPACES TO MOVER-REC-WORK
+                 STRING
+                   FUNCTION TRIM(IF-DATA(1)) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(PRIOR-ADDR(PRIOR-FOUND-IDX))
+                     DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(DTLS-LF(23)) DELIMITED BY SIZE
+                   INTO MOVER-REC-WORK
+                 END-STRING
+                 MOVE MOVER-REC-WORK TO MOVERS-REC
+                 WRITE MOVERS-REC
+               END-IF
+
+               MOVE SPACES TO PRIOR-NEXT-FILE-REC
+               STRING
+                 FUNCTION TRIM(IF-DATA(1)) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(DTLS-LF(23)) DELIMITED BY SIZE
+                 INTO PRIOR-NEXT-FILE-REC
+               END-STRING
+               WRITE PRIOR-NEXT-FILE-REC
+
+
+      *******************************************************
+      *> UPU S42 CBPRPLUS 國際地址格式輸出 (UPU_Address.csv)
+      *******************************************************
+               MOVE SPACES TO CBPRPLUS
+               MOVE DTLS-LF(5)  TO STREET-NAME
+               MOVE DTLS-LF(9)  TO BUILDING-NUMBER
+               MOVE DTLS-LF(14) TO BUILDING-NAME
+               MOVE DTLS-LF(11) TO FLOOR
+               MOVE DTLS-LF(13) TO ROOM
+               MOVE DTLS-LF(1)  TO POST-CODE
+               MOVE DTLS-LF(3)  TO TOWN-NAME
+               MOVE DTLS-LF(15) TO TOWN-LOCATION-NAME
+               MOVE DTLS-LF(4)  TO DISTRICT-NAME
+
+               *> 次級行政區：STATE 優先，否則 PROVINCE，否則 COUNTY
+               IF DTLS-LF(17) NOT = SPACES
+                 MOVE DTLS-LF(17) TO COUNTRY-SUB-DIVISION
+               ELSE
+                 IF DTLS-LF(16) NOT = SPACES
+                   MOVE DTLS-LF(16) TO COUNTRY-SUB-DIVISION
+                 ELSE
+                   MOVE DTLS-LF(25) TO COUNTRY-SUB-DIVISION
+                 END-IF
+               END-IF
+
+               *> COUNTRY 欄位僅 2 碼，取國名文字前 2 碼
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(DTLS-LF(2)))
+                 TO UPU-CTRY-TMP
+               MOVE UPU-CTRY-TMP(1:2) TO COUNTRY
+
+               MOVE DTLS-LF(23) TO ADDRESS-LINE
+               MOVE DTLS-LF(18) TO OTHER-COL
+               MOVE DTLS-LF(25) TO COUNTY
+               MOVE DTLS-LF(19) TO ERROR-COMMENT
+               MOVE DTLS-LF(20) TO CUSTOMER_ID
+               MOVE DTLS-LF(21) TO ADDR_LINE_ORIG
+               MOVE DTLS-LF(22) TO ADDR_LINE_EN
+               MOVE DTLS-LF(23) TO ADDR_LINE_REBUILD
+
+               MOVE SPACES TO UPU-TXT
+               STRING
+                 FUNCTION TRIM(DEPARTMENT) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(SUB-DEPARTMENT) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(STREET-NAME) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(BUILDING-NUMBER) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(BUILDING-NAME) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(FLOOR) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(POST-BOX) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(ROOM) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(POST-CODE) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(TOWN-NAME) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(TOWN-LOCATION-NAME)
+                   DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(DISTRICT-NAME) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(COUNTRY-SUB-DIVISION)
+                   DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(COUNTRY) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(ADDRESS-LINE) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 FUNCTION TRIM(CUSTOMER_ID) DELIMITED BY SIZE
+                 INTO UPU-TXT
+               END-STRING
+               MOVE UPU-TXT TO UPU-REC
+               WRITE UPU-REC
 
 
       *******************************************************
       *> 輸出資料
       *******************************************************
-             *> 呼叫 OUTPUT-ADDRESS
-             MOVE SPACES TO OUT-FILE-REC-CSV TMP-TOTAL
-             CALL 'OUTPUT-ADDRESS'     USING LS-FORMATTER LS-OUTPUT
+             *> ===== 組合 Address_Split.csv / Address_Split.txt / Address_Split_FB.txt 資料列 =====
+             MOVE SPACES TO TMP-TOTAL TMP-TOTAL-TXT TMP-FIXED
+             MOVE "|" TO TMP-TOTAL-TXT
+             MOVE 1 TO FX-POS
+
+             PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 24
+               MOVE FUNCTION TRIM(DTLS-LF(FLD-ORDER(IDX))) TO CSV-FIELD
+               MOVE 0 TO CSV-SEMI-COUNT
+               INSPECT CSV-FIELD TALLYING CSV-SEMI-COUNT FOR ALL ";"
+               IF CSV-SEMI-COUNT > 0
+                 *> 欄位含分隔字元，加上雙引號避免與分隔字元混淆
+                 MOVE SPACES TO TMP-DATA
+                 STRING
+                   '"' DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-FIELD) DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   INTO TMP-DATA
+                 END-STRING
+                 MOVE FUNCTION TRIM(TMP-DATA) TO CSV-FIELD
+               END-IF
+
+               STRING
+                 FUNCTION TRIM(TMP-TOTAL) DELIMITED BY SIZE
+                 FUNCTION TRIM(CSV-FIELD) DELIMITED BY SIZE
+                 ";" DELIMITED BY SIZE
+                 INTO TMP-TOTAL
+               END-STRING
 
-             *> 寫入 OUT-FILE-REC-CSV OUT-FILE-REC
-             MOVE TMP-TOTAL TO OUT-FILE-REC-CSV
-             WRITE OUT-FILE-REC-CSV
+               MOVE FUNCTION TRIM(DTLS-LF(FLD-ORDER(IDX))) TO TMP-DATA
+               MOVE WS-COL-LEN(FLD-ORDER(IDX)) TO WS-FIELD-LEN
+               STRING
+                 FUNCTION TRIM(TMP-TOTAL-TXT) DELIMITED BY SIZE
+                 TMP-DATA(1:WS-FIELD-LEN) DELIMITED BY SIZE
+                 " |" DELIMITED BY SIZE
+                 INTO TMP-TOTAL-TXT
+               END-STRING
 
-             MOVE TMP-TOTAL-TXT TO OUT-FILE-REC
-             WRITE OUT-FILE-REC
+               *> 固定長度紀錄：各欄位緊接排列，不使用分隔符號
+               MOVE TMP-DATA(1:WS-FIELD-LEN)
+                 TO TMP-FIXED(FX-POS:WS-FIELD-LEN)
+               ADD WS-FIELD-LEN TO FX-POS
+             END-PERFORM
+
+             *> 寫入 OUT-FILE-REC-CSV OUT-FILE-REC (去掉結尾多餘的 ";")
+             IF CTL-OUT-FMT NOT = "TXT"
+               MOVE TMP-TOTAL(1:LENGTH OF FUNCTION TRIM(TMP-TOTAL) - 1)
+                 TO OUT-FILE-REC-CSV
+               WRITE OUT-FILE-REC-CSV
+             END-IF
+
+             IF CTL-OUT-FMT NOT = "CSV"
+               MOVE TMP-TOTAL-TXT TO OUT-FILE-REC
+               WRITE OUT-FILE-REC
+
+               *> Address_Split.txt 分頁：滿一頁重印標題列
+               ADD 1 TO OUT-TXT-LINE-CNT
+               IF OUT-TXT-LINE-CNT >= CTL-PAGE-SIZE
+                 ADD 1 TO OUT-TXT-PAGE-NUM
+                 MOVE SPACES TO PAGE-BREAK-LINE
+                 STRING
+                   "=== PAGE " DELIMITED BY SIZE
+                   OUT-TXT-PAGE-NUM DELIMITED BY SIZE
+                   " ===" DELIMITED BY SIZE
+                   INTO PAGE-BREAK-LINE
+                 END-STRING
+                 MOVE SPACES TO OUT-FILE-REC
+                 WRITE OUT-FILE-REC
+                 MOVE PAGE-BREAK-LINE TO OUT-FILE-REC
+                 WRITE OUT-FILE-REC
+                 MOVE TMP-REC-TXT TO OUT-FILE-REC
+                 WRITE OUT-FILE-REC
+                 MOVE DIVIDING-LINE TO OUT-FILE-REC
+                 WRITE OUT-FILE-REC
+                 MOVE 0 TO OUT-TXT-LINE-CNT
+               END-IF
+             END-IF
+
+             *> 寫入 FIXED-FILE (Address_Split_FB.txt，固定長度、無分隔符號)
+             MOVE TMP-FIXED(1:FX-POS - 1) TO FIXED-REC
+             WRITE FIXED-REC
 
              *> 有錯誤訊息，寫入 ERROR-FILE-CSV ERROR-REC
              IF DTLS-LF(19) NOT = SPACES
                ADD 1 TO ERROR-COUNT
 
+               MOVE SPACES TO TMP-ERROR TMP-ERROR-TXT
+               MOVE "|" TO TMP-ERROR-TXT
+
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 4
+                 MOVE FUNCTION TRIM(DTLS-LF(ERR-FLD-ORDER(IDX)))
+                   TO CSV-FIELD
+                 MOVE 0 TO CSV-SEMI-COUNT
+                 INSPECT CSV-FIELD TALLYING CSV-SEMI-COUNT FOR ALL ";"
+                 IF CSV-SEMI-COUNT > 0
+                   MOVE SPACES TO TMP-DATA
+                   STRING
+                     '"' DELIMITED BY SIZE
+                     FUNCTION TRIM(CSV-FIELD) DELIMITED BY SIZE
+                     '"' DELIMITED BY SIZE
+                     INTO TMP-DATA
+                   END-STRING
+                   MOVE FUNCTION TRIM(TMP-DATA) TO CSV-FIELD
+                 END-IF
+
+                 STRING
+                   FUNCTION TRIM(TMP-ERROR) DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-FIELD) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   INTO TMP-ERROR
+                 END-STRING
+
+                 MOVE FUNCTION TRIM(DTLS-LF(ERR-FLD-ORDER(IDX)))
+                   TO TMP-DATA
+                 MOVE WS-COL-LEN-ERROR(IDX) TO WS-FIELD-LEN
+                 STRING
+                   FUNCTION TRIM(TMP-ERROR-TXT) DELIMITED BY SIZE
+                   TMP-DATA(1:WS-FIELD-LEN) DELIMITED BY SIZE
+                   " |" DELIMITED BY SIZE
+                   INTO TMP-ERROR-TXT
+                 END-STRING
+               END-PERFORM
+
                *> 寫入檔案
-               MOVE TMP-ERROR TO ERROR-REC-CSV
-               WRITE ERROR-REC-CSV
+               IF CTL-OUT-FMT NOT = "TXT"
+                 MOVE TMP-ERROR(1:
+                        LENGTH OF FUNCTION TRIM(TMP-ERROR) - 1)
+                   TO ERROR-REC-CSV
+                 WRITE ERROR-REC-CSV
+               END-IF
+
+               IF CTL-OUT-FMT NOT = "CSV"
+                 MOVE TMP-ERROR-TXT TO ERROR-REC
+                 WRITE ERROR-REC
+
+                 *> Fail_Data.txt 分頁：滿一頁重印標題列
+                 ADD 1 TO ERR-TXT-LINE-CNT
+                 IF ERR-TXT-LINE-CNT >= CTL-PAGE-SIZE
+                   ADD 1 TO ERR-TXT-PAGE-NUM
+                   MOVE SPACES TO PAGE-BREAK-LINE
+                   STRING
+                     "=== PAGE " DELIMITED BY SIZE
+                     ERR-TXT-PAGE-NUM DELIMITED BY SIZE
+                     " ===" DELIMITED BY SIZE
+                     INTO PAGE-BREAK-LINE
+                   END-STRING
+                   MOVE SPACES TO ERROR-REC
+                   WRITE ERROR-REC
+                   MOVE PAGE-BREAK-LINE TO ERROR-REC
+                   WRITE ERROR-REC
+                   MOVE TMP-REC-TXT-ERROR TO ERROR-REC
+                   WRITE ERROR-REC
+                   MOVE DIVIDING-LINE-ERROR TO ERROR-REC
+                   WRITE ERROR-REC
+                   MOVE 0 TO ERR-TXT-LINE-CNT
+                 END-IF
+               END-IF
+             END-IF
 
-               MOVE TMP-ERROR-TXT TO ERROR-REC
-               WRITE ERROR-REC
+      *******************************************************
+      *> COUNTRY/CITY 控制總表累計
+      *******************************************************
+             MOVE "N" TO CC-FOUND
+             PERFORM VARYING CC-IDX FROM 1 BY 1
+                       UNTIL CC-IDX > CC-ENTRY-COUNT
+               IF CC-COUNTRY(CC-IDX) = FUNCTION TRIM(DTLS-LF(2))
+                  AND CC-CITY(CC-IDX) = FUNCTION TRIM(DTLS-LF(3))
+                 MOVE "Y" TO CC-FOUND
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+
+             IF CC-FOUND = "N"
+               IF CC-ENTRY-COUNT < 500
+                 ADD 1 TO CC-ENTRY-COUNT
+                 MOVE CC-ENTRY-COUNT TO CC-IDX
+                 MOVE FUNCTION TRIM(DTLS-LF(2)) TO CC-COUNTRY(CC-IDX)
+                 MOVE FUNCTION TRIM(DTLS-LF(3)) TO CC-CITY(CC-IDX)
+               ELSE
+                 DISPLAY "WARNING: COUNTRY/CITY TOTALS TABLE FULL - "
+                   FUNCTION TRIM(DTLS-LF(2)) "/"
+                   FUNCTION TRIM(DTLS-LF(3)) " NOT TRACKED"
+               END-IF
+             END-IF
+
+             IF CC-IDX <= CC-ENTRY-COUNT
+               ADD 1 TO CC-TOTAL(CC-IDX)
+               IF DTLS-LF(19) NOT = SPACES
+                 ADD 1 TO CC-ERROR(CC-IDX)
+               END-IF
+             END-IF
+
+      *******************************************************
+      *> 業務單位彙總表累計 (SOURCE_SYSTEM，空白歸類 UNSPECIFIED)
+      *******************************************************
+             IF FUNCTION TRIM(DTLS-LF(24)) = SPACES
+               MOVE "UNSPECIFIED" TO BU-CMP-NAME
+             ELSE
+               MOVE FUNCTION TRIM(DTLS-LF(24)) TO BU-CMP-NAME
+             END-IF
+
+             MOVE "N" TO BU-FOUND
+             PERFORM VARYING BU-IDX FROM 1 BY 1
+                       UNTIL BU-IDX > BU-ENTRY-COUNT
+               IF BU-NAME(BU-IDX) = BU-CMP-NAME
+                 MOVE "Y" TO BU-FOUND
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+
+             IF BU-FOUND = "N"
+               IF BU-ENTRY-COUNT < 100
+                 ADD 1 TO BU-ENTRY-COUNT
+                 MOVE BU-ENTRY-COUNT TO BU-IDX
+                 MOVE BU-CMP-NAME TO BU-NAME(BU-IDX)
+               ELSE
+                 DISPLAY "WARNING: BUSINESS UNIT TOTALS TABLE FULL - "
+                   FUNCTION TRIM(BU-CMP-NAME) " NOT TRACKED"
+               END-IF
+             END-IF
+
+             IF BU-IDX <= BU-ENTRY-COUNT
+               ADD 1 TO BU-TOTAL(BU-IDX)
+               IF DTLS-LF(19) NOT = SPACES
+                 ADD 1 TO BU-ERROR(BU-IDX)
+               END-IF
+               IF WARNING-MSG NOT = SPACES
+                 ADD 1 TO BU-WARNING(BU-IDX)
+               END-IF
              END-IF
 
 
@@ -664,141 +2733,320 @@
            MOVE SPACES TO TOTAL-COMMENT OUT-FILE-REC-CSV.
            MOVE ERROR-COUNT TO ERROR-FMT.
            MOVE DATA-COUNT  TO DATA-FMT.
-           STRING
-             ";RESULT SUMMARY->;TOTAL ITEMS: " DELIMITED BY SIZE
-             DATA-FMT DELIMITED BY SIZE
-             ", ERROR ITEMS: " DELIMITED BY SIZE
-             ERROR-FMT DELIMITED BY SIZE
-             INTO TOTAL-COMMENT
-           END-STRING.
-
-           *> 寫入檔案
-           MOVE TOTAL-COMMENT TO OUT-FILE-REC-CSV.
-           WRITE OUT-FILE-REC-CSV.
-
+           MOVE RECON-LINE-COUNT TO RECON-FMT.
 
-       *> 關閉檔案
-           CLOSE OUT-FILE-CSV.
-
-
-      *******************************************************
-      *> 輸出: Fail_Data.csv
-           *> 總筆數
-      *******************************************************
-           IF ERROR-COUNT > 0
-             MOVE SPACES TO TMP-REC-ERROR
-             STRING
-               ";RESULT SUMMARY->;ERROR ITEMS: " DELIMITED BY SIZE
-               ERROR-FMT DELIMITED BY SIZE
-               INTO TMP-REC-ERROR
-             END-STRING
-
-             *> 寫入檔案
-             MOVE TMP-REC-ERROR TO ERROR-REC-CSV
-             WRITE ERROR-REC-CSV
-
-           *> ===============       無錯誤資料       ===============
+      *> 核對：DATA-COUNT 應等於獨立計算出的輸入檔案行數
+           IF DATA-COUNT = RECON-LINE-COUNT
+             MOVE "MATCHED" TO RECON-MSG
            ELSE
-             MOVE ";RESULT SUMMARY->;NO ERROR DATA" TO TMP-REC-ERROR
-             MOVE TMP-REC-ERROR TO ERROR-REC-CSV
-             WRITE ERROR-REC-CSV
+             MOVE "MISMATCH" TO RECON-MSG
+             DISPLAY "WARNING: DATA-COUNT (" DATA-FMT
+               ") DOES NOT MATCH INPUT LINE COUNT (" RECON-FMT ")"
            END-IF.
 
-       *> 關閉檔案
-           CLOSE ERROR-FILE-CSV.
+      *> 錯誤率超過門檻值 (ERROR-THRESHOLD, 預設 100 即不告警) 時，
+      *> 於主控台輸出告警訊息，供排程監控人員注意
+           IF DATA-COUNT > 0
+             COMPUTE ERR-RATE-PCT ROUNDED =
+               ERROR-COUNT * 100 / DATA-COUNT
+             IF ERR-RATE-PCT > CTL-ERROR-THRESHOLD
+               DISPLAY "*** ALERT: BATCH ERROR RATE " ERR-RATE-PCT
+                 "% EXCEEDS THRESHOLD " CTL-ERROR-THRESHOLD
+                 "% (" ERROR-FMT " OF " DATA-FMT " RECORDS) ***"
+             END-IF
+           END-IF.
 
+      *> OUTPUT-FORMAT=TXT 時不輸出 CSV 系列檔案，故 CLOSE 略過
+           IF CTL-OUT-FMT NOT = "TXT"
+             CLOSE OUT-FILE-CSV
+             CLOSE ERROR-FILE-CSV
+           END-IF.
 
       *******************************************************
-      *> 輸出: Address_Split.txt
-           *> 總筆數
+      *> 輸出: RunSummary.csv
+      *> 總筆數/錯誤筆數/核對結果獨立成檔，與 Address_Split.csv、
+      *> Fail_Data.csv 之明細資料分離，使明細檔最後一列仍為
+      *> 正常資料列，不再混入總結列
       *******************************************************
-           *> === 輸出分隔線 ===
-           MOVE DIVIDING-LINE TO OUT-FILE-REC.
-           WRITE OUT-FILE-REC.
+           OPEN OUTPUT RUN-SUMMARY-FILE.
+
+           MOVE WARNING-COUNT TO WARNING-FMT.
 
-           *> 總筆數
            MOVE SPACES TO TOTAL-COMMENT.
            STRING
-             "TOTAL ITEMS: " DELIMITED BY SIZE
-             DATA-FMT DELIMITED BY SIZE
-             ", ERROR ITEMS: " DELIMITED BY SIZE
-             ERROR-FMT DELIMITED BY SIZE
+             "TOTAL ITEMS;ERROR ITEMS;WARNING ITEMS;" DELIMITED BY SIZE
+             "INPUT LINES;RECONCILIATION" DELIMITED BY SIZE
              INTO TOTAL-COMMENT
            END-STRING.
+           MOVE TOTAL-COMMENT TO RUN-SUMMARY-REC.
+           WRITE RUN-SUMMARY-REC.
 
-           COMPUTE TOTAL-LEN = LENGTH OF FUNCTION TRIM(TMP-TOTAL-TXT) -
-                               LENGTH OF FUNCTION TRIM(TOTAL-COMMENT)
-                               - 3.
-           MOVE SPACES TO OUT-FILE-REC TMP-TOTAL-TXT WS-CENTER-FLD.
-           STRING 
-             "| " DELIMITED BY SIZE
-             FUNCTION TRIM(TOTAL-COMMENT) DELIMITED BY SIZE
-             WS-CENTER-FLD(1:TOTAL-LEN) DELIMITED BY SIZE
-             "|" DELIMITED BY SIZE
-             INTO TMP-TOTAL-TXT
+           MOVE SPACES TO TOTAL-COMMENT.
+           STRING
+             DATA-FMT DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             ERROR-FMT DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             WARNING-FMT DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             RECON-FMT DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(RECON-MSG) DELIMITED BY SIZE
+             INTO TOTAL-COMMENT
            END-STRING.
+           MOVE TOTAL-COMMENT TO RUN-SUMMARY-REC.
+           WRITE RUN-SUMMARY-REC.
 
-           *> 寫入檔案
-           MOVE TMP-TOTAL-TXT TO OUT-FILE-REC.
-           WRITE OUT-FILE-REC.
-
-
-       *> 關閉檔案
-           CLOSE OUT-FILE.
+           CLOSE RUN-SUMMARY-FILE.
 
 
       *******************************************************
-      *> 輸出: Fail_Data.csv
+      *> 輸出: Address_Split.txt / Fail_Data.txt
            *> 總筆數
+      *> OUTPUT-FORMAT=CSV 時不輸出 TXT 系列檔案，故總筆數列與 CLOSE 均略過
       *******************************************************
-           *> === 輸出內容 ===
-           IF ERROR-COUNT > 0
-            *> === 輸出分隔線 ===
-           MOVE DIVIDING-LINE-ERROR TO ERROR-REC
-           WRITE ERROR-REC
-          
+           IF CTL-OUT-FMT NOT = "CSV"
+             *> === 輸出分隔線 ===
+             MOVE DIVIDING-LINE TO OUT-FILE-REC
+             WRITE OUT-FILE-REC
+
              *> 總筆數
              MOVE SPACES TO TOTAL-COMMENT
              STRING
-               "ERROR ITEMS: " DELIMITED BY SIZE
+               "TOTAL ITEMS: " DELIMITED BY SIZE
+               DATA-FMT DELIMITED BY SIZE
+               ", ERROR ITEMS: " DELIMITED BY SIZE
                ERROR-FMT DELIMITED BY SIZE
                INTO TOTAL-COMMENT
              END-STRING
-             COMPUTE TOTAL-LEN = 
-                 LENGTH OF FUNCTION TRIM(DIVIDING-LINE-ERROR)
+
+             COMPUTE TOTAL-LEN =
+                 LENGTH OF FUNCTION TRIM(TMP-TOTAL-TXT)
                - LENGTH OF FUNCTION TRIM(TOTAL-COMMENT)
                - 3
-             MOVE SPACES TO WS-CENTER-FLD TMP-ERROR-TXT
-             STRING 
+             MOVE SPACES TO OUT-FILE-REC TMP-TOTAL-TXT WS-CENTER-FLD
+             STRING
                "| " DELIMITED BY SIZE
                FUNCTION TRIM(TOTAL-COMMENT) DELIMITED BY SIZE
                WS-CENTER-FLD(1:TOTAL-LEN) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
-               INTO TMP-ERROR-TXT
+               INTO TMP-TOTAL-TXT
              END-STRING
 
              *> 寫入檔案
-             MOVE TMP-ERROR-TXT TO ERROR-REC
-             WRITE ERROR-REC
+             MOVE TMP-TOTAL-TXT TO OUT-FILE-REC
+             WRITE OUT-FILE-REC
 
-           *> ===============       無錯誤資料       ===============
-           ELSE
-             MOVE "|" TO TMP-ERROR-TXT
-             MOVE "NO ERROR DATA" TO TMP-DATA
-             STRING 
-               FUNCTION TRIM(TMP-ERROR-TXT) DELIMITED BY SIZE
-               TMP-DATA(1:WS-FIELD-LEN - 2) DELIMITED BY SIZE
-               "|" DELIMITED BY SIZE
-               INTO TMP-ERROR-TXT
+             *> 關閉檔案
+             CLOSE OUT-FILE
 
-             *> 寫入檔案
-             MOVE TMP-ERROR-TXT TO ERROR-REC
-             WRITE ERROR-REC
+             *> === 輸出內容 ===
+             IF ERROR-COUNT > 0
+               *> === 輸出分隔線 ===
+               MOVE DIVIDING-LINE-ERROR TO ERROR-REC
+               WRITE ERROR-REC
+
+               *> 總筆數
+               MOVE SPACES TO TOTAL-COMMENT
+               STRING
+                 "ERROR ITEMS: " DELIMITED BY SIZE
+                 ERROR-FMT DELIMITED BY SIZE
+                 INTO TOTAL-COMMENT
+               END-STRING
+               COMPUTE TOTAL-LEN =
+                   LENGTH OF FUNCTION TRIM(DIVIDING-LINE-ERROR)
+                 - LENGTH OF FUNCTION TRIM(TOTAL-COMMENT)
+                 - 3
+               MOVE SPACES TO WS-CENTER-FLD TMP-ERROR-TXT
+               STRING
+                 "| " DELIMITED BY SIZE
+                 FUNCTION TRIM(TOTAL-COMMENT) DELIMITED BY SIZE
+                 WS-CENTER-FLD(1:TOTAL-LEN) DELIMITED BY SIZE
+                 "|" DELIMITED BY SIZE
+                 INTO TMP-ERROR-TXT
+               END-STRING
+
+               *> 寫入檔案
+               MOVE TMP-ERROR-TXT TO ERROR-REC
+               WRITE ERROR-REC
+
+             *> ===============       無錯誤資料       ===============
+             ELSE
+               MOVE "|" TO TMP-ERROR-TXT
+               MOVE "NO ERROR DATA" TO TMP-DATA
+               STRING
+                 FUNCTION TRIM(TMP-ERROR-TXT) DELIMITED BY SIZE
+                 TMP-DATA(1:WS-FIELD-LEN - 2) DELIMITED BY SIZE
+                 "|" DELIMITED BY SIZE
+                 INTO TMP-ERROR-TXT
+
+                 *> 寫入檔案
+                 MOVE TMP-ERROR-TXT TO ERROR-REC
+                 WRITE ERROR-REC
+             END-IF
+
+             *> 關閉檔案
+             CLOSE ERROR-FILE
            END-IF.
 
 
-       *> 關閉檔案
-           CLOSE ERROR-FILE.
+      *******************************************************
+      *> 輸出: Country_City_Totals.csv
+      *******************************************************
+           OPEN OUTPUT CC-TOTALS-FILE.
+
+           MOVE "COUNTRY;CITY;TOTAL ITEMS;ERROR ITEMS" TO CC-REC.
+           MOVE CC-REC TO CC-TOTALS-REC.
+           WRITE CC-TOTALS-REC.
+
+           PERFORM VARYING CC-IDX FROM 1 BY 1
+                     UNTIL CC-IDX > CC-ENTRY-COUNT
+             MOVE CC-TOTAL(CC-IDX) TO CC-TOTAL-FMT
+             MOVE CC-ERROR(CC-IDX) TO CC-ERROR-FMT
+             MOVE SPACES TO CC-REC
+             STRING
+               FUNCTION TRIM(CC-COUNTRY(CC-IDX)) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(CC-CITY(CC-IDX)) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(CC-TOTAL-FMT) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(CC-ERROR-FMT) DELIMITED BY SIZE
+               INTO CC-REC
+             END-STRING
+             MOVE CC-REC TO CC-TOTALS-REC
+             WRITE CC-TOTALS-REC
+           END-PERFORM.
+
+           CLOSE CC-TOTALS-FILE.
+
+      *******************************************************
+      *> 輸出: BusinessUnit_Summary.csv
+      *******************************************************
+           OPEN OUTPUT BU-SUMMARY-FILE.
+
+           MOVE "BUSINESS_UNIT;TOTAL ITEMS;ERROR ITEMS;WARNING ITEMS"
+             TO BU-REC.
+           MOVE BU-REC TO BU-SUMMARY-REC.
+           WRITE BU-SUMMARY-REC.
+
+           PERFORM VARYING BU-IDX FROM 1 BY 1
+                     UNTIL BU-IDX > BU-ENTRY-COUNT
+             MOVE BU-TOTAL(BU-IDX) TO BU-TOTAL-FMT
+             MOVE BU-ERROR(BU-IDX) TO BU-ERROR-FMT
+             MOVE BU-WARNING(BU-IDX) TO BU-WARNING-FMT
+             MOVE SPACES TO BU-REC
+             STRING
+               FUNCTION TRIM(BU-NAME(BU-IDX)) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(BU-TOTAL-FMT) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(BU-ERROR-FMT) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(BU-WARNING-FMT) DELIMITED BY SIZE
+               INTO BU-REC
+             END-STRING
+             MOVE BU-REC TO BU-SUMMARY-REC
+             WRITE BU-SUMMARY-REC
+           END-PERFORM.
+
+           CLOSE BU-SUMMARY-FILE.
+
+           *> 關閉檔案、NORM-LOG-FILE
+           CLOSE NORM-LOG-FILE.
+
+           *> 關閉檔案、WARNING-LOG-FILE
+           CLOSE WARNING-LOG-FILE.
+
+           *> 關閉檔案、UPU-FILE
+           CLOSE UPU-FILE.
+
+           *> 關閉檔案、FIXED-FILE
+           CLOSE FIXED-FILE.
+
+           *> 輸出本次執行的稽核記錄，並關閉檔案、AUDIT-LOG-FILE
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TS
+           MOVE AUDIT-TS(1:14) TO AUDIT-TS-FMT
+           MOVE ERROR-COUNT TO ERROR-FMT
+           MOVE DATA-COUNT  TO DATA-FMT
+           MOVE STATE-MATCH-ABBR-CNT  TO STATE-MATCH-ABBR-FMT
+           MOVE STATE-MATCH-FULL-CNT  TO STATE-MATCH-FULL-FMT
+           MOVE STATE-MATCH-OTHER-CNT TO STATE-MATCH-OTHER-FMT
+           MOVE STREET-TYPE-MATCH-CNT   TO STREET-TYPE-MATCH-FMT
+           MOVE STREET-TYPE-UNKNOWN-CNT TO STREET-TYPE-UNKNOWN-FMT
+           MOVE WARNING-COUNT TO WARNING-FMT
+           MOVE SPACES TO AUDIT-TXT
+           STRING
+             FUNCTION TRIM(AUDIT-TS-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(CTL-PARSE-MODE) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(CTL-IN-FORMAT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(CTL-OUT-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             CKPT-RESTART-FLAG DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             CTL-REFEED-FLAG DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             CTL-DRYRUN-FLAG DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(DATA-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(ERROR-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(STATE-MATCH-ABBR-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(STATE-MATCH-FULL-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(STATE-MATCH-OTHER-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(CTL-RULE-VERSION) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(STREET-TYPE-MATCH-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(STREET-TYPE-UNKNOWN-FMT) DELIMITED BY SIZE
+             ";" DELIMITED BY SIZE
+             FUNCTION TRIM(WARNING-FMT) DELIMITED BY SIZE
+             INTO AUDIT-TXT
+           END-STRING
+           MOVE AUDIT-TXT TO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG-FILE.
+
+           *> 批次正常跑完，將來源檔搬移至 ARCHIVE-DIR 歸檔備查，
+           *> 檔名前加上執行時間戳記以避免多次執行互相覆蓋
+           CALL "CBL_CREATE_DIR" USING FUNCTION TRIM(CTL-ARCHIVE-DIR)
+           MOVE SPACES TO ARCHIVE-PATH
+           STRING
+             FUNCTION TRIM(CTL-ARCHIVE-DIR) DELIMITED BY SIZE
+             FUNCTION TRIM(AUDIT-TS-FMT) DELIMITED BY SIZE
+             "_" DELIMITED BY SIZE
+             FUNCTION TRIM(ARCHIVE-BASENAME) DELIMITED BY SIZE
+             INTO ARCHIVE-PATH
+           END-STRING
+           CALL "CBL_RENAME_FILE" USING CTL-IN-FILE-PATH ARCHIVE-PATH
+             RETURNING ARCHIVE-RC
+           IF ARCHIVE-RC NOT = 0
+             DISPLAY "WARNING: COULD NOT ARCHIVE SOURCE FILE "
+               FUNCTION TRIM(CTL-IN-FILE-PATH) " TO "
+               FUNCTION TRIM(ARCHIVE-PATH)
+           END-IF.
+
+           *> 批次正常跑完，清空檢查點，下次即從頭開始
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           *> 批次正常跑完，將本次地址快照 (.csv.new) 取代舊快照，
+           *> 供下次執行搬家戶偵測比對之用
+           CLOSE PRIOR-NEXT-FILE.
+           CLOSE MOVERS-FILE.
+           CALL "CBL_RENAME_FILE" USING CTL-PRIOR-NEXT-PATH
+             CTL-PRIOR-PATH RETURNING ARCHIVE-RC
+           IF ARCHIVE-RC NOT = 0
+             DISPLAY "WARNING: COULD NOT UPDATE PRIOR SNAPSHOT "
+               FUNCTION TRIM(CTL-PRIOR-PATH)
+           END-IF.
 
            *> 程式結束
            STOP RUN.
